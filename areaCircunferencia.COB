@@ -1,22 +1,35 @@
-      ******************************************************************
-      * Author:RAISSA CARNEIRO
-      * Date:09/11/2022
-      * Purpose:CALCULA A AREA DE UMA CIRCUNFERENCIA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-RAIO    PIC 9(02) VALUE 13.
-       77 WS-AREA    PIC 9(03)V9(02).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-AREA = 3.14159 * (WS-RAIO ** 2)
-
-           DISPLAY 'A AREA DA CIRCUNFERENCIA E ' WS-AREA
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:RAISSA CARNEIRO
+      * Date:09/11/2022
+      * Purpose:CALCULA A AREA DE UMA CIRCUNFERENCIA
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  NOW A WALK-UP, SINGLE-PART CALCULATOR -- TAKES
+      *               THE RADIUS FROM AN ACCEPT AND ALSO SHOWS THE
+      *               CIRCUMFERENCE, INSTEAD OF JUST THE AREA OF ONE
+      *               HARDCODED RADIUS. THE FULL MATERIALS-COST BATCH
+      *               OVER MANY PARTS LIVES IN AREA.COB (CIRCMAT).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREACIRC.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 WS-PI      PIC 9V9(5) VALUE 3.14159.
+       77 WS-RAIO    PIC 9(04)V99 VALUE ZEROS.
+       77 WS-AREA    PIC 9(07)V9999 VALUE ZEROS.
+       77 WS-CIRCUNFERENCIA PIC 9(07)V9999 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-RAIO FROM CONSOLE
+
+           COMPUTE WS-AREA = WS-PI * (WS-RAIO ** 2)
+           COMPUTE WS-CIRCUNFERENCIA = 2 * WS-PI * WS-RAIO
+
+           DISPLAY 'A AREA DA CIRCUNFERENCIA E ' WS-AREA
+           DISPLAY 'O PERIMETRO DA CIRCUNFERENCIA E ' WS-CIRCUNFERENCIA
+
+           STOP RUN.
