@@ -1,24 +1,284 @@
-      ******************************************************************
-      * Author:RAISSA CARNEIRO
-      * Date:15/11/2022
-      * Purpose:ACRESCENTAR 15% NO SAL?RIO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-INICIAL PIC 9(04)V99  VALUE 1550.00 .
-       77 WS-FINAL   PIC 9(04)V99  VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-FINAL = WS-INICIAL * 1.15
-
-            DISPLAY 'O FUNCIONARIO RECEBIA ' WS-INICIAL ' MAS TEVE 15%'
-           ' E PASSOU A RECEBER ' WS-FINAL
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:RAISSA CARNEIRO
+      * Date:15/11/2022
+      * Purpose:ACRESCENTAR O REAJUSTE DE ACORDO COLETIVO NO SALARIO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  LOOKS UP EACH EMPLOYEE'S RAISE IN A CBA-RATE-TABLE
+      *               KEYED BY JOB CATEGORY / SENIORITY BAND INSTEAD OF
+      *               GIVING EVERY EMPLOYEE THE SAME FLAT 15%.
+      * 09-08-26 MRT  APPENDS A BEFORE/AFTER RECORD TO SALARY-AUDIT FOR
+      *               EVERY RAISE APPLIED SO LABOR AUDITS AND PAYROLL
+      *               RECONCILIATIONS HAVE A PERMANENT TRAIL.
+      * 09-08-26 MRT  SETS RETURN-CODE 0 ON A CLEAN FINISH SO THE
+      *               NIGHTLY JCL STREAM HAS A CONDITION CODE TO CHECK
+      *               AFTER THIS, THE LAST STEP OF THE PAYROLL CYCLE.
+      * 09-08-26 MRT  WRITES THE NEW SALARY BACK TO THE SHARED EMPMAST
+      *               EMPLOYEE-MASTER RECORD SO THE RAISE IS VISIBLE TO
+      *               SALIQUID'S NEXT RUN, NOT JUST TO SALARY-AUDIT.
+      * 09-08-26 MRT  REVIEW FIX: THE RAISE WAS BEING WRITTEN TO
+      *               EMP-SALARIO, A FIELD SALIQUID NEVER READS --
+      *               SALIQUID COMPUTES GROSS PAY FROM EMP-HOURS *
+      *               EMP-HOURLY-RATE, SO THE RAISE HAD NO EFFECT ON
+      *               ANY PAYCHECK. NOW APPLIES THE CBA PERCENTAGE TO
+      *               EMP-HOURLY-RATE INSTEAD.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: 2200-WRITE-SALARY-AUDIT STILL BUILT
+      *               THE AUDIT BEFORE/AFTER FROM ERF-SALARIO, A
+      *               RAISE-TRANSACTION FIELD UNRELATED TO THE
+      *               EMP-HOURLY-RATE ACTUALLY UPDATED IN EMPMAST, SO
+      *               THE AUDIT TRAIL RECORDED A FICTITIOUS SALARY
+      *               CHANGE. 2300-UPDATE-MASTER-SALARY NOW CAPTURES
+      *               EMP-HOURLY-RATE BEFORE AND AFTER THE REWRITE,
+      *               AND THE AUDIT RECORD IS WRITTEN FROM THOSE SAME
+      *               VALUES (ONLY WHEN THE EMPLOYEE WAS FOUND ON THE
+      *               MASTER) SO IT MATCHES WHAT WAS ACTUALLY WRITTEN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA13.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-RAISE-FILE ASSIGN TO "EMPRAISE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERF-STATUS.
+
+           SELECT SALARY-AUDIT-FILE ASSIGN TO "SALAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-RAISE-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  EMPLOYEE-RAISE-RECORD.
+           05  ERF-EMP-ID          PIC X(05).
+           05  ERF-CATEGORIA       PIC X(10).
+           05  ERF-FAIXA-SENIOR    PIC X(01).
+           05  ERF-SALARIO         PIC 9(04)V99.
+
+       FD  SALARY-AUDIT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  SALARY-AUDIT-RECORD.
+           05  SA-EMP-ID           PIC X(05).
+           05  SA-SALARIO-ANTERIOR PIC 9(04)V99.
+           05  SA-SALARIO-NOVO     PIC 9(04)V99.
+           05  SA-DATA-VIGENCIA    PIC 9(08).
+           05  SA-AUTORIZADO-POR   PIC X(10).
+
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-ERF-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-AUD-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-EMP-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-DATA-HOJE            PIC 9(08) VALUE ZEROS.
+       77  WS-AUTORIZADO-POR       PIC X(10) VALUE 'RH-FOLHA'.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-INICIAL              PIC 9(04)V99  VALUE ZEROS.
+       77  WS-FINAL                PIC 9(04)V99  VALUE ZEROS.
+       77  WS-NOVO-VALOR-HORA      PIC 9(03)V99  VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * CBA-RATE-TABLE -- UNION CONTRACT RAISE PERCENTAGE BY JOB
+      * CATEGORY AND SENIORITY BAND ('J' = JUNIOR, 'S' = SENIOR)
+      *-----------------------------------------------------------------
+       01  CBA-RATE-TABLE.
+           05  CBA-RATE-ENTRY OCCURS 4 TIMES
+                              INDEXED BY CBA-IDX.
+               10  CBA-CATEGORIA    PIC X(10).
+               10  CBA-FAIXA        PIC X(01).
+               10  CBA-PERCENTUAL   PIC 9(02)V99.
+
+       77  WS-PERCENTUAL           PIC 9(02)V99 VALUE ZEROS.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GUANA13' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-EMPLOYEE
+               THRU 2000-PROCESS-EMPLOYEE-EXIT
+               UNTIL WS-END-OF-FILE
+
+           CLOSE EMPLOYEE-RAISE-FILE
+           CLOSE SALARY-AUDIT-FILE
+           CLOSE EMPLOYEE-MASTER-FILE
+
+           MOVE 0 TO RETURN-CODE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE RETURN-CODE TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  EMPLOYEE-RAISE-FILE
+           OPEN OUTPUT SALARY-AUDIT-FILE
+           OPEN I-O    EMPLOYEE-MASTER-FILE
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           PERFORM 1100-LOAD-CBA-TABLE
+               THRU 1100-LOAD-CBA-TABLE-EXIT
+
+           PERFORM 8000-READ-EMPLOYEE
+               THRU 8000-READ-EMPLOYEE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LOAD-CBA-TABLE
+      ******************************************************************
+       1100-LOAD-CBA-TABLE.
+
+           MOVE 'ADMINISTR' TO CBA-CATEGORIA(1)
+           MOVE 'J'         TO CBA-FAIXA(1)
+           MOVE 8.00        TO CBA-PERCENTUAL(1)
+
+           MOVE 'ADMINISTR' TO CBA-CATEGORIA(2)
+           MOVE 'S'         TO CBA-FAIXA(2)
+           MOVE 12.00       TO CBA-PERCENTUAL(2)
+
+           MOVE 'PROFESSOR' TO CBA-CATEGORIA(3)
+           MOVE 'J'         TO CBA-FAIXA(3)
+           MOVE 10.00       TO CBA-PERCENTUAL(3)
+
+           MOVE 'PROFESSOR' TO CBA-CATEGORIA(4)
+           MOVE 'S'         TO CBA-FAIXA(4)
+           MOVE 15.00       TO CBA-PERCENTUAL(4).
+
+       1100-LOAD-CBA-TABLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-EMPLOYEE -- LOOK UP THE CBA RATE AND APPLY IT
+      ******************************************************************
+       2000-PROCESS-EMPLOYEE.
+
+           PERFORM 2100-FIND-CBA-RATE
+               THRU 2100-FIND-CBA-RATE-EXIT
+
+           PERFORM 2300-UPDATE-MASTER-SALARY
+               THRU 2300-UPDATE-MASTER-SALARY-EXIT
+
+           IF WS-EMP-STATUS = '00'
+               DISPLAY 'O FUNCIONARIO ' ERF-EMP-ID ' RECEBIA '
+                   WS-INICIAL ' MAS TEVE ' WS-PERCENTUAL
+                   '% E PASSOU A RECEBER ' WS-FINAL
+
+               PERFORM 2200-WRITE-SALARY-AUDIT
+                   THRU 2200-WRITE-SALARY-AUDIT-EXIT
+           END-IF
+
+           PERFORM 8000-READ-EMPLOYEE
+               THRU 8000-READ-EMPLOYEE-EXIT.
+
+       2000-PROCESS-EMPLOYEE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-FIND-CBA-RATE -- IF THE CATEGORY/BAND IS NOT ON CONTRACT
+      * NO RAISE IS APPLIED RATHER THAN GUESSING A RATE
+      ******************************************************************
+       2100-FIND-CBA-RATE.
+
+           MOVE ZEROS TO WS-PERCENTUAL
+           SET CBA-IDX TO 1
+           SEARCH CBA-RATE-ENTRY
+               AT END
+                   DISPLAY 'AVISO - SEM FAIXA NO ACORDO PARA '
+                       ERF-CATEGORIA ' / ' ERF-FAIXA-SENIOR
+               WHEN CBA-CATEGORIA(CBA-IDX) = ERF-CATEGORIA
+                    AND CBA-FAIXA(CBA-IDX) = ERF-FAIXA-SENIOR
+                   MOVE CBA-PERCENTUAL(CBA-IDX) TO WS-PERCENTUAL
+           END-SEARCH.
+
+       2100-FIND-CBA-RATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-SALARY-AUDIT -- BEFORE/AFTER TRAIL FOR LABOR AUDITS
+      ******************************************************************
+       2200-WRITE-SALARY-AUDIT.
+
+           MOVE ERF-EMP-ID     TO SA-EMP-ID
+           MOVE WS-INICIAL     TO SA-SALARIO-ANTERIOR
+           MOVE WS-FINAL       TO SA-SALARIO-NOVO
+           MOVE WS-DATA-HOJE   TO SA-DATA-VIGENCIA
+           MOVE WS-AUTORIZADO-POR TO SA-AUTORIZADO-POR
+
+           WRITE SALARY-AUDIT-RECORD.
+
+       2200-WRITE-SALARY-AUDIT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-UPDATE-MASTER-SALARY -- WRITE THE RAISED SALARY BACK TO
+      * THE SHARED EMPLOYEE-MASTER SO SALIQUID PICKS IT UP NEXT RUN
+      ******************************************************************
+       2300-UPDATE-MASTER-SALARY.
+
+           MOVE ERF-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'AVISO - FUNCIONARIO ' ERF-EMP-ID
+                       ' NAO ENCONTRADO NO EMPLOYEE-MASTER'
+           END-READ
+
+           IF WS-EMP-STATUS = '00'
+               MOVE EMP-HOURLY-RATE TO WS-INICIAL
+               COMPUTE WS-NOVO-VALOR-HORA ROUNDED =
+                   EMP-HOURLY-RATE * (1 + (WS-PERCENTUAL / 100))
+               MOVE WS-NOVO-VALOR-HORA TO EMP-HOURLY-RATE
+               MOVE EMP-HOURLY-RATE TO WS-FINAL
+               REWRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+       2300-UPDATE-MASTER-SALARY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-EMPLOYEE
+      ******************************************************************
+       8000-READ-EMPLOYEE.
+
+           READ EMPLOYEE-RAISE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-EMPLOYEE-EXIT.
+           EXIT.
