@@ -1,29 +1,53 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 22-11-22
-      * Purpose: VER SE A PESSOA ATINGIU A MAIOR IDADE OU NAO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-ANO-ATUAL    PIC 9(04) VALUE 2022.
-       77 WS-ANO-NASC     PIC 9(04) VALUE 2002.
-       77 WS-IDADE        PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-IDADE = (WS-ANO-ATUAL - WS-ANO-NASC)
-
-           IF WS-IDADE >= 21
-               DISPLAY 'VC ATINGIU A MAIOR IDADE'
-           ELSE
-               DISPLAY 'VC NAO ATIGIU A MAIOR IDADE'
-           END-IF
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 22-11-22
+      * Purpose: VER SE A PESSOA ATINGIU A MAIOR IDADE OU NAO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  NOW A WALK-UP, SINGLE-CITIZEN CALCULATOR -- TAKES
+      *               THE BIRTH YEAR FROM AN ACCEPT AND ALSO REPORTS
+      *               VOTING ELIGIBILITY (16+), INSTEAD OF CHECKING ONE
+      *               HARDCODED BIRTH YEAR AGAINST A FIXED 21-YEAR
+      *               CUTOFF. THE FULL CITIZEN-MASTER ELIGIBILITY BATCH
+      *               LIVES IN GUANA18.COB.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIORIDADE.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA-HOJE-GROUP.
+          05 WS-DATA-HOJE       PIC 9(08) VALUE ZEROS.
+       01 WS-DATA-HOJE-R REDEFINES WS-DATA-HOJE-GROUP.
+          05 WS-ANO-ATUAL       PIC 9(04).
+          05 FILLER             PIC 9(04).
+       77 WS-ANO-NASC          PIC 9(04) VALUE ZEROS.
+       77 WS-IDADE             PIC 9(03) VALUE ZEROS.
+       77 WS-IDADE-LEGAL-CUTOFF PIC 9(02) VALUE 21.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           DISPLAY 'INFORME O ANO DE NASCIMENTO: '
+           ACCEPT WS-ANO-NASC FROM CONSOLE
+
+           COMPUTE WS-IDADE = (WS-ANO-ATUAL - WS-ANO-NASC)
+
+           IF WS-IDADE >= WS-IDADE-LEGAL-CUTOFF
+               DISPLAY 'VC ATINGIU A MAIOR IDADE'
+           ELSE
+               DISPLAY 'VC NAO ATIGIU A MAIOR IDADE'
+           END-IF
+
+           IF WS-IDADE >= 16
+               DISPLAY 'PODE VOTAR'
+           ELSE
+               DISPLAY 'NAO PODE VOTAR'
+           END-IF
+
+            STOP RUN.
+       END PROGRAM MAIORIDADE.
