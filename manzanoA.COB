@@ -1,27 +1,222 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 17/11/2022
-      * Purpose: MOSTRAR A DIFERENCA DO MAIOR VALOR PELO MENOR VALOR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-A   PIC 9(02) VALUE 20.
-       77 WS-B   PIC 9(02) VALUE 15.
-       77 WS-DIF PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            IF WS-A > WS-B
-                COMPUTE WS-DIF = (WS-A - WS-B)
-            ELSE
-                COMPUTE WS-DIF = (WS-B - WS-A)
-            END-IF
-
-            DISPLAY 'A DIFERENCA DO MAIOR PELO MENOR E ' WS-DIF
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 17/11/2022
+      * Purpose: MOSTRAR A DIFERENCA DO MAIOR VALOR PELO MENOR VALOR
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  REUSED THE MAX-MINUS-MIN DIFFERENCE AS A TWO-
+      *               SOURCE RECONCILIATION TOLERANCE CHECK: READS A
+      *               MATCHED PAIR OF PERIOD-COUNT EXTRACTS (OUR
+      *               INTERNAL COUNT VS. A VENDOR'S COUNT FOR THE SAME
+      *               PERIOD) AND WRITES AN EXCEPTION-REPORT LINE FOR
+      *               ANY PERIOD WHOSE DIFFERENCE EXCEEDS AN OPERATOR-
+      *               SUPPLIED TOLERANCE, INSTEAD OF DISPLAYING THE
+      *               DIFFERENCE BETWEEN TWO HARDCODED NUMBERS.
+      * 09-08-26 MRT  PRINTS THE SHARED RPTHDR "PROGRAM / RUN DATE /
+      *               PAGE" HEADER LINE AS THE FIRST LINE OF THE
+      *               EXCEPTION REPORT INSTEAD OF STARTING COLD WITH
+      *               DETAIL.
+      * 09-08-26 MRT  REVIEW FIX: THE INTERNAL AND VENDOR COUNT EXTRACTS
+      *               WERE MERGED BY POSITIONAL READ ALONE -- A MISSING
+      *               OR OUT-OF-SEQUENCE RECORD ON EITHER SIDE WOULD
+      *               SILENTLY COMPARE THE WRONG PERIODS. NOW CHECKS
+      *               IC-PERIODO-ID = VC-PERIODO-ID BEFORE COMPARING THE
+      *               TWO SIDES AND REJECTS THE PAIR INSTEAD OF ASSUMING
+      *               ALIGNMENT.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONTOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTERNAL-COUNT-FILE ASSIGN TO "INTCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IC-STATUS.
+
+           SELECT VENDOR-COUNT-FILE ASSIGN TO "VNDCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VC-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "RECONEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTERNAL-COUNT-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+       01  INTERNAL-COUNT-RECORD.
+           05  IC-PERIODO-ID           PIC X(06).
+           05  IC-CONTAGEM             PIC 9(07)V99.
+
+       FD  VENDOR-COUNT-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+       01  VENDOR-COUNT-RECORD.
+           05  VC-PERIODO-ID           PIC X(06).
+           05  VC-CONTAGEM             PIC 9(07)V99.
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  EXCEPTION-REPORT-RECORD.
+           05  EX-PERIODO-ID            PIC X(06).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  EX-CONTAGEM-INTERNA      PIC Z(06)9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  EX-CONTAGEM-FORNECEDOR   PIC Z(06)9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  EX-DIFERENCA             PIC Z(06)9.99.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-IC-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-VC-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EX-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+       77  WS-VC-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  WS-VC-END-OF-FILE             VALUE 'Y'.
+
+       77  WS-TOLERANCIA           PIC 9(07)V99 VALUE ZEROS.
+       77  WS-DIF                  PIC 9(07)V99 VALUE ZEROS.
+
+       77  WS-QTDE-PERIODOS        PIC 9(05) VALUE ZEROS.
+       77  WS-QTDE-EXCECOES        PIC 9(05) VALUE ZEROS.
+       77  WS-QTDE-FORA-SEQUENCIA  PIC 9(05) VALUE ZEROS.
+
+       COPY RPTHDRLNK.
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'RECONTOL' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-RECONCILE-PERIOD
+               THRU 2000-RECONCILE-PERIOD-EXIT
+               UNTIL WS-END-OF-FILE
+
+           DISPLAY 'PERIODOS PROCESSADOS: ' WS-QTDE-PERIODOS
+           DISPLAY 'PERIODOS FORA DA TOLERANCIA: ' WS-QTDE-EXCECOES
+           DISPLAY 'PERIODOS FORA DE SEQUENCIA REJEITADOS: '
+               WS-QTDE-FORA-SEQUENCIA
+
+           CLOSE INTERNAL-COUNT-FILE
+           CLOSE VENDOR-COUNT-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           DISPLAY 'INFORME A TOLERANCIA PERMITIDA: '
+           ACCEPT WS-TOLERANCIA FROM CONSOLE
+
+           OPEN INPUT  INTERNAL-COUNT-FILE
+           OPEN INPUT  VENDOR-COUNT-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+
+           MOVE 'RECONTOL' TO RH-PROGRAM-ID
+           MOVE 1          TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE EXCEPTION-REPORT-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-INTERNAL-COUNT
+               THRU 8000-READ-INTERNAL-COUNT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-RECONCILE-PERIOD -- COMPARE EACH SIDE OF THE MATCHED PAIR
+      * AND REPORT ANY PERIOD WHOSE DIFFERENCE EXCEEDS TOLERANCE (THE
+      * TWO EXTRACT FILES ARE EXPECTED IN THE SAME PERIOD SEQUENCE)
+      ******************************************************************
+       2000-RECONCILE-PERIOD.
+
+           ADD 1 TO WS-QTDE-PERIODOS
+
+           IF NOT WS-VC-END-OF-FILE
+               IF IC-PERIODO-ID NOT = VC-PERIODO-ID
+                   ADD 1 TO WS-QTDE-FORA-SEQUENCIA
+                   DISPLAY 'AVISO - EXTRATOS FORA DE SEQUENCIA -- '
+                       'INTERNO ' IC-PERIODO-ID ' FORNECEDOR '
+                       VC-PERIODO-ID ' -- REGISTRO REJEITADO'
+               ELSE
+                   IF IC-CONTAGEM > VC-CONTAGEM
+                       COMPUTE WS-DIF = IC-CONTAGEM - VC-CONTAGEM
+                   ELSE
+                       COMPUTE WS-DIF = VC-CONTAGEM - IC-CONTAGEM
+                   END-IF
+
+                   IF WS-DIF > WS-TOLERANCIA
+                       MOVE IC-PERIODO-ID  TO EX-PERIODO-ID
+                       MOVE IC-CONTAGEM    TO EX-CONTAGEM-INTERNA
+                       MOVE VC-CONTAGEM    TO EX-CONTAGEM-FORNECEDOR
+                       MOVE WS-DIF         TO EX-DIFERENCA
+
+                       WRITE EXCEPTION-REPORT-RECORD
+
+                       ADD 1 TO WS-QTDE-EXCECOES
+
+                       DISPLAY 'PERIODO ' IC-PERIODO-ID
+                           ' FORA DA TOLERANCIA -- DIFERENCA ' WS-DIF
+                   END-IF
+
+                   PERFORM 8000-READ-VENDOR-COUNT
+                       THRU 8000-READ-VENDOR-COUNT-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 8000-READ-INTERNAL-COUNT
+               THRU 8000-READ-INTERNAL-COUNT-EXIT.
+
+       2000-RECONCILE-PERIOD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-INTERNAL-COUNT
+      ******************************************************************
+       8000-READ-INTERNAL-COUNT.
+
+           READ INTERNAL-COUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-INTERNAL-COUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-VENDOR-COUNT
+      ******************************************************************
+       8000-READ-VENDOR-COUNT.
+
+           READ VENDOR-COUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-VC-EOF-SWITCH
+           END-READ.
+
+       8000-READ-VENDOR-COUNT-EXIT.
+           EXIT.
