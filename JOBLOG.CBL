@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author: M. TAVARES
+      * Date: 09-08-26
+      * Purpose: SHARED RUN-CONTROL REGISTER -- EVERY BATCH JOB CALLS
+      * THIS ONCE AT START AND ONCE AT END SO OPERATIONS HAS ONE
+      * JOB-RUN-LOG FILE SHOWING WHAT RAN, WHEN, AND WHETHER IT
+      * FINISHED CLEAN, INSTEAD OF GREPPING THROUGH INDIVIDUAL JOB LOGS
+      * (SEE ACCEPT.COB FOR THE ORIGINAL ONE-FIELD DATE PULL).
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  ORIGINAL VERSION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "JOBRNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-RUN-LOG-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  JOB-RUN-LOG-RECORD.
+           05  JR-PROGRAM-ID           PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  JR-INICIO-DATA          PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  JR-INICIO-HORA          PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  JR-FIM-DATA             PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  JR-FIM-HORA             PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  JR-RETURN-CODE          PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-JL-STATUS            PIC X(02) VALUE SPACES.
+
+       77  WS-INICIO-DATA          PIC 9(08) VALUE ZEROS.
+       77  WS-INICIO-HORA          PIC 9(08) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION USING JOBLOG-PARMS.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           EVALUATE TRUE
+               WHEN JL-INICIO-JOB
+                   PERFORM 1000-REGISTER-START
+                       THRU 1000-REGISTER-START-EXIT
+               WHEN JL-FIM-JOB
+                   PERFORM 2000-REGISTER-END
+                       THRU 2000-REGISTER-END-EXIT
+           END-EVALUATE
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-REGISTER-START -- REMEMBER WHEN THIS JOB STARTED
+      ******************************************************************
+       1000-REGISTER-START.
+
+           ACCEPT WS-INICIO-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-INICIO-HORA FROM TIME.
+
+       1000-REGISTER-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-REGISTER-END -- WRITE THE COMPLETED JOB-RUN-LOG RECORD
+      ******************************************************************
+       2000-REGISTER-END.
+
+           MOVE JL-PROGRAM-ID  TO JR-PROGRAM-ID
+           MOVE WS-INICIO-DATA TO JR-INICIO-DATA
+           MOVE WS-INICIO-HORA TO JR-INICIO-HORA
+           MOVE JL-RETURN-CODE TO JR-RETURN-CODE
+
+           ACCEPT JR-FIM-DATA FROM DATE YYYYMMDD
+           ACCEPT JR-FIM-HORA FROM TIME
+
+           OPEN EXTEND JOB-RUN-LOG-FILE
+
+           IF WS-JL-STATUS NOT = '00'
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+
+           WRITE JOB-RUN-LOG-RECORD
+
+           CLOSE JOB-RUN-LOG-FILE.
+
+       2000-REGISTER-END-EXIT.
+           EXIT.
