@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author: M. TAVARES
+      * Date: 09-08-26
+      * Purpose: SHARED REPORT-HEADER STAMPING SUBPROGRAM -- ANY BATCH
+      * REPORT CALLS THIS ONCE PER PAGE TO GET A CONSISTENT
+      * "PROGRAM / RUN DATE / PAGE" HEADER LINE INSTEAD OF EACH REPORT
+      * ASSEMBLING ITS OWN DD/MM/YY HEADER BY HAND (SEE MOVE.COB FOR A
+      * WALK-UP DEMO OF THIS ROUTINE).
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  ORIGINAL VERSION -- REPLACES THE OLD RPTHDR/
+      *               RPTHDRP COPY-INTO-WORKING-STORAGE-AND-PROCEDURE-
+      *               DIVISION COPYBOOKS WITH A CALL SUBPROGRAM, THE
+      *               SAME SHARING CONVENTION USED BY JOBLOG/CTLTOT/
+      *               CHKDIGIT/SWAPFLD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTHDR.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-DATA-HOJE-GRP.
+           05  WS-DATA-HOJE            PIC 9(06).
+       01  WS-DATA-HOJE-R REDEFINES WS-DATA-HOJE-GRP.
+           05  WS-ANO                  PIC 9(02).
+           05  WS-MES                  PIC 9(02).
+           05  WS-DIA                  PIC 9(02).
+
+       01  WS-HEADER-LINE.
+           05  WS-PROGRAM-LABEL        PIC X(09) VALUE 'PROGRAMA:'.
+           05  WS-HDR-PROGRAM-ID       PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DATA-LABEL           PIC X(14) VALUE
+               'DATA EXECUCAO:'.
+           05  WS-RUN-DATE             PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-PAGINA-LABEL         PIC X(07) VALUE 'PAGINA:'.
+           05  WS-HDR-PAGE-NUM         PIC Z(03)9 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION USING RPTHDR-PARMS.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           PERFORM 1000-BUILD-HEADER
+               THRU 1000-BUILD-HEADER-EXIT
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-BUILD-HEADER -- ASSEMBLE THE HEADER LINE AND HAND IT BACK
+      ******************************************************************
+       1000-BUILD-HEADER.
+
+           ACCEPT WS-DATA-HOJE FROM DATE
+
+           MOVE WS-DIA  TO WS-RUN-DATE(01:02)
+           MOVE '/'     TO WS-RUN-DATE(03:01)
+           MOVE WS-MES  TO WS-RUN-DATE(04:02)
+           MOVE '/'     TO WS-RUN-DATE(06:01)
+           MOVE WS-ANO  TO WS-RUN-DATE(07:02)
+
+           MOVE RH-PROGRAM-ID  TO WS-HDR-PROGRAM-ID
+           MOVE RH-PAGE-NUM    TO WS-HDR-PAGE-NUM
+
+           MOVE WS-HEADER-LINE TO RH-HEADER-LINE.
+
+       1000-BUILD-HEADER-EXIT.
+           EXIT.
