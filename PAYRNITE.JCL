@@ -0,0 +1,51 @@
+//PAYRNITE JOB (PAYR0001),'NIGHTLY PAYROLL',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY PAYROLL CYCLE                                        *
+//*                                                               *
+//* STEP010  SALPROF   -- ACCUMULATE HOURS FROM THE WEEKLY        *
+//*                        TIME-CLOCK FILE PER PROFESSOR          *
+//* STEP020  SALIQUID  -- CALCULATE NET PAY FOR THE WHOLE STAFF   *
+//*                        AND WRITE THE PAYROLL REGISTER         *
+//* STEP030  GUANA13   -- APPLY THE COLLECTIVE-BARGAINING RAISE   *
+//*                        AND LOG IT TO THE SALARY AUDIT TRAIL   *
+//*                                                               *
+//* EACH STEP IS COND-GATED ON THE PRIOR STEP'S RETURN CODE SO A  *
+//* BAD HOURS FILE STOPS THE RUN BEFORE IT PRODUCES A WRONG       *
+//* PAYROLL REGISTER OR A WRONG RAISE.                            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SALPROF
+//TIMECLK  DD DSN=PAYROLL.NIGHTLY.TIMECLK,DISP=SHR
+//EMPMAST  DD DSN=PAYROLL.NIGHTLY.EMPMAST,DISP=SHR
+//PAYEXC   DD DSN=PAYROLL.NIGHTLY.PAYEXC,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SALIQUID,COND=(0,NE,STEP010)
+//EMPMAST  DD DSN=PAYROLL.NIGHTLY.EMPMAST,DISP=SHR
+//PAYREG   DD DSN=PAYROLL.NIGHTLY.PAYREG,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GLINTRFC DD DSN=PAYROLL.NIGHTLY.GLINTRFC,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PAYEXC   DD DSN=PAYROLL.NIGHTLY.PAYEXC,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CTLTOTF  DD DSN=PAYROLL.NIGHTLY.CTLTOTF,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//JOBRNLOG DD DSN=PAYROLL.NIGHTLY.JOBRNLOG,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=GUANA13,COND=(0,NE,STEP020)
+//EMPRAISE DD DSN=PAYROLL.NIGHTLY.EMPRAISE,DISP=SHR
+//EMPMAST  DD DSN=PAYROLL.NIGHTLY.EMPMAST,DISP=SHR
+//SALAUD   DD DSN=PAYROLL.NIGHTLY.SALAUD,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
