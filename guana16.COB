@@ -1,28 +1,257 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 15/11/2022
-      * Purpose: VER A REDUCAO DO TEMPO DE VIDA DE UM FUMANTE A DEPENDER
-      * DE QUANTOS CIGARROS ELE FUMOU POR ANO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-DIA         PIC 9(02) VALUE 14.
-       77 WS-ANOS        PIC 9(01) VALUE 3.
-       77 WS-CIGARRO     PIC 9(05) VALUE ZEROS.
-       77 WS-MORTE       PIC 9(03) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-CIGARRO = (365 * WS-ANOS) * 14
-           COMPUTE WS-MORTE = (WS-CIGARRO * 10) / 1440
-
-            DISPLAY 'O FUMANTE FUMOU ' WS-CIGARRO ' EM ' WS-ANOS ' ANOS'
-            DISPLAY 'O FUMANTE PERDEU ' WS-MORTE ' DIAS DE VIDA'
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 15/11/2022
+      * Purpose: VER A REDUCAO DO TEMPO DE VIDA DE UM FUMANTE A DEPENDER
+      * DE QUANTOS CIGARROS ELE FUMOU POR ANO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A RISK-FACTOR FILE OF APPLICANTS (SMOKING,
+      *               AGE, ALCOHOL USE, FAMILY HISTORY) AND COMBINES
+      *               THEM INTO A COMPOSITE UNDERWRITING RISK SCORE FOR
+      *               THE WHOLE BATCH INSTEAD OF ONE HARDCODED SMOKER.
+      * 09-08-26 MRT  FEEDS THE RISK SCORE INTO A POLICY-MASTER PREMIUM
+      *               RECALCULATION SO UNDERWRITING GETS AN UPDATED
+      *               PREMIUM FILE INSTEAD OF RETYPING THE SCORE.
+      * 09-08-26 MRT  PRINTS THE SHARED RPTHDR "PROGRAM / RUN DATE /
+      *               PAGE" HEADER LINE AS THE FIRST LINE OF THE
+      *               POLICY-MASTER-OUT FILE INSTEAD OF STARTING COLD
+      *               WITH DETAIL.
+      * 09-08-26 MRT  REVIEW FIX: THE RISK-FACTOR AND POLICY-MASTER
+      *               FILES WERE MERGED BY POSITIONAL READ ALONE -- A
+      *               MISSING OR OUT-OF-SEQUENCE RECORD ON EITHER SIDE
+      *               WOULD SILENTLY RECALCULATE THE WRONG APPLICANT'S
+      *               PREMIUM. NOW CHECKS RF-APPLICANT-ID = PM-
+      *               APPLICANT-ID BEFORE ADJUSTING THE PREMIUM AND
+      *               REJECTS THE PAIR INSTEAD OF ASSUMING ALIGNMENT.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA16.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RISK-FACTOR-FILE ASSIGN TO "RISKFAC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RF-STATUS.
+
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT POLICY-MASTER-OUT-FILE ASSIGN TO "POLMASTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PMO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RISK-FACTOR-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  RISK-FACTOR-RECORD.
+           05  RF-APPLICANT-ID     PIC X(05).
+           05  RF-CIGARROS-DIA     PIC 9(02).
+           05  RF-ANOS-FUMO        PIC 9(02).
+           05  RF-IDADE            PIC 9(03).
+           05  RF-ALCOOL           PIC X(01).
+               88  RF-USA-ALCOOL          VALUE 'S'.
+           05  RF-HIST-FAMILIAR    PIC X(01).
+               88  RF-TEM-HIST-FAMILIAR   VALUE 'S'.
+
+       FD  POLICY-MASTER-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  POLICY-MASTER-RECORD.
+           05  PM-APPLICANT-ID     PIC X(05).
+           05  PM-POLICY-NUM       PIC X(08).
+           05  PM-PREMIO-BASE      PIC 9(05)V99.
+
+       FD  POLICY-MASTER-OUT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  POLICY-MASTER-OUT-RECORD.
+           05  PMO-APPLICANT-ID    PIC X(05).
+           05  PMO-POLICY-NUM      PIC X(08).
+           05  PMO-PREMIO-BASE     PIC 9(05)V99.
+           05  PMO-SCORE-RISCO     PIC 9(05).
+           05  PMO-PREMIO-AJUSTADO PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-RF-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-PM-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-PMO-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-PM-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  WS-PM-END-OF-FILE             VALUE 'Y'.
+       77  WS-PREMIO-AJUSTADO      PIC 9(05)V99 VALUE ZEROS.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-CIGARRO              PIC 9(05) VALUE ZEROS.
+       77  WS-MORTE                PIC 9(03) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * COMPOSITE RISK SCORE -- SMOKING DAYS-LOST PLUS WEIGHTED POINTS
+      * FOR AGE, ALCOHOL USE AND FAMILY HISTORY
+      *-----------------------------------------------------------------
+       77  WS-PONTOS-IDADE         PIC 9(03) VALUE ZEROS.
+       77  WS-PONTOS-ALCOOL        PIC 9(03) VALUE ZEROS.
+       77  WS-PONTOS-HIST-FAM      PIC 9(03) VALUE ZEROS.
+       77  WS-SCORE-RISCO          PIC 9(05) VALUE ZEROS.
+       77  WS-QTDE-FORA-SEQUENCIA  PIC 9(05) VALUE ZEROS.
+
+       COPY RPTHDRLNK.
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GUANA16' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-SCORE-APPLICANT
+               THRU 2000-SCORE-APPLICANT-EXIT
+               UNTIL WS-END-OF-FILE
+
+           DISPLAY 'PROPONENTES FORA DE SEQUENCIA REJEITADOS: '
+               WS-QTDE-FORA-SEQUENCIA
+
+           CLOSE RISK-FACTOR-FILE
+           CLOSE POLICY-MASTER-FILE
+           CLOSE POLICY-MASTER-OUT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  RISK-FACTOR-FILE
+           OPEN INPUT  POLICY-MASTER-FILE
+           OPEN OUTPUT POLICY-MASTER-OUT-FILE
+
+           MOVE 'GUANA16' TO RH-PROGRAM-ID
+           MOVE 1         TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE POLICY-MASTER-OUT-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-RISK-FACTOR
+               THRU 8000-READ-RISK-FACTOR-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SCORE-APPLICANT -- COMPUTE THE COMPOSITE RISK SCORE
+      ******************************************************************
+       2000-SCORE-APPLICANT.
+
+           COMPUTE WS-CIGARRO = (365 * RF-ANOS-FUMO) * RF-CIGARROS-DIA
+           COMPUTE WS-MORTE   = (WS-CIGARRO * 10) / 1440
+
+           EVALUATE TRUE
+               WHEN RF-IDADE > 50
+                   MOVE 20 TO WS-PONTOS-IDADE
+               WHEN RF-IDADE > 35
+                   MOVE 10 TO WS-PONTOS-IDADE
+               WHEN OTHER
+                   MOVE ZEROS TO WS-PONTOS-IDADE
+           END-EVALUATE
+
+           IF RF-USA-ALCOOL
+               MOVE 15 TO WS-PONTOS-ALCOOL
+           ELSE
+               MOVE ZEROS TO WS-PONTOS-ALCOOL
+           END-IF
+
+           IF RF-TEM-HIST-FAMILIAR
+               MOVE 25 TO WS-PONTOS-HIST-FAM
+           ELSE
+               MOVE ZEROS TO WS-PONTOS-HIST-FAM
+           END-IF
+
+           COMPUTE WS-SCORE-RISCO = WS-MORTE + WS-PONTOS-IDADE
+               + WS-PONTOS-ALCOOL + WS-PONTOS-HIST-FAM
+
+           DISPLAY 'PROPONENTE ' RF-APPLICANT-ID ' FUMOU ' WS-CIGARRO
+               ' CIGARROS EM ' RF-ANOS-FUMO ' ANOS'
+           DISPLAY 'O PROPONENTE PERDEU ' WS-MORTE ' DIAS DE VIDA'
+           DISPLAY 'SCORE DE RISCO COMPOSTO: ' WS-SCORE-RISCO
+
+           PERFORM 2100-UPDATE-POLICY-PREMIUM
+               THRU 2100-UPDATE-POLICY-PREMIUM-EXIT
+
+           PERFORM 8000-READ-RISK-FACTOR
+               THRU 8000-READ-RISK-FACTOR-EXIT.
+
+       2000-SCORE-APPLICANT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-UPDATE-POLICY-PREMIUM -- LOAD/DISCOUNT THE BASE PREMIUM
+      * BY THE COMPOSITE RISK SCORE JUST COMPUTED (POLICY-MASTER-FILE
+      * IS EXPECTED IN THE SAME APPLICANT SEQUENCE AS RISK-FACTOR-FILE)
+      ******************************************************************
+       2100-UPDATE-POLICY-PREMIUM.
+
+           IF NOT WS-PM-END-OF-FILE
+               READ POLICY-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-PM-EOF-SWITCH
+               END-READ
+           END-IF
+
+           IF NOT WS-PM-END-OF-FILE
+               IF PM-APPLICANT-ID NOT = RF-APPLICANT-ID
+                   ADD 1 TO WS-QTDE-FORA-SEQUENCIA
+                   DISPLAY 'AVISO - ARQUIVOS FORA DE SEQUENCIA -- '
+                       'RISCO ' RF-APPLICANT-ID ' APOLICE '
+                       PM-APPLICANT-ID ' -- REGISTRO REJEITADO'
+               ELSE
+                   COMPUTE WS-PREMIO-AJUSTADO ROUNDED =
+                       PM-PREMIO-BASE *
+                       (1 + ((WS-SCORE-RISCO - 50) / 1000))
+
+                   MOVE PM-APPLICANT-ID  TO PMO-APPLICANT-ID
+                   MOVE PM-POLICY-NUM    TO PMO-POLICY-NUM
+                   MOVE PM-PREMIO-BASE   TO PMO-PREMIO-BASE
+                   MOVE WS-SCORE-RISCO   TO PMO-SCORE-RISCO
+                   MOVE WS-PREMIO-AJUSTADO TO PMO-PREMIO-AJUSTADO
+
+                   WRITE POLICY-MASTER-OUT-RECORD
+
+                   DISPLAY 'APOLICE ' PM-POLICY-NUM ' PREMIO BASE '
+                       PM-PREMIO-BASE ' AJUSTADO PARA '
+                       WS-PREMIO-AJUSTADO
+               END-IF
+           END-IF.
+
+       2100-UPDATE-POLICY-PREMIUM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-RISK-FACTOR
+      ******************************************************************
+       8000-READ-RISK-FACTOR.
+
+           READ RISK-FACTOR-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-RISK-FACTOR-EXIT.
+           EXIT.
