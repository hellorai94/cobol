@@ -1,33 +1,210 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date:21-11-22
-      * Purpose:FAZER AS 4 OPERACOES BASICAS COM DOIS NUMEROS INTEIROS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-NUM-UM        PIC 9(02) VALUE 15.
-       77 WS-NUM-DOIS      PIC 9(02) VALUE 3.
-       77 WS-SOMA          PIC 9(02) VALUE ZEROS.
-       77 WS-SUB           PIC 9(02) VALUE ZEROS.
-       77 WS-DIV           PIC 9(02) VALUE ZEROS.
-       77 WS-MULT          PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-SOMA = WS-NUM-UM + WS-NUM-DOIS
-           COMPUTE WS-SUB  = WS-NUM-UM - WS-NUM-DOIS
-           COMPUTE WS-DIV  = WS-NUM-UM / WS-NUM-DOIS
-           COMPUTE WS-MULT = WS-NUM-UM * WS-NUM-DOIS
-
-            DISPLAY 'A SOMA E ' WS-SOMA
-            DISPLAY 'A SUBTRACAO E ' WS-SUB
-            DISPLAY 'A DIVISAO E ' WS-DIV
-            DISPLAY 'A MULT E ' WS-MULT
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date:21-11-22
+      * Purpose:FAZER AS 4 OPERACOES BASICAS COM DOIS NUMEROS INTEIROS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A CALC-TRANSACTION FILE OF MANY NUMBER
+      *               PAIRS AND OPERATION CODES, WRITES EACH RESULT TO
+      *               A REPORT AND PRINTS RECORD-COUNT/HASH-TOTAL
+      *               CONTROL TOTALS INSTEAD OF WORKING ONE HARDCODED
+      *               PAIR.
+      * 09-08-26 MRT  CALLS THE SHARED CTLTOT CONTROL-TOTAL REGISTER AT
+      *               FINALIZE TIME SO THE END-OF-DAY OPERATIONS
+      *               DASHBOARD PICKS UP THIS RUN'S CONTROL TOTALS.
+      * 09-08-26 MRT  ALSO CALLS THE SHARED JOBLOG RUN-CONTROL REGISTER
+      *               AT START AND END SO OPSDASH CAN MATCH THIS RUN'S
+      *               CONTROL TOTALS TO A JOB-RUN-LOG ENTRY.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE OF
+      *               THE CALC REPORT, LIKE EVERY OTHER BATCH REPORT IN
+      *               THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERACOES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANSACTION-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CT-STATUS.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANSACTION-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  CALC-TRANSACTION-RECORD.
+           05  CT-NUM-UM               PIC 9(05).
+           05  CT-NUM-DOIS             PIC 9(05).
+           05  CT-OPERACAO             PIC X(01).
+               88  CT-SOMAR                   VALUE 'S'.
+               88  CT-SUBTRAIR                VALUE 'B'.
+               88  CT-DIVIDIR                 VALUE 'D'.
+               88  CT-MULTIPLICAR             VALUE 'M'.
+           05  FILLER                  PIC X(04).
+
+       FD  CALC-REPORT-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CALC-REPORT-RECORD.
+           05  CR-NUM-UM               PIC Z(04)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CR-OPERACAO             PIC X(01).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CR-NUM-DOIS             PIC Z(04)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CR-RESULTADO            PIC -(05)9.
+           05  FILLER                  PIC X(18) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CT-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-SOMA                 PIC S9(06) VALUE ZEROS.
+       77  WS-SUB                  PIC S9(06) VALUE ZEROS.
+       77  WS-DIV                  PIC S9(06) VALUE ZEROS.
+       77  WS-MULT                 PIC S9(11) VALUE ZEROS.
+       77  WS-RESULTADO            PIC S9(11) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * CONTROL TOTALS -- RECORD COUNT AND HASH TOTAL OF THE RESULTS
+      * SO THE BATCH CAN BE BALANCED BEFORE THE REPORT IS RELEASED
+      *-----------------------------------------------------------------
+       77  WS-QTDE-REGISTROS       PIC 9(07) VALUE ZEROS.
+       77  WS-TOTAL-HASH           PIC S9(11) VALUE ZEROS.
+
+       COPY CTLTOTLNK.
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'OPERACOE' TO JL-PROGRAM-ID
+           MOVE 'S'        TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE CALC-TRANSACTION-FILE
+           CLOSE CALC-REPORT-FILE
+
+           MOVE 'E'        TO JL-ACAO
+           MOVE 0000       TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  CALC-TRANSACTION-FILE
+           OPEN OUTPUT CALC-REPORT-FILE
+
+           MOVE 'OPERACOE' TO RH-PROGRAM-ID
+           MOVE 1          TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE CALC-REPORT-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-TRANSACTION
+               THRU 8000-READ-TRANSACTION-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION -- APPLY THE OPERATION CODE AND
+      * ACCUMULATE THE CONTROL TOTALS
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+
+           EVALUATE TRUE
+               WHEN CT-SOMAR
+                   COMPUTE WS-RESULTADO = CT-NUM-UM + CT-NUM-DOIS
+               WHEN CT-SUBTRAIR
+                   COMPUTE WS-RESULTADO = CT-NUM-UM - CT-NUM-DOIS
+               WHEN CT-DIVIDIR
+                   IF CT-NUM-DOIS = ZEROS
+                       DISPLAY 'DIVISOR ZERO IGNORADO PARA REGISTRO '
+                           CT-NUM-UM
+                       MOVE ZEROS TO WS-RESULTADO
+                   ELSE
+                       COMPUTE WS-RESULTADO = CT-NUM-UM / CT-NUM-DOIS
+                   END-IF
+               WHEN CT-MULTIPLICAR
+                   COMPUTE WS-RESULTADO = CT-NUM-UM * CT-NUM-DOIS
+               WHEN OTHER
+                   MOVE ZEROS TO WS-RESULTADO
+           END-EVALUATE
+
+           MOVE CT-NUM-UM      TO CR-NUM-UM
+           MOVE CT-OPERACAO    TO CR-OPERACAO
+           MOVE CT-NUM-DOIS    TO CR-NUM-DOIS
+           MOVE WS-RESULTADO   TO CR-RESULTADO
+
+           WRITE CALC-REPORT-RECORD
+
+           ADD 1 TO WS-QTDE-REGISTROS
+           ADD WS-RESULTADO TO WS-TOTAL-HASH
+
+           PERFORM 8000-READ-TRANSACTION
+               THRU 8000-READ-TRANSACTION-EXIT.
+
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- PRINT THE BATCH CONTROL TOTALS
+      ******************************************************************
+       3000-FINALIZE.
+
+           DISPLAY 'CALC-TRANSACTION REGISTROS PROCESSADOS: '
+               WS-QTDE-REGISTROS
+           DISPLAY 'CALC-TRANSACTION TOTAL HASH DOS RESULTADOS: '
+               WS-TOTAL-HASH
+
+           MOVE 'OPERACOE'         TO CT-PROGRAM-ID
+           MOVE 'REGISTROS'        TO CT-TOTAL-1-LABEL
+           MOVE WS-QTDE-REGISTROS  TO CT-TOTAL-1-VALOR
+           MOVE 'TOTAL HASH'       TO CT-TOTAL-2-LABEL
+           MOVE WS-TOTAL-HASH      TO CT-TOTAL-2-VALOR
+           MOVE SPACES             TO CT-TOTAL-3-LABEL
+           MOVE ZEROS              TO CT-TOTAL-3-VALOR
+           CALL 'CTLTOT' USING CTLTOT-PARMS.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-TRANSACTION
+      ******************************************************************
+       8000-READ-TRANSACTION.
+
+           READ CALC-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-TRANSACTION-EXIT.
+           EXIT.
