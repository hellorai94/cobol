@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author: M. TAVARES
+      * Date: 09-08-26
+      * Purpose: SHARED CONTROL-TOTAL REGISTER -- EVERY BATCH JOB CALLS
+      * THIS ONCE AT FINALIZE TIME WITH ITS OWN CONTROL TOTALS SO
+      * OPERATIONS HAS ONE CONTROL-TOTAL FILE COVERING THE WHOLE
+      * NIGHT'S RUN, INSTEAD OF OPENING EACH JOB'S INDIVIDUAL REPORT
+      * ONE AT A TIME TO FIND ITS TOTALS (SEE JOBLOG.CBL FOR THE
+      * COMPANION RUN-CONTROL REGISTER THIS FOLLOWS THE SAME PATTERN
+      * AS).
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  ORIGINAL VERSION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLTOT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 107 CHARACTERS.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTF-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CTF-DATA                PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  CTF-HORA                PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CTF-TOTAL-1-LABEL       PIC X(15).
+           05  CTF-TOTAL-1-VALOR       PIC S9(09)V99.
+           05  CTF-TOTAL-2-LABEL       PIC X(15).
+           05  CTF-TOTAL-2-VALOR       PIC S9(09)V99.
+           05  CTF-TOTAL-3-LABEL       PIC X(15).
+           05  CTF-TOTAL-3-VALOR       PIC S9(09)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CT-STATUS            PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY CTLTOTLNK.
+
+       PROCEDURE DIVISION USING CTLTOT-PARMS.
+
+      ******************************************************************
+      * 0000-MAINLINE -- STAMP THE CALLER'S TOTALS WITH TODAY'S
+      * DATE/TIME AND APPEND THEM TO THE CONTROL-TOTAL-FILE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE CT-PROGRAM-ID      TO CTF-PROGRAM-ID
+           MOVE CT-TOTAL-1-LABEL   TO CTF-TOTAL-1-LABEL
+           MOVE CT-TOTAL-1-VALOR   TO CTF-TOTAL-1-VALOR
+           MOVE CT-TOTAL-2-LABEL   TO CTF-TOTAL-2-LABEL
+           MOVE CT-TOTAL-2-VALOR   TO CTF-TOTAL-2-VALOR
+           MOVE CT-TOTAL-3-LABEL   TO CTF-TOTAL-3-LABEL
+           MOVE CT-TOTAL-3-VALOR   TO CTF-TOTAL-3-VALOR
+
+           ACCEPT CTF-DATA FROM DATE YYYYMMDD
+           ACCEPT CTF-HORA FROM TIME
+
+           OPEN EXTEND CONTROL-TOTAL-FILE
+
+           IF WS-CT-STATUS NOT = '00'
+               OPEN OUTPUT CONTROL-TOTAL-FILE
+           END-IF
+
+           WRITE CONTROL-TOTAL-RECORD
+
+           CLOSE CONTROL-TOTAL-FILE
+
+           GOBACK.
