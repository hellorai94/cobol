@@ -1,36 +1,481 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 30-11-22
-      * Purpose: CALCULAR O SALARIO LIQUIDO DE UM PROFESSOR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SALIQUID.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-HORA            PIC 9(03) VALUE 160.
-       77 WS-VALOR-HORA      PIC 99V99 VALUE 14.00.
-       77 WS-PERCENTUAL      PIC 9V9   VALUE 8.5.
-       77 WS-SAL-BRUTO       PIC 9999V99 VALUE ZEROS.
-       77 WS-SAL-LIQUIDO     PIC 9999V99 VALUE ZEROS.
-       77 WS-DESCONTO        PIC Z999.99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-
-           COMPUTE WS-SAL-BRUTO = (WS-HORA * WS-VALOR-HORA)
-
-           DISPLAY 'O SALARIO BRUTO R$ ' WS-SAL-BRUTO
-
-           COMPUTE WS-SAL-LIQUIDO = (WS-SAL-BRUTO * 0.915)
-
-           DISPLAY 'O SALARIO LIQUIDO R$ ' WS-SAL-LIQUIDO
-
-           COMPUTE WS-DESCONTO = (WS-SAL-BRUTO - WS-SAL-LIQUIDO)
-
-           DISPLAY 'O VALOR DO DESCONTO FOI DE R$ ' WS-DESCONTO
-
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 30-11-22
+      * Purpose: CALCULAR O SALARIO LIQUIDO DE UM PROFESSOR
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS EMPLOYEE-MASTER FOR THE WHOLE STAFF AND
+      *               WRITES A PAYROLL REGISTER REPORT INSTEAD OF
+      *               PAYING ONE HARDCODED PROFESSOR PER COMPILE.
+      * 09-08-26 MRT  SETS RETURN-CODE 0 ON A CLEAN FINISH SO THE
+      *               NIGHTLY JCL STREAM HAS A CONDITION CODE TO CHECK
+      *               BEFORE RUNNING THE NEXT STEP.
+      * 09-08-26 MRT  EMPLOYEE-MASTER-FILE IS NOW THE SHARED EMPMAST
+      *               COPYBOOK RECORD, ORGANIZATION INDEXED BY EMP-ID,
+      *               SO SALPROF/GUANA13/GUANA15 CAN EACH WRITE BACK TO
+      *               THE SAME MASTER THIS PROGRAM READS.
+      * 09-08-26 MRT  WRITES A GL-INTERFACE EXTRACT (ACCOUNT CODE,
+      *               DEBIT/CREDIT AMOUNT, PERIOD) FOR EACH PAYCHECK SO
+      *               THE ACCOUNTING PACKAGE CAN IMPORT THE POSTING
+      *               INSTEAD OF SOMEONE KEYING IT FROM THE REGISTER.
+      * 09-08-26 MRT  FLAGS ANY EMPLOYEE WHOSE HOURS EXCEED THE LEGAL
+      *               OVERTIME THRESHOLD, OR WHOSE NET PAY FALLS BELOW
+      *               THE STATUTORY MINIMUM FOR THOSE HOURS, ONTO THE
+      *               SHARED PAYROLL-EXCEPTION REPORT (APPENDED TO
+      *               SALPROF'S SO THE WHOLE PAYROLL RUN'S EXCEPTIONS
+      *               LAND ON ONE REPORT).
+      * 09-08-26 MRT  CALLS THE SHARED CTLTOT CONTROL-TOTAL REGISTER AT
+      *               FINALIZE TIME SO THE END-OF-DAY OPERATIONS
+      *               DASHBOARD PICKS UP THIS RUN'S PAYROLL TOTALS.
+      * 09-08-26 MRT  ALSO CALLS THE SHARED JOBLOG RUN-CONTROL REGISTER
+      *               AT START AND END SO OPSDASH CAN MATCH THIS RUN'S
+      *               CONTROL TOTALS TO A JOB-RUN-LOG ENTRY INSTEAD OF
+      *               REPORTING "NO JOBLOG ENTRY" FOR EVERY NIGHT'S RUN.
+      * 09-08-26 MRT  REVIEW FIX: 2300-CHECK-PAYROLL-EXCEPTIONS STRING'D
+      *               WS-HORA/WS-SAL-LIQUIDO/WS-SAL-MINIMO-ESPERADO
+      *               (ALL WITH AN IMPLIED DECIMAL POINT) DIRECTLY INTO
+      *               PE-DETALHE, WHICH DROPS THE DECIMAL POINT AND
+      *               RUNS THE DIGITS TOGETHER. NOW MOVES THEM THROUGH
+      *               EDITED PIC Z(nn)9.99 FIELDS FIRST, THE SAME
+      *               PATTERN ALREADY USED FOR WS-DL-BRUTO/DESCONTO/
+      *               LIQUIDO ON THE NORMAL DETAIL LINE.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE
+      *               OF THE PAYROLL REGISTER, AHEAD OF THE EXISTING
+      *               COLUMN-HEADER LINE, LIKE EVERY OTHER BATCH REPORT
+      *               IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALIQUID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTRFC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT PAYROLL-EXCEPTION-FILE ASSIGN TO "PAYEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+       FD  PAYROLL-REGISTER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PAYROLL-REGISTER-LINE   PIC X(80).
+
+      *-----------------------------------------------------------------
+      * GL-INTERFACE-FILE -- ONE LINE PER JOURNAL ENTRY, IN THE
+      * ACCOUNTING PACKAGE'S IMPORT FORMAT: ACCOUNT CODE, D/C
+      * INDICATOR, AMOUNT AND THE ACCOUNTING PERIOD (YYYYMM)
+      *-----------------------------------------------------------------
+       FD  GL-INTERFACE-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  GL-INTERFACE-RECORD.
+           05  GL-ACCOUNT-CODE     PIC X(08).
+           05  GL-DC-INDICADOR     PIC X(01).
+               88  GL-DEBITO               VALUE 'D'.
+               88  GL-CREDITO               VALUE 'C'.
+           05  GL-AMOUNT           PIC 9(07)V99.
+           05  GL-PERIODO          PIC 9(06).
+           05  GL-EMP-ID           PIC X(05).
+
+       FD  PAYROLL-EXCEPTION-FILE.
+           COPY PAYEXC.
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * FILE STATUS SWITCHES
+      *-----------------------------------------------------------------
+       77  WS-EMP-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-REG-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-GL-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EXC-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE               VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * PAYROLL WORK FIELDS (ONE EMPLOYEE AT A TIME)
+      *-----------------------------------------------------------------
+       77  WS-HORA                 PIC 9(04)V9 VALUE ZEROS.
+       77  WS-VALOR-HORA           PIC 9(03)V99 VALUE ZEROS.
+       77  WS-PERCENTUAL           PIC 9(02)V9 VALUE ZEROS.
+       77  WS-SAL-BRUTO            PIC 9(05)V99 VALUE ZEROS.
+       77  WS-SAL-LIQUIDO          PIC 9(05)V99 VALUE ZEROS.
+       77  WS-DESCONTO             PIC 9(05)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * PROGRESSIVE TAX BRACKET TABLE (INSS/IRRF STYLE)
+      * FAIXA 1 -- ATE 1500.00               -  4.5%   DEDUCAO   0.00
+      * FAIXA 2 -- 1500.01  ATE   3000.00     -  9.0%   DEDUCAO  67.50
+      * FAIXA 3 -- 3000.01  ATE   6000.00     - 15.5%   DEDUCAO 262.50
+      * FAIXA 4 -- ACIMA DE 6000.00           - 21.0%   DEDUCAO 592.50
+      *-----------------------------------------------------------------
+       01  TAX-BRACKET-TABLE.
+           05  TAX-BRACKET-ENTRY OCCURS 4 TIMES
+                                 INDEXED BY TAX-IDX.
+               10  TB-LIMITE       PIC 9(06)V99.
+               10  TB-PERCENTUAL   PIC 9(02)V99.
+               10  TB-DEDUCAO      PIC 9(05)V99.
+
+       77  WS-BRACKET-PCT          PIC 9(02)V99 VALUE ZEROS.
+       77  WS-BRACKET-DED          PIC 9(05)V99 VALUE ZEROS.
+       77  WS-BRACKET-NUM          PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * PAYROLL REGISTER TOTALS
+      *-----------------------------------------------------------------
+       77  WS-TOTAL-BRUTO          PIC 9(07)V99 VALUE ZEROS.
+       77  WS-TOTAL-LIQUIDO        PIC 9(07)V99 VALUE ZEROS.
+       77  WS-TOTAL-DESCONTO       PIC 9(07)V99 VALUE ZEROS.
+       77  WS-EMP-COUNT            PIC 9(05) COMP VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * GL-INTERFACE WORK FIELDS -- CHART-OF-ACCOUNTS CODES FOR THE
+      * PAYROLL POSTING (DEBIT GROSS SALARY EXPENSE, CREDIT THE
+      * WITHHOLDING AND NET-PAY PAYABLE LIABILITY ACCOUNTS)
+      *-----------------------------------------------------------------
+       77  WS-GL-ACCT-SAL-EXP      PIC X(08) VALUE '5100-000'.
+       77  WS-GL-ACCT-TAX-PAY      PIC X(08) VALUE '2200-000'.
+       77  WS-GL-ACCT-NET-PAY      PIC X(08) VALUE '2100-000'.
+       77  WS-GL-PERIODO           PIC 9(06) VALUE ZEROS.
+       77  WS-DATA-HOJE            PIC 9(08) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * LEGAL MINIMUM-WAGE/OVERTIME THRESHOLDS FOR THE EXCEPTION CHECK
+      *-----------------------------------------------------------------
+       77  WS-HORAS-LIMITE-LEGAL   PIC 9(03) VALUE 220.
+       77  WS-SAL-MINIMO-HORA      PIC 9(02)V99 VALUE 7.00.
+       77  WS-SAL-MINIMO-ESPERADO  PIC 9(05)V99 VALUE ZEROS.
+       77  WS-HORA-EDIT            PIC Z(03)9.9.
+       77  WS-SAL-LIQUIDO-EDIT     PIC Z(04)9.99.
+       77  WS-SAL-MINIMO-ESPERADO-EDIT PIC Z(04)9.99.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ID            PIC X(05).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-NAME          PIC X(20).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-BRUTO         PIC Z(04)9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-DESCONTO      PIC Z(04)9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-LIQUIDO       PIC Z(04)9.99.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-DL-FAIXA         PIC X(10).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(28) VALUE 'TOTAL DA FOLHA'.
+           05  WS-TL-BRUTO         PIC Z(06)9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-TL-DESCONTO      PIC Z(06)9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-TL-LIQUIDO       PIC Z(06)9.99.
+
+       COPY CTLTOTLNK.
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'SALIQUID' TO JL-PROGRAM-ID
+           MOVE 'S'        TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-EMPLOYEE
+               THRU 2000-PROCESS-EMPLOYEE-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           MOVE 0 TO RETURN-CODE
+
+           MOVE 'E'        TO JL-ACAO
+           MOVE 0000       TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE -- OPEN FILES AND PRIME THE READ
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  EMPLOYEE-MASTER-FILE
+           OPEN OUTPUT PAYROLL-REGISTER-FILE
+           OPEN OUTPUT GL-INTERFACE-FILE
+
+           OPEN EXTEND PAYROLL-EXCEPTION-FILE
+           IF WS-EXC-STATUS NOT = '00'
+               OPEN OUTPUT PAYROLL-EXCEPTION-FILE
+           END-IF
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DATA-HOJE(1:6) TO WS-GL-PERIODO
+
+           PERFORM 1100-LOAD-TAX-TABLE
+               THRU 1100-LOAD-TAX-TABLE-EXIT
+
+           MOVE 'SALIQUID' TO RH-PROGRAM-ID
+           MOVE 1          TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE PAYROLL-REGISTER-LINE FROM RH-HEADER-LINE
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE 'ID' TO WS-DL-ID
+           MOVE 'PROFESSOR' TO WS-DL-NAME
+           WRITE PAYROLL-REGISTER-LINE FROM WS-DETAIL-LINE
+
+           PERFORM 8000-READ-EMPLOYEE
+               THRU 8000-READ-EMPLOYEE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LOAD-TAX-TABLE -- PROGRESSIVE INSS/IRRF-STYLE BRACKETS
+      * FAIXA 1 -- ATE       1500.00  -  4.5%   DEDUCAO     0.00
+      * FAIXA 2 -- ATE       3000.00  -  9.0%   DEDUCAO    67.50
+      * FAIXA 3 -- ATE       6000.00  - 15.5%   DEDUCAO   262.50
+      * FAIXA 4 -- ACIMA DE  6000.00  - 21.0%   DEDUCAO   592.50
+      ******************************************************************
+       1100-LOAD-TAX-TABLE.
+
+           MOVE 1500.00  TO TB-LIMITE(1)
+           MOVE 4.50     TO TB-PERCENTUAL(1)
+           MOVE 0.00     TO TB-DEDUCAO(1)
+
+           MOVE 3000.00  TO TB-LIMITE(2)
+           MOVE 9.00     TO TB-PERCENTUAL(2)
+           MOVE 67.50    TO TB-DEDUCAO(2)
+
+           MOVE 6000.00  TO TB-LIMITE(3)
+           MOVE 15.50    TO TB-PERCENTUAL(3)
+           MOVE 262.50   TO TB-DEDUCAO(3)
+
+           MOVE 999999.99 TO TB-LIMITE(4)
+           MOVE 21.00     TO TB-PERCENTUAL(4)
+           MOVE 592.50    TO TB-DEDUCAO(4).
+
+       1100-LOAD-TAX-TABLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-EMPLOYEE -- COMPUTE ONE PAYCHECK AND PRINT IT
+      ******************************************************************
+       2000-PROCESS-EMPLOYEE.
+
+           MOVE EMP-HOURS        TO WS-HORA
+           MOVE EMP-HOURLY-RATE  TO WS-VALOR-HORA
+           MOVE EMP-DISCOUNT-PCT TO WS-PERCENTUAL
+
+           COMPUTE WS-SAL-BRUTO = WS-HORA * WS-VALOR-HORA
+
+           PERFORM 2100-APPLY-TAX-BRACKET
+               THRU 2100-APPLY-TAX-BRACKET-EXIT
+
+           DISPLAY 'PROFESSOR ' EMP-ID ' - ' EMP-NAME
+               ' BRUTO R$ ' WS-SAL-BRUTO
+               ' FAIXA ' WS-BRACKET-NUM
+               ' ALIQUOTA ' WS-BRACKET-PCT
+               ' LIQUIDO R$ ' WS-SAL-LIQUIDO
+
+           MOVE SPACES         TO WS-DETAIL-LINE
+           MOVE EMP-ID         TO WS-DL-ID
+           MOVE EMP-NAME       TO WS-DL-NAME
+           MOVE WS-SAL-BRUTO   TO WS-DL-BRUTO
+           MOVE WS-DESCONTO    TO WS-DL-DESCONTO
+           MOVE WS-SAL-LIQUIDO TO WS-DL-LIQUIDO
+           MOVE 'FAIXA '       TO WS-DL-FAIXA
+           MOVE WS-BRACKET-NUM TO WS-DL-FAIXA(7:1)
+
+           WRITE PAYROLL-REGISTER-LINE FROM WS-DETAIL-LINE
+
+           PERFORM 2200-WRITE-GL-ENTRIES
+               THRU 2200-WRITE-GL-ENTRIES-EXIT
+
+           PERFORM 2300-CHECK-PAYROLL-EXCEPTIONS
+               THRU 2300-CHECK-PAYROLL-EXCEPTIONS-EXIT
+
+           ADD WS-SAL-BRUTO    TO WS-TOTAL-BRUTO
+           ADD WS-DESCONTO     TO WS-TOTAL-DESCONTO
+           ADD WS-SAL-LIQUIDO  TO WS-TOTAL-LIQUIDO
+           ADD 1               TO WS-EMP-COUNT
+
+           PERFORM 8000-READ-EMPLOYEE
+               THRU 8000-READ-EMPLOYEE-EXIT.
+
+       2000-PROCESS-EMPLOYEE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-APPLY-TAX-BRACKET -- PROGRESSIVE INSS/IRRF-STYLE LOOKUP
+      * REPLACES THE OLD FLAT 8.5% (91.5% NET) CALCULATION SO EACH
+      * BRACKET OF WS-SAL-BRUTO IS TAXED AT ITS OWN RATE.
+      ******************************************************************
+       2100-APPLY-TAX-BRACKET.
+
+           SET TAX-IDX TO 1
+           SEARCH TAX-BRACKET-ENTRY
+               AT END
+                   SET TAX-IDX TO 4
+               WHEN WS-SAL-BRUTO NOT > TB-LIMITE(TAX-IDX)
+                   CONTINUE
+           END-SEARCH
+
+           SET WS-BRACKET-NUM TO TAX-IDX
+           MOVE TB-PERCENTUAL(TAX-IDX) TO WS-BRACKET-PCT
+           MOVE TB-DEDUCAO(TAX-IDX)    TO WS-BRACKET-DED
+
+           COMPUTE WS-DESCONTO ROUNDED =
+               (WS-SAL-BRUTO * (WS-BRACKET-PCT / 100)) - WS-BRACKET-DED
+
+           IF WS-DESCONTO < ZEROS
+               MOVE ZEROS TO WS-DESCONTO
+           END-IF
+
+           COMPUTE WS-SAL-LIQUIDO = WS-SAL-BRUTO - WS-DESCONTO.
+
+       2100-APPLY-TAX-BRACKET-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-GL-ENTRIES -- ONE BALANCED JOURNAL ENTRY PER
+      * PAYCHECK: DEBIT GROSS SALARY EXPENSE, CREDIT THE WITHHOLDING
+      * PAYABLE AND NET-PAY PAYABLE LIABILITY ACCOUNTS
+      ******************************************************************
+       2200-WRITE-GL-ENTRIES.
+
+           MOVE WS-GL-ACCT-SAL-EXP TO GL-ACCOUNT-CODE
+           MOVE 'D'                TO GL-DC-INDICADOR
+           MOVE WS-SAL-BRUTO       TO GL-AMOUNT
+           MOVE WS-GL-PERIODO      TO GL-PERIODO
+           MOVE EMP-ID             TO GL-EMP-ID
+           WRITE GL-INTERFACE-RECORD
+
+           IF WS-DESCONTO > ZEROS
+               MOVE WS-GL-ACCT-TAX-PAY TO GL-ACCOUNT-CODE
+               MOVE 'C'                TO GL-DC-INDICADOR
+               MOVE WS-DESCONTO        TO GL-AMOUNT
+               WRITE GL-INTERFACE-RECORD
+           END-IF
+
+           MOVE WS-GL-ACCT-NET-PAY TO GL-ACCOUNT-CODE
+           MOVE 'C'                TO GL-DC-INDICADOR
+           MOVE WS-SAL-LIQUIDO     TO GL-AMOUNT
+           WRITE GL-INTERFACE-RECORD.
+
+       2200-WRITE-GL-ENTRIES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-CHECK-PAYROLL-EXCEPTIONS -- FLAG HOURS PAST THE LEGAL
+      * OVERTIME THRESHOLD AND NET PAY BELOW THE STATUTORY MINIMUM
+      * WAGE FOR THE HOURS WORKED
+      ******************************************************************
+       2300-CHECK-PAYROLL-EXCEPTIONS.
+
+           IF WS-HORA > WS-HORAS-LIMITE-LEGAL
+               MOVE SPACES         TO PAYROLL-EXCEPTION-RECORD
+               MOVE 'SALIQUID'     TO PE-PROGRAMA
+               MOVE EMP-ID         TO PE-EMP-ID
+               MOVE 'HORAS-LIMITE' TO PE-TIPO-EXCECAO
+               MOVE WS-HORA TO WS-HORA-EDIT
+               STRING 'HORAS ' WS-HORA-EDIT
+                   ' EXCEDEM O LIMITE LEGAL DE ' WS-HORAS-LIMITE-LEGAL
+                   ' SEM HORA EXTRA'
+                   DELIMITED BY SIZE INTO PE-DETALHE
+               WRITE PAYROLL-EXCEPTION-RECORD
+               DISPLAY 'ATENCAO - ' PE-DETALHE
+           END-IF
+
+           COMPUTE WS-SAL-MINIMO-ESPERADO ROUNDED =
+               WS-HORA * WS-SAL-MINIMO-HORA
+
+           IF WS-SAL-LIQUIDO < WS-SAL-MINIMO-ESPERADO
+               MOVE SPACES            TO PAYROLL-EXCEPTION-RECORD
+               MOVE 'SALIQUID'        TO PE-PROGRAMA
+               MOVE EMP-ID            TO PE-EMP-ID
+               MOVE 'SALARIO-MINIMO'  TO PE-TIPO-EXCECAO
+               MOVE WS-SAL-LIQUIDO TO WS-SAL-LIQUIDO-EDIT
+               MOVE WS-SAL-MINIMO-ESPERADO
+                   TO WS-SAL-MINIMO-ESPERADO-EDIT
+               STRING 'LIQUIDO ' WS-SAL-LIQUIDO-EDIT
+                   ' ABAIXO DO MINIMO ' WS-SAL-MINIMO-ESPERADO-EDIT
+                   DELIMITED BY SIZE INTO PE-DETALHE
+               WRITE PAYROLL-EXCEPTION-RECORD
+               DISPLAY 'ATENCAO - ' PE-DETALHE
+           END-IF.
+
+       2300-CHECK-PAYROLL-EXCEPTIONS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- PRINT GRAND TOTALS AND CLOSE FILES
+      ******************************************************************
+       3000-FINALIZE.
+
+           MOVE WS-TOTAL-BRUTO    TO WS-TL-BRUTO
+           MOVE WS-TOTAL-DESCONTO TO WS-TL-DESCONTO
+           MOVE WS-TOTAL-LIQUIDO  TO WS-TL-LIQUIDO
+
+           WRITE PAYROLL-REGISTER-LINE FROM WS-TOTAL-LINE
+
+           DISPLAY 'FOLHA PROCESSADA PARA ' WS-EMP-COUNT ' PROFESSORES'
+           DISPLAY 'TOTAL BRUTO    R$ ' WS-TOTAL-BRUTO
+           DISPLAY 'TOTAL DESCONTO R$ ' WS-TOTAL-DESCONTO
+           DISPLAY 'TOTAL LIQUIDO  R$ ' WS-TOTAL-LIQUIDO
+
+           MOVE 'SALIQUID'          TO CT-PROGRAM-ID
+           MOVE 'TOTAL BRUTO'       TO CT-TOTAL-1-LABEL
+           MOVE WS-TOTAL-BRUTO      TO CT-TOTAL-1-VALOR
+           MOVE 'TOTAL DESCONTO'    TO CT-TOTAL-2-LABEL
+           MOVE WS-TOTAL-DESCONTO   TO CT-TOTAL-2-VALOR
+           MOVE 'TOTAL LIQUIDO'     TO CT-TOTAL-3-LABEL
+           MOVE WS-TOTAL-LIQUIDO    TO CT-TOTAL-3-VALOR
+           CALL 'CTLTOT' USING CTLTOT-PARMS
+
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE PAYROLL-REGISTER-FILE
+           CLOSE GL-INTERFACE-FILE
+           CLOSE PAYROLL-EXCEPTION-FILE.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-EMPLOYEE -- SHARED READ PARAGRAPH
+      ******************************************************************
+       8000-READ-EMPLOYEE.
+
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-EMPLOYEE-EXIT.
+           EXIT.
