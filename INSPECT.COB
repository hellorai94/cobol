@@ -1,29 +1,210 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 13-12-22
-      * Purpose: UTILIZANDO O COMANDO INSPECT
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-SEQUE    PIC 9(06) VALUE 223344.
-       77 WS-SENHA    PIC 9(06) VALUE 223344.
-       77 WS-TOTAL    PIC 9(02) VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            INSPECT WS-SEQUE TALLYING WS-TOTAL FOR ALL '3'
-
-            DISPLAY 'EXISTEM ' WS-TOTAL ' NUMEROS 3 NA SEQUENCIA'
-
-            INSPECT WS-SENHA REPLACING ALL '3' BY '4'
-
-            DISPLAY 'A NOVA SENHA E ' WS-SENHA
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 13-12-22
+      * Purpose: UTILIZANDO O COMANDO INSPECT
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  THE TALLYING/REPLACING DEMONSTRATION IS NOW A REAL
+      *               PII-MASKING UTILITY: READS AN OUTBOUND EXTRACT
+      *               FILE, MASKS ALL BUT THE LAST FOUR DIGITS OF THE
+      *               ACCOUNT-NUMBER AND CARD-NUMBER FIELDS WITH INSPECT
+      *               REPLACING, AND TALLIES HOW MANY DIGITS WERE MASKED
+      *               WITH INSPECT TALLYING, WRITING ONE AUDIT LINE FOR
+      *               THE FILE PROCESSED, INSTEAD OF TALLYING AND
+      *               REPLACING DIGITS IN ONE HARDCODED PAIR OF FIELDS.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIIMASK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
+
+           SELECT MASKED-EXTRACT-FILE ASSIGN TO "EXTRMASK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MX-STATUS.
+
+           SELECT TALLY-AUDIT-FILE ASSIGN TO "TALLYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+       01  EXTRACT-RECORD.
+           05  EX-NOME                 PIC X(20).
+           05  EX-ACCOUNT-NUMBER       PIC X(16).
+           05  EX-CARD-NUMBER          PIC X(16).
+
+       FD  MASKED-EXTRACT-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+       01  MASKED-EXTRACT-RECORD.
+           05  MX-NOME                 PIC X(20).
+           05  MX-ACCOUNT-NUMBER       PIC X(16).
+           05  MX-CARD-NUMBER          PIC X(16).
+
+       FD  TALLY-AUDIT-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  TALLY-AUDIT-RECORD.
+           05  TA-NOME-ARQUIVO         PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TA-QTDE-REGISTROS       PIC Z(06)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TA-QTDE-CARACTERES      PIC Z(06)9.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-EX-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-MX-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-TA-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-QTDE-REGISTROS       PIC 9(07) VALUE ZEROS.
+       77  WS-QTDE-CARACTERES      PIC 9(07) VALUE ZEROS.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'PIIMASK' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE EXTRACT-FILE
+           CLOSE MASKED-EXTRACT-FILE
+           CLOSE TALLY-AUDIT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT MASKED-EXTRACT-FILE
+           OPEN OUTPUT TALLY-AUDIT-FILE
+
+           PERFORM 8000-READ-EXTRACT
+               THRU 8000-READ-EXTRACT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RECORD
+      ******************************************************************
+       2000-PROCESS-RECORD.
+
+           ADD 1 TO WS-QTDE-REGISTROS
+
+           MOVE EXTRACT-RECORD TO MASKED-EXTRACT-RECORD
+
+           PERFORM 2100-MASK-ACCOUNT-NUMBER
+               THRU 2100-MASK-ACCOUNT-NUMBER-EXIT
+
+           PERFORM 2200-MASK-CARD-NUMBER
+               THRU 2200-MASK-CARD-NUMBER-EXIT
+
+           WRITE MASKED-EXTRACT-RECORD
+
+           PERFORM 8000-READ-EXTRACT
+               THRU 8000-READ-EXTRACT-EXIT.
+
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-MASK-ACCOUNT-NUMBER -- MASK ALL BUT THE LAST FOUR DIGITS,
+      * TALLYING HOW MANY DIGITS WERE MASKED
+      ******************************************************************
+       2100-MASK-ACCOUNT-NUMBER.
+
+           INSPECT MX-ACCOUNT-NUMBER(1:12)
+               TALLYING WS-QTDE-CARACTERES
+                   FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                       ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'
+               REPLACING ALL '0' BY 'X' ALL '1' BY 'X' ALL '2' BY 'X'
+                   ALL '3' BY 'X' ALL '4' BY 'X' ALL '5' BY 'X'
+                   ALL '6' BY 'X' ALL '7' BY 'X' ALL '8' BY 'X'
+                   ALL '9' BY 'X'.
+
+       2100-MASK-ACCOUNT-NUMBER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-MASK-CARD-NUMBER -- MASK ALL BUT THE LAST FOUR DIGITS,
+      * TALLYING HOW MANY DIGITS WERE MASKED
+      ******************************************************************
+       2200-MASK-CARD-NUMBER.
+
+           INSPECT MX-CARD-NUMBER(1:12)
+               TALLYING WS-QTDE-CARACTERES
+                   FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                       ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'
+               REPLACING ALL '0' BY 'X' ALL '1' BY 'X' ALL '2' BY 'X'
+                   ALL '3' BY 'X' ALL '4' BY 'X' ALL '5' BY 'X'
+                   ALL '6' BY 'X' ALL '7' BY 'X' ALL '8' BY 'X'
+                   ALL '9' BY 'X'.
+
+       2200-MASK-CARD-NUMBER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- WRITE ONE AUDIT LINE FOR THIS FILE
+      ******************************************************************
+       3000-FINALIZE.
+
+           MOVE 'EXTRACT ' TO TA-NOME-ARQUIVO
+           MOVE WS-QTDE-REGISTROS  TO TA-QTDE-REGISTROS
+           MOVE WS-QTDE-CARACTERES TO TA-QTDE-CARACTERES
+
+           WRITE TALLY-AUDIT-RECORD
+
+           DISPLAY 'REGISTROS MASCARADOS: ' WS-QTDE-REGISTROS
+           DISPLAY 'CARACTERES MASCARADOS: ' WS-QTDE-CARACTERES.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-EXTRACT
+      ******************************************************************
+       8000-READ-EXTRACT.
+
+           READ EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-EXTRACT-EXIT.
+           EXIT.
