@@ -1,25 +1,169 @@
-      ******************************************************************
-      * Author:RAISSA CARNEIRO
-      * Date:15/11/2022
-      * Purpose:VER QUAL SERA O VALOR DO ALUGUEL DE UM CARRO A PARTIR DOS KM
-      * RODADOS E DOS DIAS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-DIA       PIC 9(02)    VALUE 3.
-       77 WS-KM        PIC 9(03)V99 VALUE 532.22.
-       77 WS-ALUGUEL   PIC 9(03)V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-ALUGUEL = ((90 * WS-DIA) + (WS-KM * 0.20))
-
-            DISPLAY 'O VALOR DO ALUGUEL FOI DE R$ ' WS-ALUGUEL
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:RAISSA CARNEIRO
+      * Date:15/11/2022
+      * Purpose:VER QUAL SERA O VALOR DO ALUGUEL DE UM CARRO A PARTIR DOS
+      * KM RODADOS E DOS DIAS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A RENTAL-CONTRACT FILE AND BILLS ACTUAL
+      *               MULTI-DAY CONTRACTS -- LATE-RETURN PENALTY AND
+      *               DAMAGE-DEPOSIT NETTING INCLUDED -- INSTEAD OF ONE
+      *               HARDCODED RENTAL.
+      * 09-08-26 MRT  WS-VALOR-FINAL IS NOW SIGNED -- A DEPOSIT LARGER
+      *               THAN THE ALUGUEL-PLUS-MULTA CAN LEGITIMATELY NET
+      *               NEGATIVE, AND THAT CASE NOW PRINTS A REFUND LINE
+      *               INSTEAD OF BEING TREATED AS A CHARGE.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENTAL-CONTRACT-FILE ASSIGN TO "RENTCON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENTAL-CONTRACT-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  RENTAL-CONTRACT-RECORD.
+           05  RC-CONTRATO-ID          PIC X(06).
+           05  RC-DATA-RETIRADA        PIC 9(08).
+           05  RC-DATA-DEVOL-PREVISTA  PIC 9(08).
+           05  RC-DATA-DEVOL-REAL      PIC 9(08).
+           05  RC-ODOM-INICIAL         PIC 9(06).
+           05  RC-ODOM-FINAL           PIC 9(06).
+           05  RC-DEPOSITO             PIC 9(04)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-RC-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-DIA                  PIC 9(03) VALUE ZEROS.
+       77  WS-DIAS-ATRASO          PIC 9(03) VALUE ZEROS.
+       77  WS-KM                   PIC 9(06)V99 VALUE ZEROS.
+       77  WS-ALUGUEL              PIC 9(06)V99 VALUE ZEROS.
+       77  WS-MULTA-ATRASO         PIC 9(06)V99 VALUE ZEROS.
+       77  WS-VALOR-FINAL          PIC S9(06)V99 VALUE ZEROS.
+
+       77  WS-TARIFA-DIARIA        PIC 9(03)V99 VALUE 90.00.
+       77  WS-TARIFA-KM            PIC 9V99 VALUE 0.20.
+       77  WS-MULTA-DIARIA         PIC 9(03)V99 VALUE 50.00.
+
+       77  WS-JULIANO-RETIRADA     PIC 9(07) VALUE ZEROS.
+       77  WS-JULIANO-PREVISTA     PIC 9(07) VALUE ZEROS.
+       77  WS-JULIANO-REAL         PIC 9(07) VALUE ZEROS.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GUANA14' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-BILL-CONTRACT
+               THRU 2000-BILL-CONTRACT-EXIT
+               UNTIL WS-END-OF-FILE
+
+           CLOSE RENTAL-CONTRACT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT RENTAL-CONTRACT-FILE
+
+           PERFORM 8000-READ-CONTRACT
+               THRU 8000-READ-CONTRACT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-BILL-CONTRACT -- DAYS, KM, LATE PENALTY AND DEPOSIT NETTING
+      ******************************************************************
+       2000-BILL-CONTRACT.
+
+           COMPUTE WS-JULIANO-RETIRADA =
+               FUNCTION INTEGER-OF-DATE(RC-DATA-RETIRADA)
+           COMPUTE WS-JULIANO-PREVISTA =
+               FUNCTION INTEGER-OF-DATE(RC-DATA-DEVOL-PREVISTA)
+           COMPUTE WS-JULIANO-REAL =
+               FUNCTION INTEGER-OF-DATE(RC-DATA-DEVOL-REAL)
+
+           COMPUTE WS-DIA = WS-JULIANO-REAL - WS-JULIANO-RETIRADA
+           COMPUTE WS-KM  = RC-ODOM-FINAL - RC-ODOM-INICIAL
+
+           COMPUTE WS-ALUGUEL =
+               (WS-TARIFA-DIARIA * WS-DIA) + (WS-KM * WS-TARIFA-KM)
+
+           MOVE ZEROS TO WS-DIAS-ATRASO
+           MOVE ZEROS TO WS-MULTA-ATRASO
+           IF WS-JULIANO-REAL > WS-JULIANO-PREVISTA
+               COMPUTE WS-DIAS-ATRASO =
+                   WS-JULIANO-REAL - WS-JULIANO-PREVISTA
+               COMPUTE WS-MULTA-ATRASO =
+                   WS-DIAS-ATRASO * WS-MULTA-DIARIA
+           END-IF
+
+           COMPUTE WS-VALOR-FINAL =
+               WS-ALUGUEL + WS-MULTA-ATRASO - RC-DEPOSITO
+
+           DISPLAY 'CONTRATO ' RC-CONTRATO-ID ' - ' WS-DIA
+               ' DIA(S), ' WS-KM ' KM RODADOS'
+           DISPLAY 'VALOR DO ALUGUEL R$ ' WS-ALUGUEL
+           IF WS-DIAS-ATRASO > ZEROS
+               DISPLAY 'MULTA POR ' WS-DIAS-ATRASO
+                   ' DIA(S) DE ATRASO R$ ' WS-MULTA-ATRASO
+           END-IF
+           DISPLAY 'DEPOSITO CAUCAO ABATIDO R$ ' RC-DEPOSITO
+           IF WS-VALOR-FINAL < ZEROS
+               DISPLAY 'DEPOSITO EXCEDE O DEVIDO - VALOR A '
+                   'REEMBOLSAR R$ ' WS-VALOR-FINAL
+           ELSE
+               DISPLAY 'VALOR FINAL A COBRAR R$ ' WS-VALOR-FINAL
+           END-IF
+
+           PERFORM 8000-READ-CONTRACT
+               THRU 8000-READ-CONTRACT-EXIT.
+
+       2000-BILL-CONTRACT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-CONTRACT
+      ******************************************************************
+       8000-READ-CONTRACT.
+
+           READ RENTAL-CONTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-CONTRACT-EXIT.
+           EXIT.
