@@ -0,0 +1,44 @@
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 09/08/26
+      * Purpose: CHECK-DIGIT VALIDATOR -- SHARED PARITY TEST CALLED BY
+      *          ACCOUNT-NUMBER AND INVOICE-NUMBER EDIT CHECKS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  PACKAGED GUANA20/PAROUIMPAR'S DIVIDE-BY-2-
+      *               REMAINDER EVEN/ODD TEST AS A CALLABLE SUBPROGRAM
+      *               SO EVERY INTAKE PROGRAM CAN INVOKE ONE SHARED
+      *               CHECK-DIGIT ROUTINE INSTEAD OF RE-IMPLEMENTING
+      *               ITS OWN PARITY CHECK INLINE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKDIGIT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  WS-DIVISAO              PIC 9(09) VALUE ZEROS.
+       77  WS-RESTO                PIC 9(09) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY CHKDGLNK.
+
+       PROCEDURE DIVISION USING CHKDIG-PARMS.
+
+      ******************************************************************
+      * 0000-MAINLINE -- A NUMBER PASSES THE CHECK DIGIT WHEN IT IS
+      * EVENLY DIVISIBLE BY 2, THE SAME RULE GUANA20/PAROUIMPAR USED
+      * TO CLASSIFY A NUMBER AS EVEN
+      ******************************************************************
+       0000-MAINLINE.
+
+           DIVIDE CHKDIG-NUMERO BY 2 GIVING WS-DIVISAO
+               REMAINDER WS-RESTO
+
+           IF WS-RESTO = ZEROS
+               SET CHKDIG-DIGITO-VALIDO TO TRUE
+           ELSE
+               SET CHKDIG-DIGITO-INVALIDO TO TRUE
+           END-IF
+
+           GOBACK.
