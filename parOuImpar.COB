@@ -1,30 +1,42 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 22-11-22
-      * Purpose: VER SE O NUMERO E IMPAR OU PAR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-NUMERO  PIC 9(02) VALUE 13.
-       77 WS-VALOR   PIC 9(02) VALUE ZEROS.
-       77 WS-RESTO   PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DIVIDE WS-NUMERO BY 2 GIVING WS-VALOR REMAINDER WS-RESTO
-
-            IF WS-RESTO = ZEROS
-                DISPLAY 'O NUMERO E PAR'
-            ELSE
-                DISPLAY 'O NUMERO E IMPAR'
-            END-IF
-
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 22-11-22
+      * Purpose: VER SE O NUMERO E IMPAR OU PAR
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  NOW A WALK-UP, SINGLE-INVOICE CHECK-DIGIT TESTER
+      *               -- TAKES THE INVOICE NUMBER FROM AN ACCEPT AND
+      *               CALLS THE SHARED CHKDIGIT VALIDATOR, INSTEAD OF
+      *               TESTING ONE HARDCODED NUMBER FOR EVEN/ODD INLINE.
+      *               THE ACCOUNT-NUMBER BATCH EDIT LIVES IN GUANA20.COB
+      *               (ACCTEDIT).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAROUIMPAR.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       77 WS-INVOICE-ID PIC 9(09) VALUE ZEROS.
+
+       COPY CHKDGLNK.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY 'INFORME O NUMERO DA FATURA: '
+           ACCEPT WS-INVOICE-ID FROM CONSOLE
+
+           MOVE WS-INVOICE-ID TO CHKDIG-NUMERO
+
+           CALL 'CHKDIGIT' USING CHKDIG-PARMS
+
+           IF CHKDIG-DIGITO-VALIDO
+               DISPLAY 'DIGITO VALIDO'
+           ELSE
+               DISPLAY 'DIGITO INVALIDO'
+           END-IF
+
+            STOP RUN.
+       END PROGRAM PAROUIMPAR.
