@@ -1,25 +1,42 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 01-12-22
-      * Purpose: UTILIZACAO DO COMANDO ACCEPT - CURSO APRENDA COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACCEPT.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-MOSTRA            PIC X(30) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-      *     DISPLAY 'DIGITE ALGO:'
-      *     ACCEPT WS-MOSTRA
-      *     DISPLAY 'WS-MOSTRA: ' WS-MOSTRA
-
-            ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
-            DISPLAY WS-MOSTRA
-
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 01-12-22
+      * Purpose: UTILIZACAO DO COMANDO ACCEPT - CURSO APRENDA COBOL
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  THE SYSTEM-DATE PULL NOW ALSO DRIVES THE SHARED
+      *               JOBLOG RUN-CONTROL REGISTER (SEE JOBLOG.CBL) --
+      *               THIS PROGRAM CALLS JOBLOG AT START AND AT END SO
+      *               ITS RUN SHOWS UP IN THE JOB-RUN-LOG LIKE ANY
+      *               OTHER BATCH JOB IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCEPT.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       77 WS-MOSTRA            PIC X(30) VALUE SPACES.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           MOVE 'ACCEPT'  TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+      *     DISPLAY 'DIGITE ALGO:'
+      *     ACCEPT WS-MOSTRA
+      *     DISPLAY 'WS-MOSTRA: ' WS-MOSTRA
+
+           ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
+           DISPLAY WS-MOSTRA
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000      TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
