@@ -1,25 +1,235 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 16/11/2022
-      * Purpose: VALIDA??O DE SEXO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-SEXO  PIC X(10) VALUE 'RAISSA'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           IF WS-SEXO = 'FEMININO' OR 'MASCULINO'
-              DISPLAY 'SEXO VALIDO'
-           ELSE
-              DISPLAY 'SEXO INVALIDO'
-           END-IF
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 16/11/2022
+      * Purpose: VALIDACAO DE SEXO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  EXTENDED THE SINGLE-FIELD GENDER EDIT INTO A FULL
+      *               RECORD-LEVEL DATA-QUALITY GATE RUN AGAINST EVERY
+      *               INCOMING CUSTOMER-MASTER RECORD: REQUIRED FIELDS
+      *               PRESENT, GENDER IN THE VALID VALUE SET, NUMERIC
+      *               FIELDS ACTUALLY NUMERIC -- WRITING ONE EXCEPTION-
+      *               REPORT LINE PER FAILED CHECK, INSTEAD OF TESTING
+      *               ONE HARDCODED WS-SEXO VALUE.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTGATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CM-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "CUSTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORD CONTAINS 56 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUSTOMER-ID          PIC X(09).
+           05  CM-NOME                 PIC X(25).
+           05  CM-SEXO                 PIC X(10).
+           05  CM-IDADE                PIC X(03).
+           05  CM-SALDO                PIC X(09).
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  EXCEPTION-REPORT-RECORD.
+           05  EX-CUSTOMER-ID          PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EX-CAMPO                PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EX-MOTIVO               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CM-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EX-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-CAMPO                PIC X(12) VALUE SPACES.
+       77  WS-MOTIVO               PIC X(40) VALUE SPACES.
+
+       77  WS-QTDE-REGISTROS       PIC 9(07) VALUE ZEROS.
+       77  WS-QTDE-EXCECOES        PIC 9(07) VALUE ZEROS.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'CUSTGATE' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-CUSTOMER
+               THRU 2000-PROCESS-CUSTOMER-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  CUSTOMER-MASTER-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+
+           PERFORM 8000-READ-CUSTOMER
+               THRU 8000-READ-CUSTOMER-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CUSTOMER -- RUN EVERY EDIT CHECK FOR THIS RECORD
+      ******************************************************************
+       2000-PROCESS-CUSTOMER.
+
+           ADD 1 TO WS-QTDE-REGISTROS
+
+           PERFORM 2100-CHECK-REQUIRED-FIELDS
+               THRU 2100-CHECK-REQUIRED-FIELDS-EXIT
+
+           PERFORM 2200-CHECK-SEXO
+               THRU 2200-CHECK-SEXO-EXIT
+
+           PERFORM 2300-CHECK-NUMERIC-FIELDS
+               THRU 2300-CHECK-NUMERIC-FIELDS-EXIT
+
+           PERFORM 8000-READ-CUSTOMER
+               THRU 8000-READ-CUSTOMER-EXIT.
+
+       2000-PROCESS-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-CHECK-REQUIRED-FIELDS -- ID AND NAME MUST BE PRESENT
+      ******************************************************************
+       2100-CHECK-REQUIRED-FIELDS.
+
+           IF CM-CUSTOMER-ID = SPACES
+               MOVE 'CUSTOMER-ID' TO WS-CAMPO
+               MOVE 'CAMPO OBRIGATORIO AUSENTE' TO WS-MOTIVO
+               PERFORM 2400-WRITE-EXCEPTION
+                   THRU 2400-WRITE-EXCEPTION-EXIT
+           END-IF
+
+           IF CM-NOME = SPACES
+               MOVE 'NOME' TO WS-CAMPO
+               MOVE 'CAMPO OBRIGATORIO AUSENTE' TO WS-MOTIVO
+               PERFORM 2400-WRITE-EXCEPTION
+                   THRU 2400-WRITE-EXCEPTION-EXIT
+           END-IF.
+
+       2100-CHECK-REQUIRED-FIELDS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-CHECK-SEXO
+      ******************************************************************
+       2200-CHECK-SEXO.
+
+           IF CM-SEXO NOT = 'FEMININO' AND CM-SEXO NOT = 'MASCULINO'
+               MOVE 'SEXO' TO WS-CAMPO
+               MOVE 'SEXO INVALIDO' TO WS-MOTIVO
+               PERFORM 2400-WRITE-EXCEPTION
+                   THRU 2400-WRITE-EXCEPTION-EXIT
+           END-IF.
+
+       2200-CHECK-SEXO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-CHECK-NUMERIC-FIELDS -- IDADE AND SALDO MUST BE NUMERIC
+      ******************************************************************
+       2300-CHECK-NUMERIC-FIELDS.
+
+           IF CM-IDADE NOT NUMERIC
+               MOVE 'IDADE' TO WS-CAMPO
+               MOVE 'CAMPO NAO NUMERICO' TO WS-MOTIVO
+               PERFORM 2400-WRITE-EXCEPTION
+                   THRU 2400-WRITE-EXCEPTION-EXIT
+           END-IF
+
+           IF CM-SALDO NOT NUMERIC
+               MOVE 'SALDO' TO WS-CAMPO
+               MOVE 'CAMPO NAO NUMERICO' TO WS-MOTIVO
+               PERFORM 2400-WRITE-EXCEPTION
+                   THRU 2400-WRITE-EXCEPTION-EXIT
+           END-IF.
+
+       2300-CHECK-NUMERIC-FIELDS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-WRITE-EXCEPTION -- ONE EXCEPTION-REPORT LINE PER FAILURE
+      ******************************************************************
+       2400-WRITE-EXCEPTION.
+
+           MOVE CM-CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE WS-CAMPO       TO EX-CAMPO
+           MOVE WS-MOTIVO      TO EX-MOTIVO
+
+           WRITE EXCEPTION-REPORT-RECORD
+
+           DISPLAY 'CLIENTE ' CM-CUSTOMER-ID ' - ' WS-CAMPO ' - '
+               WS-MOTIVO
+
+           ADD 1 TO WS-QTDE-EXCECOES.
+
+       2400-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE
+      ******************************************************************
+       3000-FINALIZE.
+
+           DISPLAY 'REGISTROS PROCESSADOS: ' WS-QTDE-REGISTROS
+           DISPLAY 'EXCECOES ENCONTRADAS: ' WS-QTDE-EXCECOES.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-CUSTOMER
+      ******************************************************************
+       8000-READ-CUSTOMER.
+
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-CUSTOMER-EXIT.
+           EXIT.
