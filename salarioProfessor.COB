@@ -1,29 +1,300 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO CASTRO
-      * Date: 09/11/2022
-      * Purpose: CALCULAR O VALOR DO SALARIO LIQUIDO DE UM PROFESSOR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-HORAS      PIC 9(03) VALUE 176.
-       77 WS-VL-HORA    PIC 9(02) VALUE 13.
-       77 WS-SAL-BRUTO  PIC 9(04)V9(02) VALUE ZEROS.
-       77 WS-SAL-LIQUI  PIC 9(04)V9(02) VALUE ZEROS.
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-SAL-BRUTO = WS-HORAS * WS-VL-HORA
-           DISPLAY 'O SALARIO BRUTO E R$ ' WS-SAL-BRUTO
-
-           COMPUTE WS-SAL-LIQUI = (WS-SAL-BRUTO * 92.5) / 100
-           DISPLAY 'O SALARIO LIQUIDO E R$ ' WS-SAL-LIQUI
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO CASTRO
+      * Date: 09/11/2022
+      * Purpose: CALCULAR O VALOR DO SALARIO LIQUIDO DE UM PROFESSOR
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A WEEKLY TIME-CLOCK FILE AND ACCUMULATES
+      *               HOURS PER PROFESSOR FOR THE PAY PERIOD INSTEAD OF
+      *               USING A SINGLE HARDCODED HOURS FIGURE.
+      * 09-08-26 MRT  EDITS EACH TIME-CLOCK RECORD (PROFESSOR ID
+      *               PRESENT, HOURS WITHIN A SANE DAILY RANGE) AND
+      *               SETS A NONZERO RETURN-CODE WHEN BAD RECORDS ARE
+      *               FOUND, SO THE NIGHTLY JCL STREAM CAN COND-CHECK
+      *               THIS STEP BEFORE RUNNING SALIQUID ON GARBAGE
+      *               HOURS.
+      * 09-08-26 MRT  WRITES THE PERIOD'S ACCUMULATED HOURS BACK TO THE
+      *               SHARED EMPMAST EMPLOYEE-MASTER RECORD SO SALIQUID
+      *               PICKS UP THIS PERIOD'S HOURS ON ITS NEXT RUN
+      *               INSTEAD OF JUST DISPLAYING THEM.
+      * 09-08-26 MRT  FLAGS ANY PROFESSOR WHOSE PERIOD HOURS EXCEED THE
+      *               LEGAL OVERTIME THRESHOLD, OR WHOSE NET PAY FALLS
+      *               BELOW THE STATUTORY MINIMUM FOR THOSE HOURS, ONTO
+      *               THE SHARED PAYROLL-EXCEPTION REPORT.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: 3200-CHECK-PAYROLL-EXCEPTIONS STRING'D
+      *               WS-HORAS-PERIODO/WS-SAL-LIQUI/WS-SAL-MINIMO-
+      *               ESPERADO (ALL WITH AN IMPLIED DECIMAL POINT)
+      *               DIRECTLY INTO PE-DETALHE, DROPPING THE DECIMAL
+      *               POINT. NOW MOVES THEM THROUGH EDITED PIC Z(nn)9.9
+      *               FIELDS FIRST, LIKE SALIQUID'S SAME FIX.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALPROF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIME-CLOCK-FILE ASSIGN TO "TIMECLK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TC-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAYROLL-EXCEPTION-FILE ASSIGN TO "PAYEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TIME-CLOCK-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TIME-CLOCK-RECORD.
+           05  TC-PROF-ID          PIC X(05).
+           05  TC-DATE             PIC 9(08).
+           05  TC-HOURS            PIC 9(02)V9.
+
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+       FD  PAYROLL-EXCEPTION-FILE.
+           COPY PAYEXC.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-TC-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EMP-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-EXC-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-VL-HORA              PIC 9(02)V99 VALUE 13.00.
+       77  WS-HORAS-PERIODO        PIC 9(04)V9 VALUE ZEROS.
+       77  WS-SAL-BRUTO            PIC 9(04)V9(02) VALUE ZEROS.
+       77  WS-SAL-LIQUI            PIC 9(04)V9(02) VALUE ZEROS.
+
+       77  WS-PROF-ID-ATUAL        PIC X(05) VALUE SPACES.
+       77  WS-PRIMEIRA-VEZ         PIC X(01) VALUE 'S'.
+           88  WS-PRIMEIRO-REGISTRO          VALUE 'S'.
+
+       77  WS-DADOS-INVALIDOS      PIC X(01) VALUE 'N'.
+           88  WS-HA-DADOS-INVALIDOS         VALUE 'S'.
+
+      *-----------------------------------------------------------------
+      * LEGAL MINIMUM-WAGE/OVERTIME THRESHOLDS FOR THE EXCEPTION CHECK
+      *-----------------------------------------------------------------
+       77  WS-HORAS-LIMITE-LEGAL   PIC 9(04)V9 VALUE 44.0.
+       77  WS-SAL-MINIMO-HORA      PIC 9(02)V99 VALUE 7.00.
+       77  WS-SAL-MINIMO-ESPERADO  PIC 9(05)V99 VALUE ZEROS.
+       77  WS-HORAS-PERIODO-EDIT   PIC Z(04)9.9.
+       77  WS-SAL-LIQUI-EDIT       PIC Z(04)9.99.
+       77  WS-SAL-MINIMO-ESPERADO-EDIT PIC Z(04)9.99.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'SALPROF' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-TIME-CLOCK
+               THRU 2000-PROCESS-TIME-CLOCK-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-PAY-PROFESSOR
+               THRU 3000-PAY-PROFESSOR-EXIT
+
+           CLOSE TIME-CLOCK-FILE
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE PAYROLL-EXCEPTION-FILE
+
+           IF WS-HA-DADOS-INVALIDOS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE RETURN-CODE TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT TIME-CLOCK-FILE
+           OPEN I-O   EMPLOYEE-MASTER-FILE
+           OPEN OUTPUT PAYROLL-EXCEPTION-FILE
+
+           PERFORM 8000-READ-TIME-CLOCK
+               THRU 8000-READ-TIME-CLOCK-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TIME-CLOCK -- ACCUMULATE HOURS, BREAK ON PROF-ID
+      * (TIME-CLOCK-FILE IS EXPECTED IN PROFESSOR-ID SEQUENCE)
+      ******************************************************************
+       2000-PROCESS-TIME-CLOCK.
+
+           IF WS-PRIMEIRO-REGISTRO
+               MOVE TC-PROF-ID  TO WS-PROF-ID-ATUAL
+               MOVE 'N'         TO WS-PRIMEIRA-VEZ
+           END-IF
+
+           IF TC-PROF-ID NOT = WS-PROF-ID-ATUAL
+               PERFORM 3000-PAY-PROFESSOR
+                   THRU 3000-PAY-PROFESSOR-EXIT
+               MOVE TC-PROF-ID TO WS-PROF-ID-ATUAL
+           END-IF
+
+           PERFORM 2100-EDIT-TIME-CLOCK
+               THRU 2100-EDIT-TIME-CLOCK-EXIT
+
+           PERFORM 8000-READ-TIME-CLOCK
+               THRU 8000-READ-TIME-CLOCK-EXIT.
+
+       2000-PROCESS-TIME-CLOCK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-EDIT-TIME-CLOCK -- REJECT RECORDS WITH NO PROFESSOR ID OR
+      * AN IMPOSSIBLE NUMBER OF DAILY HOURS INSTEAD OF LETTING GARBAGE
+      * DATA FLOW INTO THE PAYROLL REGISTER
+      ******************************************************************
+       2100-EDIT-TIME-CLOCK.
+
+           IF TC-PROF-ID = SPACES OR TC-HOURS > 24.0
+               DISPLAY 'REGISTRO DE PONTO INVALIDO -- PROF ' TC-PROF-ID
+                   ' HORAS ' TC-HOURS
+               MOVE 'S' TO WS-DADOS-INVALIDOS
+           ELSE
+               ADD TC-HOURS TO WS-HORAS-PERIODO
+           END-IF.
+
+       2100-EDIT-TIME-CLOCK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PAY-PROFESSOR -- APPLY THE 92.5% NET CALCULATION TO THE
+      * HOURS ACCUMULATED FOR THE PERIOD AND RESET THE ACCUMULATOR
+      ******************************************************************
+       3000-PAY-PROFESSOR.
+
+           IF WS-HORAS-PERIODO > ZEROS
+               COMPUTE WS-SAL-BRUTO = WS-HORAS-PERIODO * WS-VL-HORA
+               DISPLAY 'PROFESSOR ' WS-PROF-ID-ATUAL
+                   ' HORAS NO PERIODO ' WS-HORAS-PERIODO
+               DISPLAY 'O SALARIO BRUTO E R$ ' WS-SAL-BRUTO
+
+               COMPUTE WS-SAL-LIQUI = (WS-SAL-BRUTO * 92.5) / 100
+               DISPLAY 'O SALARIO LIQUIDO E R$ ' WS-SAL-LIQUI
+
+               PERFORM 3100-UPDATE-MASTER-HOURS
+                   THRU 3100-UPDATE-MASTER-HOURS-EXIT
+
+               PERFORM 3200-CHECK-PAYROLL-EXCEPTIONS
+                   THRU 3200-CHECK-PAYROLL-EXCEPTIONS-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-HORAS-PERIODO.
+
+       3000-PAY-PROFESSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-UPDATE-MASTER-HOURS -- WRITE THE PERIOD'S ACCUMULATED
+      * HOURS BACK TO THE SHARED EMPLOYEE-MASTER RECORD
+      ******************************************************************
+       3100-UPDATE-MASTER-HOURS.
+
+           MOVE WS-PROF-ID-ATUAL TO EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'AVISO - PROFESSOR ' WS-PROF-ID-ATUAL
+                       ' NAO ENCONTRADO NO EMPLOYEE-MASTER'
+           END-READ
+
+           IF WS-EMP-STATUS = '00'
+               MOVE WS-HORAS-PERIODO TO EMP-HOURS
+               REWRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+       3100-UPDATE-MASTER-HOURS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3200-CHECK-PAYROLL-EXCEPTIONS -- FLAG HOURS PAST THE LEGAL
+      * OVERTIME THRESHOLD AND NET PAY BELOW THE STATUTORY MINIMUM
+      * WAGE FOR THE HOURS WORKED
+      ******************************************************************
+       3200-CHECK-PAYROLL-EXCEPTIONS.
+
+           IF WS-HORAS-PERIODO > WS-HORAS-LIMITE-LEGAL
+               MOVE SPACES            TO PAYROLL-EXCEPTION-RECORD
+               MOVE 'SALPROF'         TO PE-PROGRAMA
+               MOVE WS-PROF-ID-ATUAL  TO PE-EMP-ID
+               MOVE 'HORAS-LIMITE'    TO PE-TIPO-EXCECAO
+               MOVE WS-HORAS-PERIODO TO WS-HORAS-PERIODO-EDIT
+               STRING 'HORAS ' WS-HORAS-PERIODO-EDIT
+                   ' EXCEDEM O LIMITE LEGAL DE ' WS-HORAS-LIMITE-LEGAL
+                   ' SEM HORA EXTRA'
+                   DELIMITED BY SIZE INTO PE-DETALHE
+               WRITE PAYROLL-EXCEPTION-RECORD
+               DISPLAY 'ATENCAO - ' PE-DETALHE
+           END-IF
+
+           COMPUTE WS-SAL-MINIMO-ESPERADO ROUNDED =
+               WS-HORAS-PERIODO * WS-SAL-MINIMO-HORA
+
+           IF WS-SAL-LIQUI < WS-SAL-MINIMO-ESPERADO
+               MOVE SPACES            TO PAYROLL-EXCEPTION-RECORD
+               MOVE 'SALPROF'         TO PE-PROGRAMA
+               MOVE WS-PROF-ID-ATUAL  TO PE-EMP-ID
+               MOVE 'SALARIO-MINIMO'  TO PE-TIPO-EXCECAO
+               MOVE WS-SAL-LIQUI TO WS-SAL-LIQUI-EDIT
+               MOVE WS-SAL-MINIMO-ESPERADO
+                   TO WS-SAL-MINIMO-ESPERADO-EDIT
+               STRING 'LIQUIDO ' WS-SAL-LIQUI-EDIT
+                   ' ABAIXO DO MINIMO ' WS-SAL-MINIMO-ESPERADO-EDIT
+                   DELIMITED BY SIZE INTO PE-DETALHE
+               WRITE PAYROLL-EXCEPTION-RECORD
+               DISPLAY 'ATENCAO - ' PE-DETALHE
+           END-IF.
+
+       3200-CHECK-PAYROLL-EXCEPTIONS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-TIME-CLOCK
+      ******************************************************************
+       8000-READ-TIME-CLOCK.
+
+           READ TIME-CLOCK-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-TIME-CLOCK-EXIT.
+           EXIT.
