@@ -1,24 +1,166 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 30-11-22
-      * Purpose: CALCULO DA AREA DE UMA CIRCUNFERENCIA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AREA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-PI         PIC 9V99 VALUE 3.14.
-       77 WS-AREA       PIC 99V99 VALUE ZEROS.
-       77 WS-RAIO       PIC 9(02) VALUE 2.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            COMPUTE WS-AREA = (WS-PI * (WS-RAIO ** 2 ))
-
-            DISPLAY 'A AREA E ' WS-AREA
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 30-11-22
+      * Purpose: CALCULO DA AREA DE UMA CIRCUNFERENCIA
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A CIRCLE-SPEC FILE (PART ID, RADIUS,
+      *               MATERIAL, COST PER SQUARE UNIT) AND PRINTS A
+      *               MATERIALS-COST ESTIMATE REPORT FOR EVERY PART
+      *               (AREA, CIRCUMFERENCE, TOTAL COST) INSTEAD OF ONE
+      *               HARDCODED RADIUS'S AREA.
+      * 09-08-26 MRT  PRINTS THE SHARED RPTHDR "PROGRAM / RUN DATE /
+      *               PAGE" HEADER LINE AS THE FIRST LINE OF THE
+      *               REPORT INSTEAD OF STARTING COLD WITH DETAIL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIRCMAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIRCLE-SPEC-FILE ASSIGN TO "CIRCSPEC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CS-STATUS.
+
+           SELECT MATERIALS-COST-REPORT-FILE ASSIGN TO "MATCSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIRCLE-SPEC-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       01  CIRCLE-SPEC-RECORD.
+           05  CS-PART-ID              PIC X(06).
+           05  CS-RAIO                 PIC 9(04)V99.
+           05  CS-MATERIAL             PIC X(10).
+           05  CS-CUSTO-UNIT           PIC 9(02)V99.
+
+       FD  MATERIALS-COST-REPORT-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  MATERIALS-COST-REPORT-RECORD.
+           05  MC-PART-ID              PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  MC-MATERIAL             PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  MC-AREA                 PIC Z(05)9.9999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  MC-CIRCUNFERENCIA       PIC Z(05)9.9999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  MC-CUSTO-TOTAL          PIC Z(06)9.99.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CS-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-MC-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-PI                   PIC 9V9(5) VALUE 3.14159.
+       77  WS-AREA                 PIC 9(07)V9999 VALUE ZEROS.
+       77  WS-CIRCUNFERENCIA       PIC 9(07)V9999 VALUE ZEROS.
+       77  WS-CUSTO-TOTAL          PIC 9(09)V99 VALUE ZEROS.
+
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-PART
+               THRU 2000-PROCESS-PART-EXIT
+               UNTIL WS-END-OF-FILE
+
+           CLOSE CIRCLE-SPEC-FILE
+           CLOSE MATERIALS-COST-REPORT-FILE
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  CIRCLE-SPEC-FILE
+           OPEN OUTPUT MATERIALS-COST-REPORT-FILE
+
+           MOVE 'CIRCMAT' TO RH-PROGRAM-ID
+           MOVE 1         TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE MATERIALS-COST-REPORT-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-PART
+               THRU 8000-READ-PART-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-PART
+      ******************************************************************
+       2000-PROCESS-PART.
+
+           PERFORM 2100-COMPUTE-GEOMETRY
+               THRU 2100-COMPUTE-GEOMETRY-EXIT
+
+           PERFORM 2200-WRITE-REPORT
+               THRU 2200-WRITE-REPORT-EXIT
+
+           PERFORM 8000-READ-PART
+               THRU 8000-READ-PART-EXIT.
+
+       2000-PROCESS-PART-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-COMPUTE-GEOMETRY -- AREA, CIRCUMFERENCE AND MATERIALS COST
+      ******************************************************************
+       2100-COMPUTE-GEOMETRY.
+
+           COMPUTE WS-AREA = WS-PI * (CS-RAIO ** 2)
+           COMPUTE WS-CIRCUNFERENCIA = 2 * WS-PI * CS-RAIO
+           COMPUTE WS-CUSTO-TOTAL ROUNDED = WS-AREA * CS-CUSTO-UNIT.
+
+       2100-COMPUTE-GEOMETRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-REPORT
+      ******************************************************************
+       2200-WRITE-REPORT.
+
+           MOVE CS-PART-ID         TO MC-PART-ID
+           MOVE CS-MATERIAL        TO MC-MATERIAL
+           MOVE WS-AREA            TO MC-AREA
+           MOVE WS-CIRCUNFERENCIA  TO MC-CIRCUNFERENCIA
+           MOVE WS-CUSTO-TOTAL     TO MC-CUSTO-TOTAL
+
+           WRITE MATERIALS-COST-REPORT-RECORD
+
+           DISPLAY 'PECA ' CS-PART-ID ' AREA ' WS-AREA
+               ' CIRCUNFERENCIA ' WS-CIRCUNFERENCIA
+               ' CUSTO TOTAL ' WS-CUSTO-TOTAL.
+
+       2200-WRITE-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-PART
+      ******************************************************************
+       8000-READ-PART.
+
+           READ CIRCLE-SPEC-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-PART-EXIT.
+           EXIT.
