@@ -1,23 +1,347 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date:14/11/2022
-      * Purpose: CONVERTER REAL EM DOLAR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-REAL    PIC 9(05)V99 VALUE 10350.24 .
-       77 WS-DOLAR   PIC 9(04)V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-DOLAR = WS-REAL / 5.32
-
-            DISPLAY WS-REAL ' REAIS VALE ' WS-DOLAR ' DOLARES'
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date:14/11/2022
+      * Purpose: CONVERTER REAL EM DOLAR
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  LOOKS UP THE CONVERSION RATE IN AN FX-RATE FILE
+      *               KEYED BY CURRENCY CODE AND EFFECTIVE DATE, WITH
+      *               SUPPORT FOR MULTIPLE CURRENCIES, INSTEAD OF
+      *               DIVIDING BY THE HARDCODED LITERAL 5.32.
+      * 09-08-26 MRT  PROCESSES A WHOLE TRANSACTION FILE OF FOREIGN-
+      *               CURRENCY AMOUNTS IN ONE RUN, WRITING CONVERTED
+      *               AMOUNTS TO AN OUTPUT FILE AND PRINTING RECORD-
+      *               COUNT/TOTAL-CONVERTED-VALUE CONTROL TOTALS,
+      *               INSTEAD OF CONVERTING ONE HARDCODED AMOUNT PER
+      *               COMPILE-AND-RUN CYCLE.
+      * 09-08-26 MRT  SORTS THE TRANSACTION FILE BY CURRENCY CODE AND
+      *               CACHES EACH CURRENCY'S RATE IN A WORKING-STORAGE
+      *               TABLE AFTER ITS FIRST LOOKUP, SO THE FX-RATE-FILE
+      *               IS READ ONCE PER CURRENCY INSTEAD OF ONCE PER
+      *               TRANSACTION ON HIGH-VOLUME RUNS.
+      * 09-08-26 MRT  CALLS THE SHARED CTLTOT CONTROL-TOTAL REGISTER AT
+      *               FINALIZE TIME SO THE END-OF-DAY OPERATIONS
+      *               DASHBOARD PICKS UP THIS RUN'S CONTROL TOTALS.
+      * 09-08-26 MRT  THE RATE CACHE IS NOW KEYED BY CURRENCY AND
+      *               EFFECTIVE DATE TOGETHER, NOT CURRENCY ALONE, SO A
+      *               SECOND TRANSACTION IN THE SAME CURRENCY ON A
+      *               DIFFERENT DATE NO LONGER REUSES THE FIRST DATE'S
+      *               RATE; A FULL CACHE NOW FALLS BACK TO READING
+      *               FX-RATE-FILE DIRECTLY INSTEAD OF RUNNING PAST THE
+      *               END OF THE TABLE.
+      * 09-08-26 MRT  ALSO CALLS THE SHARED JOBLOG RUN-CONTROL REGISTER
+      *               AT START AND END SO OPSDASH CAN MATCH THIS RUN'S
+      *               CONTROL TOTALS TO A JOB-RUN-LOG ENTRY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA09.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FX-RATE-FILE ASSIGN TO "FXRATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FX-CHAVE
+               FILE STATUS IS WS-FX-STATUS.
+
+           SELECT FX-TRANSACTION-FILE ASSIGN TO "FXTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+
+           SELECT FX-TRANSACTION-SORTED-FILE ASSIGN TO "FXTSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT FX-CONVERTED-FILE ASSIGN TO "FXCONV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FX-RATE-FILE.
+       01  FX-RATE-RECORD.
+           05  FX-CHAVE.
+               10  FX-MOEDA            PIC X(03).
+               10  FX-DATA-EFETIVA     PIC 9(08).
+           05  FX-TAXA                 PIC 9(04)V9999.
+
+      *-----------------------------------------------------------------
+      * FX-TRANSACTION-FILE -- RAW, UNSORTED TRANSACTIONS; USED ONLY AS
+      * THE SORT'S INPUT, NEVER READ DIRECTLY BY THE PROGRAM
+      *-----------------------------------------------------------------
+       FD  FX-TRANSACTION-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  FX-TRANSACTION-RAW-RECORD.
+           05  RAW-TX-ID               PIC X(06).
+           05  RAW-TX-MOEDA            PIC X(03).
+           05  RAW-TX-DATA             PIC 9(08).
+           05  RAW-TX-VALOR            PIC 9(07)V99.
+
+      *-----------------------------------------------------------------
+      * SORT-WORK-FILE -- SORT'S WORK FILE, KEYED ON CURRENCY CODE
+      *-----------------------------------------------------------------
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-ID                   PIC X(06).
+           05  SW-MOEDA                PIC X(03).
+           05  SW-DATA                 PIC 9(08).
+           05  SW-VALOR                PIC 9(07)V99.
+
+      *-----------------------------------------------------------------
+      * FX-TRANSACTION-SORTED-FILE -- THE SORT'S OUTPUT, IN CURRENCY-
+      * CODE SEQUENCE; THIS IS WHAT THE PROGRAM ACTUALLY PROCESSES
+      *-----------------------------------------------------------------
+       FD  FX-TRANSACTION-SORTED-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  FX-TRANSACTION-RECORD.
+           05  TX-ID                   PIC X(06).
+           05  TX-MOEDA                PIC X(03).
+           05  TX-DATA                 PIC 9(08).
+           05  TX-VALOR                PIC 9(07)V99.
+
+       FD  FX-CONVERTED-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       01  FX-CONVERTED-RECORD.
+           05  CV-ID                   PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CV-MOEDA                PIC X(03).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CV-VALOR-ORIGINAL       PIC Z(05)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CV-VALOR-CONVERTIDO     PIC Z(06)9.99.
+           05  FILLER                  PIC X(13) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-FX-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-TX-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-SRT-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-CV-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-VALOR-CONVERTIDO     PIC 9(08)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * FX-RATE-CACHE -- ONE ENTRY PER CURRENCY ALREADY LOOKED UP THIS
+      * RUN, SO THE FX-RATE-FILE IS READ ONCE PER CURRENCY RATHER THAN
+      * ONCE PER TRANSACTION
+      *-----------------------------------------------------------------
+       01  FX-RATE-CACHE.
+           05  FX-CACHE-ENTRY OCCURS 20 TIMES
+                              INDEXED BY FXC-IDX.
+               10  FXC-MOEDA           PIC X(03).
+               10  FXC-DATA-EFETIVA    PIC 9(08).
+               10  FXC-TAXA            PIC 9(04)V9999.
+
+       77  WS-FXC-MAX              PIC 9(02) VALUE 20.
+       77  WS-FXC-COUNT            PIC 9(02) VALUE ZEROS.
+       77  WS-FXC-ACHOU            PIC X(01) VALUE 'N'.
+           88  WS-FXC-ENCONTROU              VALUE 'S'.
+       77  WS-FX-TAXA-ATUAL        PIC 9(04)V9999 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * CONTROL TOTALS
+      *-----------------------------------------------------------------
+       77  WS-QTDE-REGISTROS       PIC 9(07) VALUE ZEROS.
+       77  WS-TOTAL-CONVERTIDO     PIC 9(11)V99 VALUE ZEROS.
+
+       COPY CTLTOTLNK.
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GUANA09' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE FX-RATE-FILE
+           CLOSE FX-TRANSACTION-SORTED-FILE
+           CLOSE FX-CONVERTED-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000      TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  FX-RATE-FILE
+           OPEN OUTPUT FX-CONVERTED-FILE
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-MOEDA
+               USING FX-TRANSACTION-FILE
+               GIVING FX-TRANSACTION-SORTED-FILE
+
+           OPEN INPUT  FX-TRANSACTION-SORTED-FILE
+
+           PERFORM 8000-READ-TRANSACTION
+               THRU 8000-READ-TRANSACTION-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+
+           PERFORM 2100-LOOKUP-FX-RATE
+               THRU 2100-LOOKUP-FX-RATE-EXIT
+
+           PERFORM 8000-READ-TRANSACTION
+               THRU 8000-READ-TRANSACTION-EXIT.
+
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-LOOKUP-FX-RATE -- THE RATE CACHE IS CHECKED FIRST; THE
+      * FX-RATE-FILE ITSELF IS ONLY READ THE FIRST TIME A CURRENCY IS
+      * SEEN THIS RUN, CONVERT THE TRANSACTION AND ACCUMULATE TOTALS
+      ******************************************************************
+       2100-LOOKUP-FX-RATE.
+
+           PERFORM 2110-FIND-CACHED-RATE
+               THRU 2110-FIND-CACHED-RATE-EXIT
+
+           IF WS-FXC-ENCONTROU
+               MOVE FXC-TAXA(FXC-IDX) TO WS-FX-TAXA-ATUAL
+           ELSE
+               PERFORM 2120-LOAD-RATE-INTO-CACHE
+                   THRU 2120-LOAD-RATE-INTO-CACHE-EXIT
+           END-IF
+
+           COMPUTE WS-VALOR-CONVERTIDO ROUNDED =
+               TX-VALOR * WS-FX-TAXA-ATUAL
+
+           MOVE TX-ID              TO CV-ID
+           MOVE TX-MOEDA           TO CV-MOEDA
+           MOVE TX-VALOR           TO CV-VALOR-ORIGINAL
+           MOVE WS-VALOR-CONVERTIDO TO CV-VALOR-CONVERTIDO
+
+           WRITE FX-CONVERTED-RECORD
+
+           DISPLAY TX-VALOR ' ' TX-MOEDA ' VALE ' WS-VALOR-CONVERTIDO
+               ' REAIS'
+
+           ADD 1 TO WS-QTDE-REGISTROS
+           ADD WS-VALOR-CONVERTIDO TO WS-TOTAL-CONVERTIDO.
+
+       2100-LOOKUP-FX-RATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-FIND-CACHED-RATE -- LINEAR SEARCH OF THE CURRENCY/DATE
+      * PAIRS LOOKED UP SO FAR THIS RUN; LEAVES FXC-IDX POINTING AT THE
+      * MATCHING ENTRY WHEN FOUND. KEYED BY BOTH CURRENCY AND EFFECTIVE
+      * DATE -- THE SAME CURRENCY ON A DIFFERENT DATE IS A DIFFERENT
+      * RATE AND MUST NOT REUSE ANOTHER DATE'S CACHED ENTRY
+      ******************************************************************
+       2110-FIND-CACHED-RATE.
+
+           MOVE 'N' TO WS-FXC-ACHOU
+           SET FXC-IDX TO 1
+           SEARCH FX-CACHE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN FXC-MOEDA(FXC-IDX) = TX-MOEDA
+                   AND FXC-DATA-EFETIVA(FXC-IDX) = TX-DATA
+                   MOVE 'S' TO WS-FXC-ACHOU
+           END-SEARCH.
+
+       2110-FIND-CACHED-RATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2120-LOAD-RATE-INTO-CACHE -- KEYED READ BY CURRENCY CODE AND
+      * EFFECTIVE DATE, ADDING A NEW ENTRY TO THE CACHE TABLE WHEN
+      * THERE IS ROOM; ONCE THE TABLE IS FULL THE RATE IS STILL READ
+      * AND USED FOR THIS TRANSACTION, IT JUST ISN'T CACHED, SO A
+      * RUN WITH MORE THAN WS-FXC-MAX DISTINCT CURRENCY/DATE PAIRS
+      * DEGRADES TO READING FX-RATE-FILE ON THE OVERFLOW PAIRS
+      * INSTEAD OF RUNNING PAST THE END OF THE TABLE
+      ******************************************************************
+       2120-LOAD-RATE-INTO-CACHE.
+
+           MOVE TX-MOEDA TO FX-MOEDA
+           MOVE TX-DATA  TO FX-DATA-EFETIVA
+
+           READ FX-RATE-FILE
+               INVALID KEY
+                   DISPLAY 'TAXA NAO ENCONTRADA PARA ' TX-MOEDA
+                       ' EM ' TX-DATA
+                   MOVE ZEROS TO FX-TAXA
+           END-READ
+
+           MOVE FX-TAXA TO WS-FX-TAXA-ATUAL
+
+           IF WS-FXC-COUNT < WS-FXC-MAX
+               ADD 1 TO WS-FXC-COUNT
+               SET FXC-IDX TO WS-FXC-COUNT
+               MOVE TX-MOEDA TO FXC-MOEDA(FXC-IDX)
+               MOVE TX-DATA  TO FXC-DATA-EFETIVA(FXC-IDX)
+               MOVE FX-TAXA  TO FXC-TAXA(FXC-IDX)
+           ELSE
+               DISPLAY 'ATENCAO - CACHE DE TAXAS CHEIO, LENDO '
+                   'FX-RATE-FILE DIRETO PARA ' TX-MOEDA ' ' TX-DATA
+           END-IF.
+
+       2120-LOAD-RATE-INTO-CACHE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- RECORD COUNT AND TOTAL-CONVERTED-VALUE
+      ******************************************************************
+       3000-FINALIZE.
+
+           DISPLAY 'TRANSACOES CONVERTIDAS: ' WS-QTDE-REGISTROS
+           DISPLAY 'VALOR TOTAL CONVERTIDO: ' WS-TOTAL-CONVERTIDO
+
+           MOVE 'GUANA09'          TO CT-PROGRAM-ID
+           MOVE 'TRANSACOES'       TO CT-TOTAL-1-LABEL
+           MOVE WS-QTDE-REGISTROS  TO CT-TOTAL-1-VALOR
+           MOVE 'TOTAL CONVERTIDO' TO CT-TOTAL-2-LABEL
+           MOVE WS-TOTAL-CONVERTIDO TO CT-TOTAL-2-VALOR
+           MOVE SPACES             TO CT-TOTAL-3-LABEL
+           MOVE ZEROS              TO CT-TOTAL-3-VALOR
+           CALL 'CTLTOT' USING CTLTOT-PARMS.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-TRANSACTION
+      ******************************************************************
+       8000-READ-TRANSACTION.
+
+           READ FX-TRANSACTION-SORTED-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-TRANSACTION-EXIT.
+           EXIT.
