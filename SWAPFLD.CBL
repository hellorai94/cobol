@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: M. TAVARES
+      * Date: 09-08-26
+      * Purpose: SHARED FIELD-SWAP SUBROUTINE -- EXCHANGES TWO 9(09)
+      * VALUES FOR ANY CALLING PROGRAM AND LOGS THE FIELD NAME, THE
+      * BEFORE VALUES AND THE AFTER VALUES TO A SWAP-AUDIT FILE, SO
+      * FIELD-SWAP OPERATIONS ACROSS THE SHOP ARE CONSISTENT AND
+      * TRACEABLE INSTEAD OF EVERY PROGRAM REINVENTING ITS OWN INLINE
+      * SWAP (SEE MUDARVAR.COB FOR THE ORIGINAL INLINE VERSION).
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  ORIGINAL VERSION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SWAPFLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SWAP-AUDIT-FILE ASSIGN TO "SWAPAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SWAP-AUDIT-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  SWAP-AUDIT-RECORD.
+           05  SA-NOME-CAMPO           PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SA-VALOR-A-ANTES        PIC Z(08)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SA-VALOR-B-ANTES        PIC Z(08)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SA-VALOR-A-DEPOIS       PIC Z(08)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SA-VALOR-B-DEPOIS       PIC Z(08)9.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-SA-STATUS            PIC X(02) VALUE SPACES.
+
+       77  WS-GUARDA               PIC 9(09) VALUE ZEROS.
+       77  WS-VALOR-A-ANTES        PIC 9(09) VALUE ZEROS.
+       77  WS-VALOR-B-ANTES        PIC 9(09) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY SWAPLNK.
+
+       PROCEDURE DIVISION USING SWAP-PARMS.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE SWAP-VALOR-A TO WS-VALOR-A-ANTES
+           MOVE SWAP-VALOR-B TO WS-VALOR-B-ANTES
+
+           PERFORM 1000-OPEN-AUDIT
+               THRU 1000-OPEN-AUDIT-EXIT
+
+           PERFORM 2000-SWAP-VALUES
+               THRU 2000-SWAP-VALUES-EXIT
+
+           PERFORM 3000-WRITE-AUDIT
+               THRU 3000-WRITE-AUDIT-EXIT
+
+           CLOSE SWAP-AUDIT-FILE
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-OPEN-AUDIT -- APPEND TO THE AUDIT FILE IF IT ALREADY
+      * EXISTS, OTHERWISE START A NEW ONE
+      ******************************************************************
+       1000-OPEN-AUDIT.
+
+           OPEN EXTEND SWAP-AUDIT-FILE
+
+           IF WS-SA-STATUS NOT = '00'
+               OPEN OUTPUT SWAP-AUDIT-FILE
+           END-IF.
+
+       1000-OPEN-AUDIT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SWAP-VALUES
+      ******************************************************************
+       2000-SWAP-VALUES.
+
+           MOVE SWAP-VALOR-A TO WS-GUARDA
+           MOVE SWAP-VALOR-B TO SWAP-VALOR-A
+           MOVE WS-GUARDA    TO SWAP-VALOR-B.
+
+       2000-SWAP-VALUES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-WRITE-AUDIT
+      ******************************************************************
+       3000-WRITE-AUDIT.
+
+           MOVE SWAP-NOME-CAMPO TO SA-NOME-CAMPO
+           MOVE WS-VALOR-A-ANTES TO SA-VALOR-A-ANTES
+           MOVE WS-VALOR-B-ANTES TO SA-VALOR-B-ANTES
+           MOVE SWAP-VALOR-A TO SA-VALOR-A-DEPOIS
+           MOVE SWAP-VALOR-B TO SA-VALOR-B-DEPOIS
+
+           WRITE SWAP-AUDIT-RECORD.
+
+       3000-WRITE-AUDIT-EXIT.
+           EXIT.
