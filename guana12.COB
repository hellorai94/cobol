@@ -1,23 +1,313 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 14/11/2022
-      * Purpose: MOSTRA UM VALOR COM 5% DE DESCONTO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-INICIAL  PIC 99V99 VALUE 35.90.
-       77 WS-FINAL    PIC 99V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            COMPUTE WS-FINAL = WS-INICIAL * 0.95
-
-            DISPLAY WS-INICIAL ' COM 5% DE DESCONTO FICA ' WS-FINAL
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 14/11/2022
+      * Purpose: MOSTRA UM VALOR COM 5% DE DESCONTO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  LOOKS UP EACH CUSTOMER'S DISCOUNT IN A LOYALTY-
+      *               TIER TABLE (BRONZE/SILVER/GOLD) KEYED BY CUSTOMER
+      *               ID INSTEAD OF GIVING EVERY SALE THE SAME FLAT 5%.
+      * 09-08-26 MRT  READS A WHOLE SALES-LINE-ITEM FILE FOR THE DAY,
+      *               APPLIES THE RIGHT TIER DISCOUNT TO EACH LINE AND
+      *               PRINTS AN INVOICE-SUMMARY REPORT WITH PRE- AND
+      *               POST-DISCOUNT TOTALS PER INVOICE, INSTEAD OF
+      *               DISCOUNTING ONE HARDCODED PRICE PER RUN.
+      * 09-08-26 MRT  PRINTS THE SHARED RPTHDR "PROGRAM / RUN DATE /
+      *               PAGE" HEADER LINE AS THE FIRST LINE OF THE
+      *               REPORT INSTEAD OF STARTING COLD WITH DETAIL.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESINV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LINE-ITEM-FILE ASSIGN TO "SALESLIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+
+           SELECT INVOICE-SUMMARY-FILE ASSIGN TO "INVSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LINE-ITEM-FILE
+           RECORD CONTAINS 25 CHARACTERS.
+       01  SALES-LINE-ITEM-RECORD.
+           05  SL-INVOICE-ID           PIC X(08).
+           05  SL-CUSTOMER-ID          PIC X(06).
+           05  SL-ITEM-ID              PIC X(06).
+           05  SL-VALOR                PIC 9(05)V99.
+
+       FD  INVOICE-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INVOICE-SUMMARY-RECORD.
+           05  IS-TIPO-LINHA           PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  IS-INVOICE-ID           PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  IS-REFERENCIA           PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  IS-VALOR-BRUTO          PIC Z(06)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  IS-VALOR-LIQUIDO        PIC Z(06)9.99.
+           05  FILLER                  PIC X(24) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-SL-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-IS-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-INICIAL              PIC 9(05)V99 VALUE ZEROS.
+       77  WS-FINAL                PIC 9(05)V99 VALUE ZEROS.
+       77  WS-PERCENTUAL-DESCONTO  PIC 9(02)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * LOYALTY-TIER-TABLE -- DISCOUNT PERCENTAGE BY CUSTOMER ID
+      *-----------------------------------------------------------------
+       01  LOYALTY-TIER-TABLE.
+           05  LT-ENTRY OCCURS 5 TIMES
+                              INDEXED BY LT-IDX.
+               10  LT-CUSTOMER-ID       PIC X(06).
+               10  LT-TIER              PIC X(06).
+               10  LT-DESCONTO-PCT      PIC 9(02)V99.
+
+      *-----------------------------------------------------------------
+      * INVOICE CONTROL BREAK -- PRE/POST DISCOUNT TOTALS PER INVOICE
+      *-----------------------------------------------------------------
+       77  WS-INVOICE-ANTERIOR     PIC X(08) VALUE SPACES.
+       77  WS-PRIMEIRA-LINHA      PIC X(01) VALUE 'S'.
+           88  WS-PRIMEIRA-VEZ               VALUE 'S'.
+       77  WS-TOTAL-BRUTO-FATURA   PIC 9(07)V99 VALUE ZEROS.
+       77  WS-TOTAL-LIQUIDO-FATURA PIC 9(07)V99 VALUE ZEROS.
+
+       COPY RPTHDRLNK.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'SALESINV' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-LINE-ITEM
+               THRU 2000-PROCESS-LINE-ITEM-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE SALES-LINE-ITEM-FILE
+           CLOSE INVOICE-SUMMARY-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  SALES-LINE-ITEM-FILE
+           OPEN OUTPUT INVOICE-SUMMARY-FILE
+
+           MOVE 'SALESINV' TO RH-PROGRAM-ID
+           MOVE 1          TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE INVOICE-SUMMARY-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 1100-LOAD-LOYALTY-TABLE
+               THRU 1100-LOAD-LOYALTY-TABLE-EXIT
+
+           PERFORM 8000-READ-LINE-ITEM
+               THRU 8000-READ-LINE-ITEM-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LOAD-LOYALTY-TABLE
+      ******************************************************************
+       1100-LOAD-LOYALTY-TABLE.
+
+           MOVE '000101' TO LT-CUSTOMER-ID(1)
+           MOVE 'BRONZE' TO LT-TIER(1)
+           MOVE 5.00     TO LT-DESCONTO-PCT(1)
+
+           MOVE '000102' TO LT-CUSTOMER-ID(2)
+           MOVE 'SILVER' TO LT-TIER(2)
+           MOVE 10.00    TO LT-DESCONTO-PCT(2)
+
+           MOVE '000103' TO LT-CUSTOMER-ID(3)
+           MOVE 'GOLD  ' TO LT-TIER(3)
+           MOVE 15.00    TO LT-DESCONTO-PCT(3)
+
+           MOVE '000104' TO LT-CUSTOMER-ID(4)
+           MOVE 'SILVER' TO LT-TIER(4)
+           MOVE 10.00    TO LT-DESCONTO-PCT(4)
+
+           MOVE '000105' TO LT-CUSTOMER-ID(5)
+           MOVE 'GOLD  ' TO LT-TIER(5)
+           MOVE 15.00    TO LT-DESCONTO-PCT(5).
+
+       1100-LOAD-LOYALTY-TABLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-LINE-ITEM -- CONTROL BREAK ON SL-INVOICE-ID
+      ******************************************************************
+       2000-PROCESS-LINE-ITEM.
+
+           IF NOT WS-PRIMEIRA-VEZ
+               AND SL-INVOICE-ID NOT = WS-INVOICE-ANTERIOR
+               PERFORM 2400-WRITE-INVOICE-TOTAL
+                   THRU 2400-WRITE-INVOICE-TOTAL-EXIT
+           END-IF
+
+           IF WS-PRIMEIRA-VEZ
+               MOVE SL-INVOICE-ID TO WS-INVOICE-ANTERIOR
+               MOVE 'N' TO WS-PRIMEIRA-LINHA
+           END-IF
+
+           IF SL-INVOICE-ID NOT = WS-INVOICE-ANTERIOR
+               MOVE ZEROS TO WS-TOTAL-BRUTO-FATURA
+               MOVE ZEROS TO WS-TOTAL-LIQUIDO-FATURA
+               MOVE SL-INVOICE-ID TO WS-INVOICE-ANTERIOR
+           END-IF
+
+           MOVE SL-VALOR TO WS-INICIAL
+
+           PERFORM 2100-FIND-LOYALTY-RATE
+               THRU 2100-FIND-LOYALTY-RATE-EXIT
+
+           PERFORM 2200-APPLY-DISCOUNT
+               THRU 2200-APPLY-DISCOUNT-EXIT
+
+           PERFORM 2300-WRITE-LINE-DETAIL
+               THRU 2300-WRITE-LINE-DETAIL-EXIT
+
+           ADD WS-INICIAL TO WS-TOTAL-BRUTO-FATURA
+           ADD WS-FINAL   TO WS-TOTAL-LIQUIDO-FATURA
+
+           PERFORM 8000-READ-LINE-ITEM
+               THRU 8000-READ-LINE-ITEM-EXIT.
+
+       2000-PROCESS-LINE-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-FIND-LOYALTY-RATE -- IF THE CUSTOMER HAS NO TIER ON FILE
+      * NO DISCOUNT IS APPLIED RATHER THAN GUESSING A RATE
+      ******************************************************************
+       2100-FIND-LOYALTY-RATE.
+
+           MOVE ZEROS TO WS-PERCENTUAL-DESCONTO
+           SET LT-IDX TO 1
+           SEARCH LT-ENTRY
+               AT END
+                   DISPLAY 'AVISO - SEM FAIXA DE FIDELIDADE PARA '
+                       SL-CUSTOMER-ID
+               WHEN LT-CUSTOMER-ID(LT-IDX) = SL-CUSTOMER-ID
+                   MOVE LT-DESCONTO-PCT(LT-IDX)
+                       TO WS-PERCENTUAL-DESCONTO
+           END-SEARCH.
+
+       2100-FIND-LOYALTY-RATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-APPLY-DISCOUNT
+      ******************************************************************
+       2200-APPLY-DISCOUNT.
+
+           COMPUTE WS-FINAL ROUNDED =
+               WS-INICIAL * (1 - (WS-PERCENTUAL-DESCONTO / 100)).
+
+       2200-APPLY-DISCOUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-LINE-DETAIL
+      ******************************************************************
+       2300-WRITE-LINE-DETAIL.
+
+           MOVE 'LINHA'        TO IS-TIPO-LINHA
+           MOVE SL-INVOICE-ID  TO IS-INVOICE-ID
+           MOVE SL-ITEM-ID     TO IS-REFERENCIA
+           MOVE WS-INICIAL     TO IS-VALOR-BRUTO
+           MOVE WS-FINAL       TO IS-VALOR-LIQUIDO
+
+           WRITE INVOICE-SUMMARY-RECORD
+
+           DISPLAY SL-INVOICE-ID ' ITEM ' SL-ITEM-ID ' R$ ' WS-INICIAL
+               ' COM DESCONTO FICA R$ ' WS-FINAL.
+
+       2300-WRITE-LINE-DETAIL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-WRITE-INVOICE-TOTAL -- PRE/POST DISCOUNT TOTALS PER
+      * INVOICE, WRITTEN WHEN THE INVOICE ID CHANGES OR AT EOF
+      ******************************************************************
+       2400-WRITE-INVOICE-TOTAL.
+
+           MOVE 'TOTAL '           TO IS-TIPO-LINHA
+           MOVE WS-INVOICE-ANTERIOR TO IS-INVOICE-ID
+           MOVE SPACES             TO IS-REFERENCIA
+           MOVE WS-TOTAL-BRUTO-FATURA   TO IS-VALOR-BRUTO
+           MOVE WS-TOTAL-LIQUIDO-FATURA TO IS-VALOR-LIQUIDO
+
+           WRITE INVOICE-SUMMARY-RECORD
+
+           DISPLAY 'FATURA ' WS-INVOICE-ANTERIOR ' TOTAL BRUTO R$ '
+               WS-TOTAL-BRUTO-FATURA ' TOTAL LIQUIDO R$ '
+               WS-TOTAL-LIQUIDO-FATURA.
+
+       2400-WRITE-INVOICE-TOTAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- FLUSH THE LAST INVOICE'S TOTALS
+      ******************************************************************
+       3000-FINALIZE.
+
+           IF NOT WS-PRIMEIRA-VEZ
+               PERFORM 2400-WRITE-INVOICE-TOTAL
+                   THRU 2400-WRITE-INVOICE-TOTAL-EXIT
+           END-IF.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-LINE-ITEM
+      ******************************************************************
+       8000-READ-LINE-ITEM.
+
+           READ SALES-LINE-ITEM-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-LINE-ITEM-EXIT.
+           EXIT.
