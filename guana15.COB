@@ -1,22 +1,198 @@
-      ******************************************************************
-      * Author:RAISSA CARNEIRO
-      * Date:15/11/2022
-      * Purpose:VER QUANTO O FUNCIONARIO RECEBEU A PARTIR DOS DIAS TRABALHADOS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-DIA       PIC 9(02) VALUE 22.
-       77 WS-SALARIO   PIC 9(04)V99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           COMPUTE WS-SALARIO = (8 * 25) * WS-DIA
-
-            DISPLAY 'O SALARIO DO FUNCIONARIO E ' WS-SALARIO
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:RAISSA CARNEIRO
+      * Date:15/11/2022
+      * Purpose:VER QUANTO O FUNCIONARIO RECEBEU A PARTIR DOS DIAS
+      * TRABALHADOS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A DAILY ATTENDANCE FILE AND DEDUCTS UNPAID
+      *               ABSENCE DAYS FROM THE 22 SCHEDULED DAYS INSTEAD OF
+      *               ASSUMING A FULL MONTH WAS WORKED.
+      * 09-08-26 MRT  WRITES DAYS WORKED AND THE RESULTING SALARY BACK
+      *               TO THE SHARED EMPMAST EMPLOYEE-MASTER RECORD SO
+      *               SALIQUID'S NEXT RUN SEES THIS PERIOD'S FIGURES.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATTENDANCE-FILE ASSIGN TO "ATTEND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATT-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ATTENDANCE-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  ATTENDANCE-RECORD.
+           05  AT-EMP-ID           PIC X(05).
+           05  AT-DATE             PIC 9(08).
+           05  AT-WORKED           PIC X(01).
+               88  AT-DIA-TRABALHADO      VALUE 'S'.
+               88  AT-DIA-FALTA            VALUE 'N'.
+           05  AT-HOURS            PIC 9(02).
+
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-ATT-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-EMP-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-DIAS-PROGRAMADOS     PIC 9(02) VALUE 22.
+       77  WS-FALTAS               PIC 9(02) VALUE ZEROS.
+       77  WS-DIA                  PIC 9(02) VALUE ZEROS.
+       77  WS-SALARIO              PIC 9(04)V99 VALUE ZEROS.
+
+       77  WS-EMP-ID-ATUAL         PIC X(05) VALUE SPACES.
+       77  WS-PRIMEIRA-VEZ         PIC X(01) VALUE 'S'.
+           88  WS-PRIMEIRO-REGISTRO          VALUE 'S'.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GUANA15' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-ATTENDANCE
+               THRU 2000-PROCESS-ATTENDANCE-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-PAY-EMPLOYEE
+               THRU 3000-PAY-EMPLOYEE-EXIT
+
+           CLOSE ATTENDANCE-FILE
+           CLOSE EMPLOYEE-MASTER-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT ATTENDANCE-FILE
+           OPEN I-O   EMPLOYEE-MASTER-FILE
+
+           PERFORM 8000-READ-ATTENDANCE
+               THRU 8000-READ-ATTENDANCE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ATTENDANCE -- BREAK ON EMPLOYEE ID
+      * (ATTENDANCE-FILE IS EXPECTED IN EMPLOYEE-ID SEQUENCE)
+      ******************************************************************
+       2000-PROCESS-ATTENDANCE.
+
+           IF WS-PRIMEIRO-REGISTRO
+               MOVE AT-EMP-ID   TO WS-EMP-ID-ATUAL
+               MOVE 'N'         TO WS-PRIMEIRA-VEZ
+           END-IF
+
+           IF AT-EMP-ID NOT = WS-EMP-ID-ATUAL
+               PERFORM 3000-PAY-EMPLOYEE
+                   THRU 3000-PAY-EMPLOYEE-EXIT
+               MOVE AT-EMP-ID TO WS-EMP-ID-ATUAL
+           END-IF
+
+           IF AT-DIA-FALTA
+               ADD 1 TO WS-FALTAS
+           END-IF
+
+           PERFORM 8000-READ-ATTENDANCE
+               THRU 8000-READ-ATTENDANCE-EXIT.
+
+       2000-PROCESS-ATTENDANCE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PAY-EMPLOYEE -- 22 SCHEDULED DAYS LESS UNPAID ABSENCES
+      ******************************************************************
+       3000-PAY-EMPLOYEE.
+
+           IF WS-FALTAS > WS-DIAS-PROGRAMADOS
+               MOVE ZEROS TO WS-DIA
+           ELSE
+               COMPUTE WS-DIA = WS-DIAS-PROGRAMADOS - WS-FALTAS
+           END-IF
+
+           COMPUTE WS-SALARIO = (8 * 25) * WS-DIA
+
+           DISPLAY 'O FUNCIONARIO ' WS-EMP-ID-ATUAL ' TEVE ' WS-FALTAS
+               ' FALTA(S) E TRABALHOU ' WS-DIA ' DIA(S)'
+           DISPLAY 'O SALARIO DO FUNCIONARIO E ' WS-SALARIO
+
+           PERFORM 3100-UPDATE-MASTER-SALARY
+               THRU 3100-UPDATE-MASTER-SALARY-EXIT
+
+           MOVE ZEROS TO WS-FALTAS.
+
+       3000-PAY-EMPLOYEE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-UPDATE-MASTER-SALARY -- WRITE DAYS WORKED AND SALARY BACK
+      * TO THE SHARED EMPLOYEE-MASTER RECORD
+      ******************************************************************
+       3100-UPDATE-MASTER-SALARY.
+
+           MOVE WS-EMP-ID-ATUAL TO EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'AVISO - FUNCIONARIO ' WS-EMP-ID-ATUAL
+                       ' NAO ENCONTRADO NO EMPLOYEE-MASTER'
+           END-READ
+
+           IF WS-EMP-STATUS = '00'
+               MOVE WS-DIA     TO EMP-DIAS-TRABALHADOS
+               MOVE WS-SALARIO TO EMP-SALARIO
+               REWRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+       3100-UPDATE-MASTER-SALARY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-ATTENDANCE
+      ******************************************************************
+       8000-READ-ATTENDANCE.
+
+           READ ATTENDANCE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-ATTENDANCE-EXIT.
+           EXIT.
