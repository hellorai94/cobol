@@ -1,27 +1,210 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 14/11/2022
-      * Purpose: MOSTRAR O VALOR DO DELTA DE UMA FUNCAO DE 2 GRAU
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-FUNCAO.
-          05 WS-A   PIC 9(01) VALUE 1.
-          05 WS-B   PIC 9(01) VALUE 4.
-          05 WS-C   PIC 9(01) VALUE 2.
-
-       77 WS-DELTA PIC 9(01) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-DELTA = ((WS-B ** 2) - (4 * WS-A * WS-C))
-
-            DISPLAY 'O VALOR DO DELTA E ' WS-DELTA
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 14/11/2022
+      * Purpose: MOSTRAR O VALOR DO DELTA DE UMA FUNCAO DE 2 GRAU
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A BATCH OF A/B/C COEFFICIENTS FROM AN
+      *               EQUATION FILE AND SOLVES THE FULL QUADRATIC --
+      *               BOTH ROOTS WHEN DELTA IS POSITIVE, THE SINGLE
+      *               ROOT WHEN IT'S ZERO, "NO REAL ROOTS" WHEN
+      *               NEGATIVE -- INSTEAD OF ONLY DISPLAYING DELTA FOR
+      *               ONE HARDCODED EQUATION.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: EQ-A = ZERO (A DEGENERATE, NOT-REALLY-
+      *               QUADRATIC EQUATION) DIVIDED BY 2 * EQ-A IN THE
+      *               ROOT FORMULAS AND ABENDED THE BATCH. NOW GUARDED
+      *               LIKE OPERACOES' DIVISOR CHECK -- SKIPS THE ROOT
+      *               COMPUTE AND REPORTS THE RECORD AS NOT SOLVABLE.
+      * 09-08-26 MRT  REVIEW FIX: WS-RAIZ1/WS-RAIZ2 WERE STRING'D INTO
+      *               WS-RESULTADO (AND FROM THERE INTO THE PERSISTED
+      *               SOLUTION-REPORT-FILE) AS RAW SIGNED DISPLAY
+      *               ITEMS -- STRING MOVES THE INTERNAL OVERPUNCHED
+      *               SIGN AND DROPS THE DECIMAL POINT INSTEAD OF
+      *               PRINTING A MINUS SIGN AND A DOT, SO A NEGATIVE
+      *               ROOT CAME OUT GARBLED. NOW MOVED THROUGH EDITED
+      *               PIC -(03)9.9999 FIELDS FIRST, THE SAME WAY
+      *               WS-DELTA ALREADY GOES THROUGH SR-DELTA.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE OF
+      *               THE SOLUTION REPORT, LIKE EVERY OTHER BATCH
+      *               REPORT IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EQUATION-FILE ASSIGN TO "EQUATION"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EQ-STATUS.
+
+           SELECT SOLUTION-REPORT-FILE ASSIGN TO "EQSOLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EQUATION-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  EQUATION-RECORD.
+           05  EQ-EQUATION-ID          PIC X(06).
+           05  EQ-A                    PIC S9(02)V9.
+           05  EQ-B                    PIC S9(02)V9.
+           05  EQ-C                    PIC S9(02)V9.
+
+       FD  SOLUTION-REPORT-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  SOLUTION-REPORT-RECORD.
+           05  SR-EQUATION-ID          PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SR-DELTA                PIC -(05)9.9999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SR-RESULTADO            PIC X(35).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-EQ-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-SR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-DELTA                PIC S9(05)V9999 VALUE ZEROS.
+       77  WS-RAIZ-DELTA           PIC S9(03)V9999 VALUE ZEROS.
+       77  WS-RAIZ1                PIC S9(03)V9999 VALUE ZEROS.
+       77  WS-RAIZ2                PIC S9(03)V9999 VALUE ZEROS.
+       77  WS-RAIZ1-EDIT           PIC -(03)9.9999.
+       77  WS-RAIZ2-EDIT           PIC -(03)9.9999.
+       77  WS-RESULTADO            PIC X(35) VALUE SPACES.
+
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GUANA11' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-SOLVE-EQUATION
+               THRU 2000-SOLVE-EQUATION-EXIT
+               UNTIL WS-END-OF-FILE
+
+           CLOSE EQUATION-FILE
+           CLOSE SOLUTION-REPORT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  EQUATION-FILE
+           OPEN OUTPUT SOLUTION-REPORT-FILE
+
+           MOVE 'GUANA11' TO RH-PROGRAM-ID
+           MOVE 1         TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE SOLUTION-REPORT-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-EQUATION
+               THRU 8000-READ-EQUATION-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SOLVE-EQUATION
+      ******************************************************************
+       2000-SOLVE-EQUATION.
+
+           COMPUTE WS-DELTA = (EQ-B ** 2) - (4 * EQ-A * EQ-C)
+
+           PERFORM 2100-COMPUTE-ROOTS
+               THRU 2100-COMPUTE-ROOTS-EXIT
+
+           MOVE EQ-EQUATION-ID TO SR-EQUATION-ID
+           MOVE WS-DELTA       TO SR-DELTA
+           MOVE WS-RESULTADO   TO SR-RESULTADO
+
+           WRITE SOLUTION-REPORT-RECORD
+
+           DISPLAY 'EQUACAO ' EQ-EQUATION-ID ' DELTA ' WS-DELTA
+               ' - ' WS-RESULTADO
+
+           PERFORM 8000-READ-EQUATION
+               THRU 8000-READ-EQUATION-EXIT.
+
+       2000-SOLVE-EQUATION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-COMPUTE-ROOTS -- BOTH ROOTS WHEN DELTA IS POSITIVE, THE
+      * SINGLE ROOT WHEN IT'S ZERO, "NO REAL ROOTS" WHEN NEGATIVE
+      ******************************************************************
+       2100-COMPUTE-ROOTS.
+
+           IF EQ-A = ZEROS
+               DISPLAY 'COEFICIENTE A ZERO IGNORADO PARA EQUACAO '
+                   EQ-EQUATION-ID
+               MOVE 'EQUACAO NAO QUADRATICA - A = ZERO'
+                   TO WS-RESULTADO
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-DELTA > ZEROS
+                       COMPUTE WS-RAIZ-DELTA = FUNCTION SQRT(WS-DELTA)
+                       COMPUTE WS-RAIZ1 ROUNDED =
+                           (-EQ-B + WS-RAIZ-DELTA) / (2 * EQ-A)
+                       COMPUTE WS-RAIZ2 ROUNDED =
+                           (-EQ-B - WS-RAIZ-DELTA) / (2 * EQ-A)
+                       MOVE WS-RAIZ1 TO WS-RAIZ1-EDIT
+                       MOVE WS-RAIZ2 TO WS-RAIZ2-EDIT
+                       STRING 'DUAS RAIZES: X1=' DELIMITED BY SIZE
+                           WS-RAIZ1-EDIT DELIMITED BY SIZE
+                           ' X2=' DELIMITED BY SIZE
+                           WS-RAIZ2-EDIT DELIMITED BY SIZE
+                           INTO WS-RESULTADO
+                   WHEN WS-DELTA = ZEROS
+                       COMPUTE WS-RAIZ1 ROUNDED = (-EQ-B) / (2 * EQ-A)
+                       MOVE WS-RAIZ1 TO WS-RAIZ1-EDIT
+                       STRING 'RAIZ UNICA: X=' DELIMITED BY SIZE
+                           WS-RAIZ1-EDIT DELIMITED BY SIZE
+                           INTO WS-RESULTADO
+                   WHEN OTHER
+                       MOVE 'NENHUMA RAIZ REAL' TO WS-RESULTADO
+               END-EVALUATE
+           END-IF.
+
+       2100-COMPUTE-ROOTS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-EQUATION
+      ******************************************************************
+       8000-READ-EQUATION.
+
+           READ EQUATION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-EQUATION-EXIT.
+           EXIT.
