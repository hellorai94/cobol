@@ -1,37 +1,252 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO CASTRO
-      * Date: 04/11/22
-      * Purpose: DIZER SE UM ALUNO T? APROVADO OU N?O A PARTIR DE SUA M?
-      *          EDIA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-NOTA-UM     PIC 9(02) VALUE 4.
-       77 WS-NOTA-DOIS   PIC 9(02) VALUE 5.
-       77 WS-NOTA-TRES   PIC 9(02) VALUE 6.
-       77 WS-NOTA-QUATRO PIC 9(02) VALUE 7.
-       77 WS-SOMA        PIC 9(02) VALUE ZEROS.
-       77 WS-MEDIA       PIC 9(02) VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-SOMA = WS-NOTA-UM + WS-NOTA-DOIS + WS-NOTA-TRES +
-           WS-NOTA-QUATRO
-
-           COMPUTE WS-MEDIA = WS-SOMA / 4
-
-
-           IF WS-MEDIA >= 7
-              DISPLAY 'APROVADO'
-           ELSE
-              DISPLAY 'REPROVADO'
-           END-IF
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO CASTRO
+      * Date: 04/11/22
+      * Purpose: DIZER SE UM ALUNO ESTA APROVADO OU NAO A PARTIR DE SUA
+      *          MEDIA
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A STUDENT-MASTER FILE (SHARED STUDREC
+      *               COPYBOOK) AND PRINTS A CLASS REPORT CARD WITH
+      *               EACH STUDENT'S PER-SUBJECT GRADES AND OVERALL GPA
+      *               INSTEAD OF ONE HARDCODED STUDENT'S PASS/FAIL LINE.
+      * 09-08-26 MRT  ALSO WRITES A CSV SIS-EXPORT FILE (STUDENT ID,
+      *               SUBJECT, GRADE, PASS/FAIL) FOR UPLOAD TO THE
+      *               STUDENT INFORMATION SYSTEM.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE OF
+      *               THE CLASS REPORT CARD, LIKE EVERY OTHER BATCH
+      *               REPORT IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADEBK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SM-STATUS.
+
+           SELECT REPORT-CARD-FILE ASSIGN TO "RPTCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RC-STATUS.
+
+           SELECT SIS-EXPORT-FILE ASSIGN TO "SISEXP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+           COPY STUDREC.
+
+       FD  REPORT-CARD-FILE
+           RECORD CONTAINS 56 CHARACTERS.
+       01  REPORT-CARD-RECORD.
+           05  RC-STU-ID               PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RC-STU-NOME             PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RC-MEDIA-GERAL          PIC Z9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RC-STATUS               PIC X(09).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+
+       FD  SIS-EXPORT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  SIS-EXPORT-RECORD.
+           05  SE-STU-ID               PIC X(06).
+           05  SE-VIRGULA-1            PIC X(01) VALUE ','.
+           05  SE-SUBJECT              PIC 9(01).
+           05  SE-VIRGULA-2            PIC X(01) VALUE ','.
+           05  SE-MEDIA                PIC 99.99.
+           05  SE-VIRGULA-3            PIC X(01) VALUE ','.
+           05  SE-STATUS               PIC X(09).
+           05  FILLER                  PIC X(06) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-SM-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-RC-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-SE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-SOMA                 PIC 9(03)V99 VALUE ZEROS.
+
+       77  WS-QTDE-APROVADOS       PIC 9(05) VALUE ZEROS.
+       77  WS-QTDE-REPROVADOS      PIC 9(05) VALUE ZEROS.
+
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GRADEBK' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-STUDENT
+               THRU 2000-PROCESS-STUDENT-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE STUDENT-MASTER-FILE
+           CLOSE REPORT-CARD-FILE
+           CLOSE SIS-EXPORT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  STUDENT-MASTER-FILE
+           OPEN OUTPUT REPORT-CARD-FILE
+           OPEN OUTPUT SIS-EXPORT-FILE
+
+           MOVE 'GRADEBK' TO RH-PROGRAM-ID
+           MOVE 1         TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE REPORT-CARD-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-STUDENT
+               THRU 8000-READ-STUDENT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-STUDENT
+      ******************************************************************
+       2000-PROCESS-STUDENT.
+
+           PERFORM 2100-COMPUTE-MEDIA
+               THRU 2100-COMPUTE-MEDIA-EXIT
+
+           PERFORM 2200-PRINT-REPORT-CARD
+               THRU 2200-PRINT-REPORT-CARD-EXIT
+
+           PERFORM 8000-READ-STUDENT
+               THRU 8000-READ-STUDENT-EXIT.
+
+       2000-PROCESS-STUDENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-COMPUTE-MEDIA -- SUM THE PER-SUBJECT GRADES AND DERIVE THE
+      * OVERALL GPA
+      ******************************************************************
+       2100-COMPUTE-MEDIA.
+
+           MOVE ZEROS TO WS-SOMA
+
+           PERFORM 2110-ADD-SUBJECT-GRADE
+               THRU 2110-ADD-SUBJECT-GRADE-EXIT
+               VARYING STU-IDX FROM 1 BY 1
+               UNTIL STU-IDX > 4
+
+           COMPUTE STU-MEDIA-GERAL ROUNDED = WS-SOMA / 4.
+
+       2100-COMPUTE-MEDIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-ADD-SUBJECT-GRADE
+      ******************************************************************
+       2110-ADD-SUBJECT-GRADE.
+
+           ADD STU-NOTA (STU-IDX) TO WS-SOMA.
+
+       2110-ADD-SUBJECT-GRADE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-PRINT-REPORT-CARD -- ONE LINE OF THE CLASS REPORT CARD
+      ******************************************************************
+       2200-PRINT-REPORT-CARD.
+
+           MOVE STU-ID           TO RC-STU-ID
+           MOVE STU-NOME         TO RC-STU-NOME
+           MOVE STU-MEDIA-GERAL  TO RC-MEDIA-GERAL
+
+           IF STU-MEDIA-GERAL >= 7
+               MOVE 'APROVADO'   TO RC-STATUS
+               ADD 1 TO WS-QTDE-APROVADOS
+           ELSE
+               MOVE 'REPROVADO' TO RC-STATUS
+               ADD 1 TO WS-QTDE-REPROVADOS
+           END-IF
+
+           WRITE REPORT-CARD-RECORD
+
+           DISPLAY 'ALUNO ' STU-ID ' ' STU-NOME ' MEDIA '
+               STU-MEDIA-GERAL ' - ' RC-STATUS
+
+           PERFORM 2300-WRITE-SIS-EXPORT
+               THRU 2300-WRITE-SIS-EXPORT-EXIT
+               VARYING STU-IDX FROM 1 BY 1
+               UNTIL STU-IDX > 4.
+
+       2200-PRINT-REPORT-CARD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-SIS-EXPORT -- ONE CSV LINE PER SUBJECT GRADE FOR
+      * UPLOAD TO THE STUDENT INFORMATION SYSTEM
+      ******************************************************************
+       2300-WRITE-SIS-EXPORT.
+
+           MOVE STU-ID             TO SE-STU-ID
+           MOVE STU-IDX            TO SE-SUBJECT
+           MOVE STU-NOTA (STU-IDX) TO SE-MEDIA
+           MOVE RC-STATUS          TO SE-STATUS
+
+           WRITE SIS-EXPORT-RECORD.
+
+       2300-WRITE-SIS-EXPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE
+      ******************************************************************
+       3000-FINALIZE.
+
+           DISPLAY 'TOTAL DE ALUNOS APROVADOS: ' WS-QTDE-APROVADOS
+           DISPLAY 'TOTAL DE ALUNOS REPROVADOS: ' WS-QTDE-REPROVADOS.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-STUDENT
+      ******************************************************************
+       8000-READ-STUDENT.
+
+           READ STUDENT-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-STUDENT-EXIT.
+           EXIT.
