@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CTLTOTLNK -- LINKAGE LAYOUT SHARED BY THE CTLTOT CONTROL-TOTAL
+      * REGISTER SUBPROGRAM AND EVERY BATCH JOB THAT CALLS IT. CALL
+      * ONCE AT JOB FINALIZE TIME WITH THE PROGRAM ID AND UP TO THREE
+      * LABELED TOTALS -- CTLTOT STAMPS THE DATE/TIME AND WRITES ONE
+      * CONTROL-TOTAL RECORD TO THE SHARED CONTROL-TOTAL-FILE FOR THE
+      * END-OF-DAY OPERATIONS DASHBOARD TO ROLL UP. LEAVE A LABEL
+      * BLANK TO SKIP A TOTAL SLOT A JOB DOESN'T USE.
+      ******************************************************************
+       01  CTLTOT-PARMS.
+           05  CT-PROGRAM-ID           PIC X(08).
+           05  CT-TOTAL-1-LABEL        PIC X(15).
+           05  CT-TOTAL-1-VALOR        PIC S9(09)V99.
+           05  CT-TOTAL-2-LABEL        PIC X(15).
+           05  CT-TOTAL-2-VALOR        PIC S9(09)V99.
+           05  CT-TOTAL-3-LABEL        PIC X(15).
+           05  CT-TOTAL-3-VALOR        PIC S9(09)V99.
