@@ -0,0 +1,14 @@
+      ******************************************************************
+      * JOBLGLNK -- LINKAGE LAYOUT SHARED BY THE JOBLOG RUN-CONTROL
+      * REGISTER SUBPROGRAM AND EVERY BATCH JOB THAT CALLS IT. CALL
+      * ONCE WITH JL-ACAO = 'S' AT JOB START AND ONCE WITH JL-ACAO = 'E'
+      * AT JOB END (PASSING THE JOB'S RETURN CODE) -- JOBLOG REMEMBERS
+      * THE START TIMESTAMP BETWEEN THE TWO CALLS AND WRITES ONE
+      * JOB-RUN-LOG RECORD WHEN THE END CALL COMES IN.
+      ******************************************************************
+       01  JOBLOG-PARMS.
+           05  JL-PROGRAM-ID           PIC X(08).
+           05  JL-ACAO                 PIC X(01).
+               88  JL-INICIO-JOB                  VALUE 'S'.
+               88  JL-FIM-JOB                      VALUE 'E'.
+           05  JL-RETURN-CODE          PIC 9(04).
