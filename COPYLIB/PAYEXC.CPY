@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: PAYEXC
+      * Purpose: SHARED PAYROLL-EXCEPTION RECORD LAYOUT -- ONE LINE PER
+      *          MINIMUM-WAGE OR UNPAID-OVERTIME VIOLATION, WRITTEN BY
+      *          EVERY PROGRAM IN THE PAYROLL SUITE TO ONE COMMON
+      *          PAYROLL-EXCEPTION REPORT
+      * 09-08-26 MRT  FIRST VERSION -- SHARED BY SALPROF AND SALIQUID.
+      ******************************************************************
+       01  PAYROLL-EXCEPTION-RECORD.
+           05  PE-PROGRAMA             PIC X(08).
+           05  PE-EMP-ID                PIC X(05).
+           05  PE-TIPO-EXCECAO         PIC X(20).
+           05  PE-DETALHE              PIC X(40).
