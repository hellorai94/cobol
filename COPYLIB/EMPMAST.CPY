@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: EMPMAST
+      * Purpose: SHARED EMPLOYEE MASTER RECORD LAYOUT -- ONE RECORD PER
+      *          EMPLOYEE, KEYED BY EMP-ID, READ AND UPDATED BY EVERY
+      *          PAYROLL PROGRAM INSTEAD OF EACH KEEPING ITS OWN COPY
+      *          OF THE STAFF ROSTER
+      * 09-08-26 MRT  FIRST VERSION -- CARVED OUT OF SALIQUID SO
+      *               SALIQUID, SALPROF, GUANA13 AND GUANA15 ALL READ
+      *               AND WRITE-BACK THE SAME EMPLOYEE-MASTER RECORD.
+      * 09-08-26 MRT  WIDENED EMP-HOURS TO PIC 9(04)V9 -- IT WAS
+      *               INTEGER-ONLY, TRUNCATING THE TENTHS-OF-AN-HOUR
+      *               PRECISION SALPROF ACCUMULATES IN WS-HORAS-PERIODO
+      *               EVERY TIME IT WROTE BACK TO THIS MASTER.
+      ******************************************************************
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EMP-ID                  PIC X(05).
+           05  EMP-NAME                PIC X(20).
+           05  EMP-CATEGORIA           PIC X(10).
+           05  EMP-FAIXA-SENIOR        PIC X(01).
+           05  EMP-HOURS               PIC 9(04)V9.
+           05  EMP-HOURLY-RATE         PIC 9(03)V99.
+           05  EMP-SALARIO             PIC 9(04)V99.
+           05  EMP-DIAS-TRABALHADOS    PIC 9(02).
+           05  EMP-DISCOUNT-PCT        PIC 9(02)V9.
