@@ -0,0 +1,8 @@
+      ******************************************************************
+      * SWAPLNK -- LINKAGE LAYOUT SHARED BY THE SWAPFLD FIELD-SWAP
+      * SUBPROGRAM AND EVERY PROGRAM THAT CALLS IT
+      ******************************************************************
+       01  SWAP-PARMS.
+           05  SWAP-NOME-CAMPO         PIC X(20).
+           05  SWAP-VALOR-A            PIC 9(09).
+           05  SWAP-VALOR-B            PIC 9(09).
