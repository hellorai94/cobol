@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: STUDREC
+      * Purpose: SHARED STUDENT RECORD LAYOUT -- STUDENT ID, NAME AND
+      *          ONE GRADE PER SUBJECT, USED BY EVERY GRADEBOOK PROGRAM
+      * 09-08-26 MRT  FIRST VERSION -- CARVED OUT OF MEDIA.COB/GUANA19
+      *               SO BOTH PROGRAMS SHARE ONE STUDENT RECORD LAYOUT.
+      ******************************************************************
+       01  STUDENT-RECORD.
+           05  STU-ID                  PIC X(06).
+           05  STU-NOME                PIC X(20).
+           05  STU-NOTAS.
+               10  STU-NOTA            PIC 9(02)V99
+                                        OCCURS 4 TIMES
+                                        INDEXED BY STU-IDX.
+           05  STU-MEDIA-GERAL         PIC 9(02)V99.
