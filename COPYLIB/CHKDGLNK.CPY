@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CHKDGLNK -- LINKAGE LAYOUT SHARED BY THE CHKDIGIT CHECK-DIGIT
+      * VALIDATOR AND EVERY PROGRAM THAT CALLS IT
+      ******************************************************************
+       01  CHKDIG-PARMS.
+           05  CHKDIG-NUMERO           PIC 9(09).
+           05  CHKDIG-VALIDO           PIC X(01).
+               88  CHKDIG-DIGITO-VALIDO          VALUE 'S'.
+               88  CHKDIG-DIGITO-INVALIDO        VALUE 'N'.
