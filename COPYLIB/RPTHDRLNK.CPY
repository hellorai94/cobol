@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RPTHDRLNK -- LINKAGE LAYOUT SHARED BY THE RPTHDR REPORT-HEADER
+      * SUBPROGRAM AND EVERY BATCH REPORT THAT CALLS IT. THE CALLER
+      * MOVES ITS PROGRAM ID AND PAGE NUMBER IN AND CALLS 'RPTHDR' --
+      * RPTHDR PULLS THE RUN DATE ITSELF AND HANDS BACK THE ASSEMBLED
+      * "PROGRAM / RUN DATE / PAGE" HEADER LINE READY TO DISPLAY OR
+      * WRITE TO A REPORT FILE.
+      ******************************************************************
+       01  RPTHDR-PARMS.
+           05  RH-PROGRAM-ID           PIC X(08).
+           05  RH-PAGE-NUM             PIC 9(04).
+           05  RH-HEADER-LINE          PIC X(56).
