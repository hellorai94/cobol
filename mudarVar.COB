@@ -1,27 +1,42 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 09/11/2022
-      * Purpose: PASSAR O VALOR DA VAR B PARA VAR A E O DA VAR A PARA
-      * VAR B
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-A       PIC 99 VALUE 13.
-       77 WS-B       PIC 99 VALUE 5.
-       77 WS-GUARDA  PIC 99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            MOVE WS-A TO WS-GUARDA
-            MOVE WS-B TO WS-A
-
-
-            DISPLAY 'VARIAVEL A ' WS-A
-            DISPLAY 'VARIAVEL B ' WS-GUARDA
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 09/11/2022
+      * Purpose: PASSAR O VALOR DA VAR B PARA VAR A E O DA VAR A PARA
+      * VAR B
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  THE INLINE SWAP WAS PULLED OUT INTO THE SHARED
+      *               SWAPFLD CALL SUBROUTINE (SEE SWAPFLD.CBL), SO
+      *               FIELD-SWAP LOGIC IS CONSISTENT AND AUDIT-LOGGED
+      *               EVERYWHERE IT IS USED. THIS PROGRAM IS NOW A
+      *               WALK-UP DEMO OF THAT CALL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MUDARVAR.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       77 WS-A       PIC 9(09) VALUE 13.
+       77 WS-B       PIC 9(09) VALUE 5.
+
+       COPY SWAPLNK.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           MOVE 'WS-A / WS-B' TO SWAP-NOME-CAMPO
+           MOVE WS-A TO SWAP-VALOR-A
+           MOVE WS-B TO SWAP-VALOR-B
+
+           CALL 'SWAPFLD' USING SWAP-PARMS
+
+           MOVE SWAP-VALOR-A TO WS-A
+           MOVE SWAP-VALOR-B TO WS-B
+
+           DISPLAY 'VARIAVEL A ' WS-A
+           DISPLAY 'VARIAVEL B ' WS-B
+
+           STOP RUN.
+       END PROGRAM MUDARVAR.
