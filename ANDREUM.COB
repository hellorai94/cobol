@@ -1,27 +1,220 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 30-11-22
-      * Purpose: SOMA DE DOIS NUMEROS INTEIROS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ANDREUM.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-N1             PIC 9(02) VALUE ZEROS.
-       77 WS-N2             PIC 9(02) VALUE ZEROS.
-       77 WS-SOMA           PIC Z(03) VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            MOVE 5 TO WS-N1
-            MOVE 3 TO WS-N2
-
-            COMPUTE WS-SOMA = WS-N1 + WS-N2
-
-            DISPLAY 'A SOMA E: ' WS-SOMA
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 30-11-22
+      * Purpose: SOMA DE DOIS NUMEROS INTEIROS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  THE TWO-NUMBER ADDITION NOW SUMS EACH SIDE OF A
+      *               MATCHED SUBLEDGER/GENERAL-LEDGER EXTRACT PAIR AND
+      *               WRITES A DIFFERENCE-REPORT LINE FOR ANY ACCOUNT
+      *               WHOSE TWO SIDES DON'T TIE OUT, INSTEAD OF ADDING
+      *               ONE HARDCODED PAIR.
+      * 09-08-26 MRT  PRINTS THE SHARED RPTHDR "PROGRAM / RUN DATE /
+      *               PAGE" HEADER LINE AS THE FIRST LINE OF THE
+      *               DIFFERENCE REPORT INSTEAD OF STARTING COLD WITH
+      *               DETAIL.
+      * 09-08-26 MRT  REVIEW FIX: THE SUBLEDGER AND GENERAL-LEDGER
+      *               EXTRACTS WERE MERGED BY POSITIONAL READ ALONE --
+      *               A MISSING OR OUT-OF-SEQUENCE RECORD ON EITHER
+      *               SIDE WOULD SILENTLY TIE THE WRONG ACCOUNTS
+      *               TOGETHER. NOW CHECKS SL-ACCOUNT-ID = GL-ACCOUNT-ID
+      *               BEFORE COMPARING THE TWO SIDES AND REJECTS THE
+      *               PAIR INSTEAD OF ASSUMING ALIGNMENT.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANDREUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBLEDGER-EXTRACT-FILE ASSIGN TO "SUBLEDGR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+
+           SELECT GENERAL-LEDGER-EXTRACT-FILE ASSIGN TO "GENLEDGR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT DIFFERENCE-REPORT-FILE ASSIGN TO "DIFFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUBLEDGER-EXTRACT-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  SUBLEDGER-EXTRACT-RECORD.
+           05  SL-ACCOUNT-ID           PIC X(06).
+           05  SL-VALOR-UM             PIC S9(07)V99.
+           05  SL-VALOR-DOIS           PIC S9(07)V99.
+
+       FD  GENERAL-LEDGER-EXTRACT-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  GENERAL-LEDGER-EXTRACT-RECORD.
+           05  GL-ACCOUNT-ID           PIC X(06).
+           05  GL-VALOR-UM             PIC S9(07)V99.
+           05  GL-VALOR-DOIS           PIC S9(07)V99.
+
+       FD  DIFFERENCE-REPORT-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  DIFFERENCE-REPORT-RECORD.
+           05  DR-ACCOUNT-ID           PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DR-SOMA-SUBLEDGER       PIC -(06)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DR-SOMA-RAZAO           PIC -(06)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DR-DIFERENCA            PIC -(06)9.99.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-SL-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-GL-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-DR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+       77  WS-GL-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  WS-GL-END-OF-FILE             VALUE 'Y'.
+
+       77  WS-SOMA-SUBLEDGER       PIC S9(08)V99 VALUE ZEROS.
+       77  WS-SOMA-RAZAO           PIC S9(08)V99 VALUE ZEROS.
+       77  WS-DIFERENCA            PIC S9(08)V99 VALUE ZEROS.
+
+       77  WS-QTDE-DIFERENCAS      PIC 9(05) VALUE ZEROS.
+       77  WS-QTDE-FORA-SEQUENCIA  PIC 9(05) VALUE ZEROS.
+
+       COPY RPTHDRLNK.
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'ANDREUM' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-RECONCILE-ACCOUNT
+               THRU 2000-RECONCILE-ACCOUNT-EXIT
+               UNTIL WS-END-OF-FILE
+
+           DISPLAY 'CONTAS COM DIFERENCA: ' WS-QTDE-DIFERENCAS
+           DISPLAY 'CONTAS FORA DE SEQUENCIA REJEITADAS: '
+               WS-QTDE-FORA-SEQUENCIA
+
+           CLOSE SUBLEDGER-EXTRACT-FILE
+           CLOSE GENERAL-LEDGER-EXTRACT-FILE
+           CLOSE DIFFERENCE-REPORT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  SUBLEDGER-EXTRACT-FILE
+           OPEN INPUT  GENERAL-LEDGER-EXTRACT-FILE
+           OPEN OUTPUT DIFFERENCE-REPORT-FILE
+
+           MOVE 'ANDREUM' TO RH-PROGRAM-ID
+           MOVE 1         TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE DIFFERENCE-REPORT-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-SUBLEDGER
+               THRU 8000-READ-SUBLEDGER-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-RECONCILE-ACCOUNT -- SUM EACH SIDE OF THE MATCHED PAIR AND
+      * REPORT THE ACCOUNTS THAT DON'T TIE (THE TWO EXTRACT FILES ARE
+      * EXPECTED IN THE SAME ACCOUNT SEQUENCE)
+      ******************************************************************
+       2000-RECONCILE-ACCOUNT.
+
+           MOVE ZEROS TO WS-SOMA-RAZAO
+
+           IF NOT WS-GL-END-OF-FILE
+               IF SL-ACCOUNT-ID NOT = GL-ACCOUNT-ID
+                   ADD 1 TO WS-QTDE-FORA-SEQUENCIA
+                   DISPLAY 'AVISO - EXTRATOS FORA DE SEQUENCIA -- '
+                       'SUBLEDGER ' SL-ACCOUNT-ID ' RAZAO '
+                       GL-ACCOUNT-ID ' -- REGISTRO REJEITADO'
+               ELSE
+                   COMPUTE WS-SOMA-SUBLEDGER =
+                       SL-VALOR-UM + SL-VALOR-DOIS
+                   COMPUTE WS-SOMA-RAZAO =
+                       GL-VALOR-UM + GL-VALOR-DOIS
+
+                   IF WS-SOMA-SUBLEDGER NOT = WS-SOMA-RAZAO
+                       COMPUTE WS-DIFERENCA =
+                           WS-SOMA-SUBLEDGER - WS-SOMA-RAZAO
+
+                       MOVE SL-ACCOUNT-ID     TO DR-ACCOUNT-ID
+                       MOVE WS-SOMA-SUBLEDGER TO DR-SOMA-SUBLEDGER
+                       MOVE WS-SOMA-RAZAO     TO DR-SOMA-RAZAO
+                       MOVE WS-DIFERENCA      TO DR-DIFERENCA
+
+                       WRITE DIFFERENCE-REPORT-RECORD
+
+                       ADD 1 TO WS-QTDE-DIFERENCAS
+
+                       DISPLAY 'CONTA ' SL-ACCOUNT-ID ' NAO CONFERE -- '
+                           'SUBLEDGER ' WS-SOMA-SUBLEDGER ' RAZAO '
+                           WS-SOMA-RAZAO
+                   END-IF
+
+                   PERFORM 8000-READ-GENERAL-LEDGER
+                       THRU 8000-READ-GENERAL-LEDGER-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 8000-READ-SUBLEDGER
+               THRU 8000-READ-SUBLEDGER-EXIT.
+
+       2000-RECONCILE-ACCOUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-SUBLEDGER
+      ******************************************************************
+       8000-READ-SUBLEDGER.
+
+           READ SUBLEDGER-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-SUBLEDGER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-GENERAL-LEDGER
+      ******************************************************************
+       8000-READ-GENERAL-LEDGER.
+
+           READ GENERAL-LEDGER-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-GL-EOF-SWITCH
+           END-READ.
+
+       8000-READ-GENERAL-LEDGER-EXIT.
+           EXIT.
