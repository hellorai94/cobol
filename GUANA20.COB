@@ -1,28 +1,149 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 28/11/22
-      * Purpose: VER SE O NUMERO INTEIRO E IMPAR OU PAR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GUANA19.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-NUMERO    PIC 9(02) VALUE 12.
-       77 WS-DIVISAO   PIC 9(02) VALUE ZEROS.
-       77 WS-RESTO     PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DIVIDE WS-NUMERO BY 2 GIVING WS-DIVISAO REMAINDER WS-RESTO
-
-           IF WS-RESTO = ZEROS
-              DISPLAY 'O NUMERO E PAR'
-           ELSE
-               DISPLAY 'O NUMERO E IMPAR'
-           END-IF
-
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 28/11/22
+      * Purpose: VER SE O NUMERO INTEIRO E IMPAR OU PAR
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  NOW READS A BATCH OF ACCOUNT NUMBERS AND CALLS THE
+      *               SHARED CHKDIGIT VALIDATOR FOR EACH ONE, WRITING
+      *               AN EDIT-RESULTS FILE, INSTEAD OF TESTING ONE
+      *               HARDCODED NUMBER FOR EVEN/ODD.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTEDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-EDIT-FILE ASSIGN TO "ACCTEDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AE-STATUS.
+
+           SELECT ACCOUNT-EDIT-RESULT-FILE ASSIGN TO "ACCTEDRS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-EDIT-FILE
+           RECORD CONTAINS 09 CHARACTERS.
+       01  ACCOUNT-EDIT-RECORD.
+           05  AE-ACCOUNT-ID           PIC 9(09).
+
+       FD  ACCOUNT-EDIT-RESULT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  ACCOUNT-EDIT-RESULT-RECORD.
+           05  ER-ACCOUNT-ID           PIC 9(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ER-VALIDO               PIC X(01).
+           05  FILLER                  PIC X(08) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-AE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-ER-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+       77  WS-QTDE-INVALIDOS       PIC 9(05) VALUE ZEROS.
+
+       COPY CHKDGLNK.
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'ACCTEDIT' TO JL-PROGRAM-ID
+           MOVE 'S'        TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-ACCOUNT
+               THRU 2000-PROCESS-ACCOUNT-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE ACCOUNT-EDIT-FILE
+           CLOSE ACCOUNT-EDIT-RESULT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  ACCOUNT-EDIT-FILE
+           OPEN OUTPUT ACCOUNT-EDIT-RESULT-FILE
+
+           PERFORM 8000-READ-ACCOUNT
+               THRU 8000-READ-ACCOUNT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ACCOUNT -- CALL THE SHARED CHECK-DIGIT VALIDATOR
+      ******************************************************************
+       2000-PROCESS-ACCOUNT.
+
+           MOVE AE-ACCOUNT-ID TO CHKDIG-NUMERO
+
+           CALL 'CHKDIGIT' USING CHKDIG-PARMS
+
+           MOVE AE-ACCOUNT-ID TO ER-ACCOUNT-ID
+           MOVE CHKDIG-VALIDO TO ER-VALIDO
+
+           WRITE ACCOUNT-EDIT-RESULT-RECORD
+
+           IF CHKDIG-DIGITO-INVALIDO
+               ADD 1 TO WS-QTDE-INVALIDOS
+               DISPLAY 'CONTA ' AE-ACCOUNT-ID ' FALHOU NO DIGITO'
+           ELSE
+               DISPLAY 'CONTA ' AE-ACCOUNT-ID ' DIGITO VALIDO'
+           END-IF
+
+           PERFORM 8000-READ-ACCOUNT
+               THRU 8000-READ-ACCOUNT-EXIT.
+
+       2000-PROCESS-ACCOUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE
+      ******************************************************************
+       3000-FINALIZE.
+
+           DISPLAY 'CONTAS COM DIGITO INVALIDO: ' WS-QTDE-INVALIDOS.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-ACCOUNT
+      ******************************************************************
+       8000-READ-ACCOUNT.
+
+           READ ACCOUNT-EDIT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-ACCOUNT-EXIT.
+           EXIT.
