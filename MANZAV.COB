@@ -1,24 +1,211 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 30-11-22
-      * Purpose: CALCULAR A POTENCIA DE UM VALOR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MANZAV.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-BASE             PIC 9(01) VALUE 5.
-       77 WS-EXPOENTE         PIC 9(01) VALUE 4.
-       77 WS-POTENCIA         PIC 9(03) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-POTENCIA = WS-BASE ** WS-EXPOENTE
-
-           DISPLAY 'A POTENCIA DE ' WS-BASE ' ELEVADO A ' WS-EXPOENTE
-           ' E ' WS-POTENCIA
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 30-11-22
+      * Purpose: CALCULAR A POTENCIA DE UM VALOR
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  THE BASE/EXPONENT POWER CALCULATION IS NOW THE
+      *               COMPOUNDING ENGINE OF A LOAN AMORTIZATION SCHEDULE
+      *               PROGRAM -- READS A BATCH OF LOAN PARAMETERS AND
+      *               WRITES A PERIOD-BY-PERIOD PAYOFF SCHEDULE INSTEAD
+      *               OF JUST DISPLAYING ONE POWER.
+      * 09-08-26 MRT  PRINTS THE SHARED RPTHDR "PROGRAM / RUN DATE /
+      *               PAGE" HEADER LINE AS THE FIRST LINE OF THE
+      *               SCHEDULE INSTEAD OF STARTING COLD WITH DETAIL.
+      * 09-08-26 MRT  REVIEW FIX: A 0% PROMOTIONAL RATE MADE WS-FATOR
+      *               EVALUATE TO EXACTLY 1, SO THE AMORTIZATION-FACTOR
+      *               COMPUTE DIVIDED BY (WS-FATOR - 1) = ZERO AND
+      *               ABENDED THE BATCH. NOW A ZERO ANNUAL RATE SPLITS
+      *               THE PRINCIPAL EVENLY ACROSS THE TERM INSTEAD.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANZAV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-PARM-FILE ASSIGN TO "LOANPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LP-STATUS.
+
+           SELECT AMORT-SCHEDULE-FILE ASSIGN TO "AMORTSCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-PARM-FILE
+           RECORD CONTAINS 18 CHARACTERS.
+       01  LOAN-PARM-RECORD.
+           05  LP-LOAN-ID              PIC X(06).
+           05  LP-PRINCIPAL            PIC 9(07)V99.
+           05  LP-TAXA-ANUAL           PIC 9(02)V999.
+           05  LP-PRAZO-MESES          PIC 9(03).
+
+       FD  AMORT-SCHEDULE-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       01  AMORT-SCHEDULE-RECORD.
+           05  AS-LOAN-ID              PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AS-PERIODO              PIC 9(03).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AS-SALDO-ABERTURA       PIC Z(06)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AS-JUROS                PIC Z(06)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AS-AMORTIZACAO          PIC Z(06)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AS-SALDO-FINAL          PIC Z(06)9.99.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-LP-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-AS-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-TAXA-MENSAL          PIC 9V9(6) VALUE ZEROS.
+       77  WS-FATOR                PIC 9(09)V9(6) VALUE ZEROS.
+       77  WS-PARCELA              PIC 9(07)V99 VALUE ZEROS.
+       77  WS-SALDO                PIC 9(07)V99 VALUE ZEROS.
+       77  WS-JUROS                PIC 9(07)V99 VALUE ZEROS.
+       77  WS-AMORTIZACAO          PIC 9(07)V99 VALUE ZEROS.
+       77  WS-SALDO-FINAL          PIC 9(07)V99 VALUE ZEROS.
+       77  WS-PERIODO              PIC 9(03) VALUE ZEROS.
+
+       COPY RPTHDRLNK.
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'MANZAV' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-LOAN
+               THRU 2000-PROCESS-LOAN-EXIT
+               UNTIL WS-END-OF-FILE
+
+           CLOSE LOAN-PARM-FILE
+           CLOSE AMORT-SCHEDULE-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  LOAN-PARM-FILE
+           OPEN OUTPUT AMORT-SCHEDULE-FILE
+
+           MOVE 'MANZAV' TO RH-PROGRAM-ID
+           MOVE 1        TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE AMORT-SCHEDULE-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-LOAN-PARM
+               THRU 8000-READ-LOAN-PARM-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-LOAN -- COMPUTE THE LEVEL PAYMENT FOR THE LOAN,
+      * COMPOUNDING BY RAISING (1 + MONTHLY RATE) TO THE TERM IN MONTHS
+      * (THE SAME POWER CALCULATION THIS PROGRAM USED TO ONLY DISPLAY),
+      * THEN WRITE ITS PERIOD-BY-PERIOD SCHEDULE
+      ******************************************************************
+       2000-PROCESS-LOAN.
+
+           COMPUTE WS-TAXA-MENSAL = LP-TAXA-ANUAL / 12 / 100
+
+           IF LP-TAXA-ANUAL = ZEROS
+               COMPUTE WS-PARCELA ROUNDED =
+                   LP-PRINCIPAL / LP-PRAZO-MESES
+           ELSE
+               COMPUTE WS-FATOR =
+                   (1 + WS-TAXA-MENSAL) ** LP-PRAZO-MESES
+
+               COMPUTE WS-PARCELA ROUNDED =
+                   (LP-PRINCIPAL * WS-TAXA-MENSAL * WS-FATOR)
+                       / (WS-FATOR - 1)
+           END-IF
+
+           MOVE LP-PRINCIPAL TO WS-SALDO
+
+           DISPLAY 'EMPRESTIMO ' LP-LOAN-ID ' - PRINCIPAL '
+               LP-PRINCIPAL ' PRESTACAO MENSAL DE ' WS-PARCELA
+
+           PERFORM 2100-WRITE-PERIOD
+               THRU 2100-WRITE-PERIOD-EXIT
+               VARYING WS-PERIODO FROM 1 BY 1
+               UNTIL WS-PERIODO > LP-PRAZO-MESES
+
+           PERFORM 8000-READ-LOAN-PARM
+               THRU 8000-READ-LOAN-PARM-EXIT.
+
+       2000-PROCESS-LOAN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-PERIOD -- ONE LINE OF THE SCHEDULE (OPENING BALANCE,
+      * INTEREST, PRINCIPAL PAID, CLOSING BALANCE); THE FINAL PERIOD
+      * PAYS OFF WHATEVER BALANCE REMAINS SO ROUNDING NEVER LEAVES A
+      * RESIDUE
+      ******************************************************************
+       2100-WRITE-PERIOD.
+
+           COMPUTE WS-JUROS ROUNDED = WS-SALDO * WS-TAXA-MENSAL
+
+           IF WS-PERIODO = LP-PRAZO-MESES
+               COMPUTE WS-AMORTIZACAO = WS-SALDO
+           ELSE
+               COMPUTE WS-AMORTIZACAO ROUNDED = WS-PARCELA - WS-JUROS
+           END-IF
+
+           COMPUTE WS-SALDO-FINAL = WS-SALDO - WS-AMORTIZACAO
+
+           MOVE LP-LOAN-ID       TO AS-LOAN-ID
+           MOVE WS-PERIODO       TO AS-PERIODO
+           MOVE WS-SALDO         TO AS-SALDO-ABERTURA
+           MOVE WS-JUROS         TO AS-JUROS
+           MOVE WS-AMORTIZACAO   TO AS-AMORTIZACAO
+           MOVE WS-SALDO-FINAL   TO AS-SALDO-FINAL
+
+           WRITE AMORT-SCHEDULE-RECORD
+
+           MOVE WS-SALDO-FINAL TO WS-SALDO.
+
+       2100-WRITE-PERIOD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-LOAN-PARM
+      ******************************************************************
+       8000-READ-LOAN-PARM.
+
+           READ LOAN-PARM-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-LOAN-PARM-EXIT.
+           EXIT.
