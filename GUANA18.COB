@@ -1,24 +1,382 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 28/11/22
-      * Purpose: A PARTIR DA IDADE VER SE PODE VOTAR OU NAO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GUANA18.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-IDADE     PIC 9(02) VALUE 15.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           IF WS-IDADE >= 16
-               DISPLAY 'PODE VOTAR'
-           ELSE
-               DISPLAY 'NAO PODE VOTAR'
-           END-IF
-
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 28/11/22
+      * Purpose: A PARTIR DA IDADE VER SE PODE VOTAR OU NAO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  NOW READS A CITIZEN-MASTER FILE AND FLAGS EACH
+      *               CITIZEN'S VOTING ELIGIBILITY (16+) AND LEGAL-AGE
+      *               STATUS (AGAINST WHICHEVER CUTOFF WE'RE TOLD TO
+      *               USE), PRODUCING A VOTER-ROLL EXTRACT AND AN
+      *               AGE-BAND DEMOGRAPHIC REPORT, INSTEAD OF CHECKING
+      *               ONE HARDCODED AGE AGAINST THE VOTING CUTOFF.
+      *               BIRTH-YEAR AGE MATH FOLDED IN FROM MAIORIDADE.COB,
+      *               WHICH IS NOW A WALK-UP SINGLE-CITIZEN CALCULATOR.
+      * 09-08-26 MRT  DETECTS THE SAME CITIZEN ID APPEARING MORE THAN
+      *               ONCE IN THE SOURCE FEED BEFORE EXTRACTING THE
+      *               VOTER ROLL, WRITING DUPLICATES TO A REJECT FILE.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: WS-SEEN-TABLE GREW WITHOUT BOUND --
+      *               A SOURCE FEED OVER 1000 CITIZENS WOULD SUBSCRIPT
+      *               PAST THE OCDS LIMIT. NOW CHECKS WS-QTDE-VISTOS
+      *               < 1000 BEFORE APPENDING AND LOGS ANY CITIZEN THAT
+      *               CAN'T BE TRACKED ONCE THE TABLE IS FULL.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE OF
+      *               THE AGE-BAND REPORT, LIKE EVERY OTHER BATCH
+      *               REPORT IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA18.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CITIZEN-MASTER-FILE ASSIGN TO "CITZMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CM-STATUS.
+
+           SELECT VOTER-ROLL-FILE ASSIGN TO "VOTERROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VR-STATUS.
+
+           SELECT AGE-BAND-REPORT-FILE ASSIGN TO "AGEBANDR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AB-STATUS.
+
+           SELECT CITIZEN-REJECT-FILE ASSIGN TO "CITZREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CITIZEN-MASTER-FILE
+           RECORD CONTAINS 38 CHARACTERS.
+       01  CITIZEN-MASTER-RECORD.
+           05  CM-CITIZEN-ID           PIC X(09).
+           05  CM-NOME                 PIC X(25).
+           05  CM-ANO-NASC              PIC 9(04).
+
+       FD  VOTER-ROLL-FILE
+           RECORD CONTAINS 45 CHARACTERS.
+       01  VOTER-ROLL-RECORD.
+           05  VR-CITIZEN-ID           PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  VR-NOME                 PIC X(25).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  VR-IDADE                PIC 9(03).
+
+       FD  AGE-BAND-REPORT-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  AGE-BAND-REPORT-RECORD.
+           05  AB-FAIXA                PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AB-QTDE                 PIC Z(05)9.
+           05  FILLER                  PIC X(15) VALUE SPACES.
+
+       FD  CITIZEN-REJECT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  CITIZEN-REJECT-RECORD.
+           05  RJ-CITIZEN-ID           PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RJ-NOME                 PIC X(25).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RJ-MOTIVO               PIC X(12).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CM-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-VR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-AB-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-RJ-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       01  WS-DATA-HOJE-GROUP.
+           05  WS-DATA-HOJE        PIC 9(08) VALUE ZEROS.
+       01  WS-DATA-HOJE-R REDEFINES WS-DATA-HOJE-GROUP.
+           05  WS-ANO-ATUAL        PIC 9(04).
+           05  FILLER              PIC 9(04).
+
+       77  WS-IDADE-LEGAL-CUTOFF   PIC 9(02) VALUE 18.
+       77  WS-IDADE                PIC 9(03) VALUE ZEROS.
+
+       77  WS-ELEGIVEL-SWITCH      PIC X(01) VALUE 'N'.
+           88  WS-PODE-VOTAR                 VALUE 'S'.
+       77  WS-MAIOR-IDADE-SWITCH   PIC X(01) VALUE 'N'.
+           88  WS-ATINGIU-MAIOR-IDADE        VALUE 'S'.
+
+      *-----------------------------------------------------------------
+      * DUPLICATE-CITIZEN-ID DETECTION -- IDS SEEN SO FAR THIS RUN
+      *-----------------------------------------------------------------
+       77  WS-QTDE-VISTOS          PIC 9(04) VALUE ZEROS.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ID OCCURS 1 TO 1000 TIMES
+                          DEPENDING ON WS-QTDE-VISTOS
+                          INDEXED BY WS-SEEN-IDX
+                          PIC X(09).
+
+       77  WS-DUPLICADO-SWITCH     PIC X(01) VALUE 'N'.
+           88  WS-DUPLICADO                  VALUE 'S'.
+
+      *-----------------------------------------------------------------
+      * AGE-BAND DEMOGRAPHIC TOTALS
+      *-----------------------------------------------------------------
+       01  WS-BAND-TABLE.
+           05  WS-BAND OCCURS 4 TIMES INDEXED BY WS-BAND-IDX.
+               10  BAND-FAIXA          PIC X(16).
+               10  BAND-QTDE           PIC 9(05) VALUE ZEROS.
+
+       77  WS-BAND-ATUAL           PIC 9(01) VALUE ZEROS.
+       77  WS-QTDE-DUPLICADOS      PIC 9(05) VALUE ZEROS.
+
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GUANA18' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-CITIZEN
+               THRU 2000-PROCESS-CITIZEN-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE CITIZEN-MASTER-FILE
+           CLOSE VOTER-ROLL-FILE
+           CLOSE AGE-BAND-REPORT-FILE
+           CLOSE CITIZEN-REJECT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  CITIZEN-MASTER-FILE
+           OPEN OUTPUT VOTER-ROLL-FILE
+           OPEN OUTPUT AGE-BAND-REPORT-FILE
+           OPEN OUTPUT CITIZEN-REJECT-FILE
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           DISPLAY 'INFORME A IDADE MINIMA PARA MAIORIDADE (18/21): '
+           ACCEPT WS-IDADE-LEGAL-CUTOFF FROM CONSOLE
+
+           MOVE 'GUANA18' TO RH-PROGRAM-ID
+           MOVE 1         TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE AGE-BAND-REPORT-RECORD FROM RH-HEADER-LINE
+
+           MOVE 'MENOR DE 16'       TO BAND-FAIXA(1)
+           MOVE '16 A 17'          TO BAND-FAIXA(2)
+           MOVE '18 ATE O CORTE'   TO BAND-FAIXA(3)
+           MOVE 'ACIMA DO CORTE'   TO BAND-FAIXA(4)
+
+           PERFORM 8000-READ-CITIZEN
+               THRU 8000-READ-CITIZEN-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CITIZEN
+      ******************************************************************
+       2000-PROCESS-CITIZEN.
+
+           COMPUTE WS-IDADE = WS-ANO-ATUAL - CM-ANO-NASC
+
+           PERFORM 2100-CHECK-DUPLICATE
+               THRU 2100-CHECK-DUPLICATE-EXIT
+
+           IF WS-DUPLICADO
+               PERFORM 2150-WRITE-REJECT
+                   THRU 2150-WRITE-REJECT-EXIT
+           ELSE
+               PERFORM 2200-DETERMINE-ELIGIBILITY
+                   THRU 2200-DETERMINE-ELIGIBILITY-EXIT
+               PERFORM 2300-DETERMINE-AGE-BAND
+                   THRU 2300-DETERMINE-AGE-BAND-EXIT
+               IF WS-PODE-VOTAR
+                   PERFORM 2400-WRITE-VOTER-ROLL
+                       THRU 2400-WRITE-VOTER-ROLL-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 8000-READ-CITIZEN
+               THRU 8000-READ-CITIZEN-EXIT.
+
+       2000-PROCESS-CITIZEN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-CHECK-DUPLICATE -- LINEAR SEARCH OF IDS SEEN SO FAR;
+      * APPENDS THE CURRENT ID WHEN IT IS NEW
+      ******************************************************************
+       2100-CHECK-DUPLICATE.
+
+           MOVE 'N' TO WS-DUPLICADO-SWITCH
+
+           IF WS-QTDE-VISTOS > ZEROS
+               SET WS-SEEN-IDX TO 1
+               SEARCH WS-SEEN-ID
+                   AT END
+                       CONTINUE
+                   WHEN WS-SEEN-ID(WS-SEEN-IDX) = CM-CITIZEN-ID
+                       MOVE 'S' TO WS-DUPLICADO-SWITCH
+               END-SEARCH
+           END-IF
+
+           IF NOT WS-DUPLICADO
+               IF WS-QTDE-VISTOS < 1000
+                   ADD 1 TO WS-QTDE-VISTOS
+                   MOVE CM-CITIZEN-ID TO WS-SEEN-ID(WS-QTDE-VISTOS)
+               ELSE
+                   DISPLAY 'TABELA DE VISTOS CHEIA -- CIDADAO '
+                       CM-CITIZEN-ID ' NAO PODE SER RASTREADO'
+               END-IF
+           END-IF.
+
+       2100-CHECK-DUPLICATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2150-WRITE-REJECT
+      ******************************************************************
+       2150-WRITE-REJECT.
+
+           MOVE CM-CITIZEN-ID TO RJ-CITIZEN-ID
+           MOVE CM-NOME       TO RJ-NOME
+           MOVE 'DUPLICADO'   TO RJ-MOTIVO
+
+           WRITE CITIZEN-REJECT-RECORD
+
+           DISPLAY 'CIDADAO DUPLICADO REJEITADO: ' CM-CITIZEN-ID
+
+           ADD 1 TO WS-QTDE-DUPLICADOS.
+
+       2150-WRITE-REJECT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-DETERMINE-ELIGIBILITY -- VOTING (16+) AND LEGAL-AGE STATUS
+      ******************************************************************
+       2200-DETERMINE-ELIGIBILITY.
+
+           IF WS-IDADE >= 16
+               MOVE 'S' TO WS-ELEGIVEL-SWITCH
+           ELSE
+               MOVE 'N' TO WS-ELEGIVEL-SWITCH
+           END-IF
+
+           IF WS-IDADE >= WS-IDADE-LEGAL-CUTOFF
+               MOVE 'S' TO WS-MAIOR-IDADE-SWITCH
+           ELSE
+               MOVE 'N' TO WS-MAIOR-IDADE-SWITCH
+           END-IF
+
+           DISPLAY CM-CITIZEN-ID ' IDADE ' WS-IDADE ' VOTAR:'
+               WS-ELEGIVEL-SWITCH ' MAIORIDADE:' WS-MAIOR-IDADE-SWITCH.
+
+       2200-DETERMINE-ELIGIBILITY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-DETERMINE-AGE-BAND
+      ******************************************************************
+       2300-DETERMINE-AGE-BAND.
+
+           EVALUATE TRUE
+               WHEN WS-IDADE < 16
+                   MOVE 1 TO WS-BAND-ATUAL
+               WHEN WS-IDADE < 18
+                   MOVE 2 TO WS-BAND-ATUAL
+               WHEN WS-IDADE < WS-IDADE-LEGAL-CUTOFF
+                   MOVE 3 TO WS-BAND-ATUAL
+               WHEN OTHER
+                   MOVE 4 TO WS-BAND-ATUAL
+           END-EVALUATE
+
+           ADD 1 TO BAND-QTDE(WS-BAND-ATUAL).
+
+       2300-DETERMINE-AGE-BAND-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-WRITE-VOTER-ROLL
+      ******************************************************************
+       2400-WRITE-VOTER-ROLL.
+
+           MOVE CM-CITIZEN-ID TO VR-CITIZEN-ID
+           MOVE CM-NOME       TO VR-NOME
+           MOVE WS-IDADE      TO VR-IDADE
+
+           WRITE VOTER-ROLL-RECORD.
+
+       2400-WRITE-VOTER-ROLL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- AGE-BAND DEMOGRAPHIC REPORT AND RUN TOTALS
+      ******************************************************************
+       3000-FINALIZE.
+
+           PERFORM 3100-WRITE-BAND-LINE
+               THRU 3100-WRITE-BAND-LINE-EXIT
+               VARYING WS-BAND-IDX FROM 1 BY 1
+               UNTIL WS-BAND-IDX > 4
+
+           DISPLAY 'CIDADAOS DUPLICADOS REJEITADOS: '
+               WS-QTDE-DUPLICADOS.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-WRITE-BAND-LINE
+      ******************************************************************
+       3100-WRITE-BAND-LINE.
+
+           MOVE BAND-FAIXA(WS-BAND-IDX) TO AB-FAIXA
+           MOVE BAND-QTDE(WS-BAND-IDX)  TO AB-QTDE
+
+           WRITE AGE-BAND-REPORT-RECORD
+
+           DISPLAY BAND-FAIXA(WS-BAND-IDX) ': ' BAND-QTDE(WS-BAND-IDX).
+
+       3100-WRITE-BAND-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-CITIZEN
+      ******************************************************************
+       8000-READ-CITIZEN.
+
+           READ CITIZEN-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-CITIZEN-EXIT.
+           EXIT.
