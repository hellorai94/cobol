@@ -1,31 +1,213 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 17/11/2022
-      * Purpose: VERIFICAR SE O VALOR E DIVISIVEL POR 5 E 4
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-VALOR     PIC 9(02) VALUE 40.
-       77 WS-RES-1     PIC 9(02) VALUE ZEROS.
-       77 WS-RES-2     PIC 9(02) VALUE ZEROS.
-       77 WS-QUO-1     PIC 9(02) VALUE ZEROS.
-       77 WS-QUO-2     PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DIVIDE WS-VALOR BY 5 GIVING WS-QUO-1 REMAINDER WS-RES-1
-           DIVIDE WS-VALOR BY 4 GIVING WS-QUO-2 REMAINDER WS-RES-2
-
-           IF WS-RES-1 AND WS-RES-2 = ZEROS
-               DISPLAY WS-VALOR ' E DIVISIVEL POR 5 E 4'
-           ELSE
-               DISPLAY WS-VALOR ' NAO E DIVISIVEL POR 5 E 4'
-           END-IF
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 17/11/2022
+      * Purpose: VERIFICAR SE O VALOR E DIVISIVEL POR 5 E 4
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  GENERALIZED THE DIVISIBLE-BY-5-AND-4 TEST INTO A
+      *               TRANSACTION-ID CHECKSUM VALIDATOR: READS A WHOLE
+      *               TRANSACTION-ID FILE, APPLIES THE SAME DUAL-MODULUS
+      *               CHECK AS THE CHECK-DIGIT ALGORITHM, AND WRITES
+      *               EVERY ID THAT FAILS TO A REJECT FILE WITH A
+      *               REASON CODE, INSTEAD OF TESTING ONE HARDCODED
+      *               VALUE PER RUN.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXIDCHK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-ID-FILE ASSIGN TO "TXIDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TI-STATUS.
+
+           SELECT TRANSACTION-ID-REJECT-FILE ASSIGN TO "TXIDREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-ID-FILE
+           RECORD CONTAINS 09 CHARACTERS.
+       01  TRANSACTION-ID-RECORD.
+           05  TI-TRANSACTION-ID       PIC 9(09).
+
+       FD  TRANSACTION-ID-REJECT-FILE
+           RECORD CONTAINS 45 CHARACTERS.
+       01  TRANSACTION-ID-REJECT-RECORD.
+           05  RJ-TRANSACTION-ID       PIC 9(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RJ-REASON-CODE          PIC X(02).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RJ-REASON-DESC          PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-TI-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-RJ-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-QUO-1                PIC 9(09) VALUE ZEROS.
+       77  WS-QUO-2                PIC 9(09) VALUE ZEROS.
+       77  WS-RES-1                PIC 9(09) VALUE ZEROS.
+       77  WS-RES-2                PIC 9(09) VALUE ZEROS.
+
+       77  WS-REASON-CODE          PIC X(02) VALUE SPACES.
+       77  WS-REASON-DESC          PIC X(30) VALUE SPACES.
+       77  WS-REJEITADO-SWITCH     PIC X(01) VALUE 'N'.
+           88  WS-REJEITADO                   VALUE 'S'.
+
+       77  WS-QTDE-VALIDOS         PIC 9(07) VALUE ZEROS.
+       77  WS-QTDE-REJEITADOS      PIC 9(07) VALUE ZEROS.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'TXIDCHK' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-TRANSACTION-ID
+               THRU 2000-PROCESS-TRANSACTION-ID-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE TRANSACTION-ID-FILE
+           CLOSE TRANSACTION-ID-REJECT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  TRANSACTION-ID-FILE
+           OPEN OUTPUT TRANSACTION-ID-REJECT-FILE
+
+           PERFORM 8000-READ-TRANSACTION-ID
+               THRU 8000-READ-TRANSACTION-ID-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION-ID
+      ******************************************************************
+       2000-PROCESS-TRANSACTION-ID.
+
+           PERFORM 2100-APPLY-CHECKSUM
+               THRU 2100-APPLY-CHECKSUM-EXIT
+
+           IF WS-REJEITADO
+               PERFORM 2200-WRITE-REJECT
+                   THRU 2200-WRITE-REJECT-EXIT
+               ADD 1 TO WS-QTDE-REJEITADOS
+           ELSE
+               DISPLAY TI-TRANSACTION-ID ' PASSOU NO CHECKSUM'
+               ADD 1 TO WS-QTDE-VALIDOS
+           END-IF
+
+           PERFORM 8000-READ-TRANSACTION-ID
+               THRU 8000-READ-TRANSACTION-ID-EXIT.
+
+       2000-PROCESS-TRANSACTION-ID-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-APPLY-CHECKSUM -- OUR CHECK-DIGIT ALGORITHM: THE ID MUST
+      * DIVIDE EVENLY BY BOTH 5 AND 4
+      ******************************************************************
+       2100-APPLY-CHECKSUM.
+
+           MOVE 'N' TO WS-REJEITADO-SWITCH
+
+           DIVIDE TI-TRANSACTION-ID BY 5 GIVING WS-QUO-1
+               REMAINDER WS-RES-1
+           DIVIDE TI-TRANSACTION-ID BY 4 GIVING WS-QUO-2
+               REMAINDER WS-RES-2
+
+           EVALUATE TRUE
+               WHEN WS-RES-1 NOT = ZEROS AND WS-RES-2 NOT = ZEROS
+                   MOVE 'R3' TO WS-REASON-CODE
+                   MOVE 'FALHA CHECKSUM MOD 5 E MOD 4'
+                       TO WS-REASON-DESC
+                   MOVE 'S' TO WS-REJEITADO-SWITCH
+               WHEN WS-RES-1 NOT = ZEROS
+                   MOVE 'R1' TO WS-REASON-CODE
+                   MOVE 'FALHA CHECKSUM MOD 5' TO WS-REASON-DESC
+                   MOVE 'S' TO WS-REJEITADO-SWITCH
+               WHEN WS-RES-2 NOT = ZEROS
+                   MOVE 'R2' TO WS-REASON-CODE
+                   MOVE 'FALHA CHECKSUM MOD 4' TO WS-REASON-DESC
+                   MOVE 'S' TO WS-REJEITADO-SWITCH
+               WHEN OTHER
+                   MOVE SPACES TO WS-REASON-CODE
+                   MOVE SPACES TO WS-REASON-DESC
+           END-EVALUATE.
+
+       2100-APPLY-CHECKSUM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-REJECT
+      ******************************************************************
+       2200-WRITE-REJECT.
+
+           MOVE TI-TRANSACTION-ID TO RJ-TRANSACTION-ID
+           MOVE WS-REASON-CODE    TO RJ-REASON-CODE
+           MOVE WS-REASON-DESC    TO RJ-REASON-DESC
+
+           WRITE TRANSACTION-ID-REJECT-RECORD
+
+           DISPLAY TI-TRANSACTION-ID ' REJEITADO - ' WS-REASON-CODE
+               ' - ' WS-REASON-DESC.
+
+       2200-WRITE-REJECT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE
+      ******************************************************************
+       3000-FINALIZE.
+
+           DISPLAY 'IDS VALIDOS: ' WS-QTDE-VALIDOS
+           DISPLAY 'IDS REJEITADOS: ' WS-QTDE-REJEITADOS.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-TRANSACTION-ID
+      ******************************************************************
+       8000-READ-TRANSACTION-ID.
+
+           READ TRANSACTION-ID-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-TRANSACTION-ID-EXIT.
+           EXIT.
