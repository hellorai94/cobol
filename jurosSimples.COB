@@ -1,24 +1,295 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 09/11/2022
-      * Purpose:REALIZAR O JUROS SIMPLES DE UMA FATURA ATRASADA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-FATURA      PIC 99V99 VALUE 55.
-       77 WS-PRESTACAO   PIC 99V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-PRESTACAO = WS-FATURA + (WS-FATURA * (0.41 / 100)
-           * 9)
-
-            DISPLAY 'POR CAUSA DE VOCE R$ 55 VIROU R$ ' WS-PRESTACAO
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 09/11/2022
+      * Purpose:REALIZAR O JUROS SIMPLES DE UMA FATURA ATRASADA
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  NOW READS THE WHOLE OPEN AR-INVOICE FILE, BUCKETS
+      *               EACH INVOICE BY DAYS-LATE (0-30/31-60/61-90/90+),
+      *               APPLIES A DIFFERENT INTEREST RATE PER BUCKET AND
+      *               PRINTS AN AGING REPORT WITH TOTALS PER BUCKET,
+      *               INSTEAD OF APPLYING ONE FLAT RATE TO ONE HARDCODED
+      *               INVOICE.
+      * 09-08-26 MRT  ALSO WRITES A DUNNING-LETTER MERGE FILE (CUSTOMER
+      *               NAME/ADDRESS, INVOICE NUMBER, DAYS LATE, INTEREST
+      *               ACCRUED) FOR EVERY INVOICE OVER 60 DAYS LATE.
+      * 09-08-26 MRT  PRINTS THE SHARED RPTHDR "PROGRAM / RUN DATE /
+      *               PAGE" HEADER LINE AS THE FIRST LINE OF THE
+      *               AGING REPORT INSTEAD OF STARTING COLD WITH
+      *               DETAIL.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARAGING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AR-INVOICE-FILE ASSIGN TO "ARINVOIC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AI-STATUS.
+
+           SELECT AGING-REPORT-FILE ASSIGN TO "AGINGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AR-STATUS.
+
+           SELECT DUNNING-MERGE-FILE ASSIGN TO "DUNNMRG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AR-INVOICE-FILE
+           RECORD CONTAINS 81 CHARACTERS.
+       01  AR-INVOICE-RECORD.
+           05  AI-INVOICE-ID           PIC X(08).
+           05  AI-CUSTOMER-ID          PIC X(06).
+           05  AI-CUSTOMER-NOME        PIC X(25).
+           05  AI-CUSTOMER-ENDERECO    PIC X(30).
+           05  AI-VALOR                PIC 9(07)V99.
+           05  AI-DIAS-ATRASO          PIC 9(03).
+
+       FD  AGING-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AGING-REPORT-RECORD.
+           05  AR-INVOICE-ID-OUT       PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AR-FAIXA                PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AR-VALOR-ORIGINAL       PIC Z(06)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AR-JUROS                PIC Z(06)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AR-VALOR-TOTAL          PIC Z(06)9.99.
+           05  FILLER                  PIC X(21) VALUE SPACES.
+
+       FD  DUNNING-MERGE-FILE
+           RECORD CONTAINS 90 CHARACTERS.
+       01  DUNNING-MERGE-RECORD.
+           05  DM-CUSTOMER-NOME        PIC X(25).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DM-CUSTOMER-ENDERECO    PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DM-INVOICE-ID           PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DM-DIAS-ATRASO          PIC ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DM-JUROS                PIC Z(06)9.99.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-AI-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-AR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-DM-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-JUROS                PIC 9(07)V99 VALUE ZEROS.
+       77  WS-VALOR-TOTAL          PIC 9(07)V99 VALUE ZEROS.
+       77  WS-TAXA-JUROS           PIC V9999 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * AGING BUCKETS -- 0-30 / 31-60 / 61-90 / 90+ DAYS LATE
+      *-----------------------------------------------------------------
+       01  WS-BUCKET-TABLE.
+           05  WS-BUCKET OCCURS 4 TIMES INDEXED BY WS-BKT-IDX.
+               10  BKT-FAIXA           PIC X(10).
+               10  BKT-TAXA            PIC V9999.
+               10  BKT-QTDE            PIC 9(05) VALUE ZEROS.
+               10  BKT-TOTAL-VALOR     PIC 9(09)V99 VALUE ZEROS.
+               10  BKT-TOTAL-JUROS     PIC 9(09)V99 VALUE ZEROS.
+
+       77  WS-BUCKET-ATUAL         PIC 9(01) VALUE ZEROS.
+
+       COPY RPTHDRLNK.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'ARAGING' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-INVOICE
+               THRU 2000-PROCESS-INVOICE-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE AR-INVOICE-FILE
+           CLOSE AGING-REPORT-FILE
+           CLOSE DUNNING-MERGE-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE -- LOAD THE AGING-BUCKET RATE TABLE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  AR-INVOICE-FILE
+           OPEN OUTPUT AGING-REPORT-FILE
+           OPEN OUTPUT DUNNING-MERGE-FILE
+
+           MOVE 'ARAGING' TO RH-PROGRAM-ID
+           MOVE 1         TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE AGING-REPORT-RECORD FROM RH-HEADER-LINE
+
+           MOVE '0-30 DIAS'  TO BKT-FAIXA(1)
+           MOVE .0041        TO BKT-TAXA(1)
+           MOVE '31-60 DIAS' TO BKT-FAIXA(2)
+           MOVE .0082        TO BKT-TAXA(2)
+           MOVE '61-90 DIAS' TO BKT-FAIXA(3)
+           MOVE .0123        TO BKT-TAXA(3)
+           MOVE '90+ DIAS'   TO BKT-FAIXA(4)
+           MOVE .0164        TO BKT-TAXA(4)
+
+           PERFORM 8000-READ-INVOICE
+               THRU 8000-READ-INVOICE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-INVOICE
+      ******************************************************************
+       2000-PROCESS-INVOICE.
+
+           PERFORM 2100-DETERMINE-BUCKET
+               THRU 2100-DETERMINE-BUCKET-EXIT
+
+           PERFORM 2200-COMPUTE-INTEREST
+               THRU 2200-COMPUTE-INTEREST-EXIT
+
+           MOVE AI-INVOICE-ID          TO AR-INVOICE-ID-OUT
+           MOVE BKT-FAIXA(WS-BUCKET-ATUAL) TO AR-FAIXA
+           MOVE AI-VALOR               TO AR-VALOR-ORIGINAL
+           MOVE WS-JUROS               TO AR-JUROS
+           MOVE WS-VALOR-TOTAL         TO AR-VALOR-TOTAL
+
+           WRITE AGING-REPORT-RECORD
+
+           DISPLAY 'FATURA ' AI-INVOICE-ID ' (' AI-DIAS-ATRASO
+               ' DIAS) R$ ' AI-VALOR ' VIROU R$ ' WS-VALOR-TOTAL
+
+           IF AI-DIAS-ATRASO > 60
+               PERFORM 2300-WRITE-DUNNING-LETTER
+                   THRU 2300-WRITE-DUNNING-LETTER-EXIT
+           END-IF
+
+           ADD 1          TO BKT-QTDE(WS-BUCKET-ATUAL)
+           ADD AI-VALOR   TO BKT-TOTAL-VALOR(WS-BUCKET-ATUAL)
+           ADD WS-JUROS   TO BKT-TOTAL-JUROS(WS-BUCKET-ATUAL)
+
+           PERFORM 8000-READ-INVOICE
+               THRU 8000-READ-INVOICE-EXIT.
+
+       2000-PROCESS-INVOICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-DETERMINE-BUCKET -- 0-30 / 31-60 / 61-90 / 90+ DAYS LATE
+      ******************************************************************
+       2100-DETERMINE-BUCKET.
+
+           EVALUATE TRUE
+               WHEN AI-DIAS-ATRASO <= 30
+                   MOVE 1 TO WS-BUCKET-ATUAL
+               WHEN AI-DIAS-ATRASO <= 60
+                   MOVE 2 TO WS-BUCKET-ATUAL
+               WHEN AI-DIAS-ATRASO <= 90
+                   MOVE 3 TO WS-BUCKET-ATUAL
+               WHEN OTHER
+                   MOVE 4 TO WS-BUCKET-ATUAL
+           END-EVALUATE.
+
+       2100-DETERMINE-BUCKET-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-COMPUTE-INTEREST -- APPLY THE BUCKET'S OWN RATE
+      ******************************************************************
+       2200-COMPUTE-INTEREST.
+
+           MOVE BKT-TAXA(WS-BUCKET-ATUAL) TO WS-TAXA-JUROS
+
+           COMPUTE WS-JUROS ROUNDED = AI-VALOR * WS-TAXA-JUROS
+           COMPUTE WS-VALOR-TOTAL = AI-VALOR + WS-JUROS.
+
+       2200-COMPUTE-INTEREST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-DUNNING-LETTER -- MERGE FILE FOR ACCOUNTS OVER 60
+      * DAYS LATE
+      ******************************************************************
+       2300-WRITE-DUNNING-LETTER.
+
+           MOVE AI-CUSTOMER-NOME       TO DM-CUSTOMER-NOME
+           MOVE AI-CUSTOMER-ENDERECO   TO DM-CUSTOMER-ENDERECO
+           MOVE AI-INVOICE-ID          TO DM-INVOICE-ID
+           MOVE AI-DIAS-ATRASO         TO DM-DIAS-ATRASO
+           MOVE WS-JUROS               TO DM-JUROS
+
+           WRITE DUNNING-MERGE-RECORD.
+
+       2300-WRITE-DUNNING-LETTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- PRINT ONE AGING-SUMMARY LINE PER BUCKET
+      ******************************************************************
+       3000-FINALIZE.
+
+           PERFORM 3100-DISPLAY-BUCKET-TOTAL
+               THRU 3100-DISPLAY-BUCKET-TOTAL-EXIT
+               VARYING WS-BKT-IDX FROM 1 BY 1
+               UNTIL WS-BKT-IDX > 4.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-DISPLAY-BUCKET-TOTAL
+      ******************************************************************
+       3100-DISPLAY-BUCKET-TOTAL.
+
+           DISPLAY BKT-FAIXA(WS-BKT-IDX) ': ' BKT-QTDE(WS-BKT-IDX)
+               ' FATURAS, VALOR R$ ' BKT-TOTAL-VALOR(WS-BKT-IDX)
+               ', JUROS R$ ' BKT-TOTAL-JUROS(WS-BKT-IDX).
+
+       3100-DISPLAY-BUCKET-TOTAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-INVOICE
+      ******************************************************************
+       8000-READ-INVOICE.
+
+           READ AR-INVOICE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-INVOICE-EXIT.
+           EXIT.
