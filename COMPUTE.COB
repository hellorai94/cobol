@@ -1,27 +1,116 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 13-12-22
-      * Purpose: UTILIZACAO DO COMANDO COMPUTE
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-RESULT   PIC 9(03) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-
-            COMPUTE WS-RESULT = 9 + 13
-            COMPUTE WS-RESULT = WS-RESULT * 3
-            COMPUTE WS-RESULT = WS-RESULT - 16
-            COMPUTE WS-RESULT = WS-RESULT / 2
-            COMPUTE WS-RESULT = WS-RESULT ** 2
-
-            DISPLAY WS-RESULT
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 13-12-22
+      * Purpose: UTILIZACAO DO COMANDO COMPUTE
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  EACH OF THE FIVE CHAINED COMPUTE STEPS NOW WRITES
+      *               ITS FORMULA AND RESULT TO A CALC-AUDIT-LOG RECORD
+      *               INSTEAD OF ONLY DISPLAYING THE FINAL NUMBER, SO
+      *               THE FULL DERIVATION CAN BE HANDED TO AN AUDITOR.
+      * 09-08-26 MRT  REVIEW FIX: CAL-FORMULA WAS ONLY PIC X(18) BUT
+      *               FOUR OF THE FIVE FORMULA LITERALS RUN 22-23
+      *               CHARACTERS, SO THEY WERE SILENTLY TRUNCATED ON
+      *               THE AUDIT LOG. WIDENED TO PIC X(23).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCAUD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-LOG-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-AUDIT-LOG-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  CALC-AUDIT-LOG-RECORD.
+           05  CAL-PASSO               PIC 9(02).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CAL-DESCRICAO           PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CAL-FORMULA             PIC X(23).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CAL-RESULTADO           PIC -(05)9.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CAL-STATUS           PIC X(02) VALUE SPACES.
+
+       77  WS-RESULT               PIC S9(06) VALUE ZEROS.
+       77  WS-PASSO                PIC 9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           COMPUTE WS-RESULT = 9 + 13
+           MOVE 'WS-RESULT = 9 + 13' TO CAL-FORMULA
+           MOVE 'SOMA INICIAL'       TO CAL-DESCRICAO
+           PERFORM 2100-WRITE-AUDIT-STEP
+               THRU 2100-WRITE-AUDIT-STEP-EXIT
+
+           COMPUTE WS-RESULT = WS-RESULT * 3
+           MOVE 'WS-RESULT = RESULT * 3' TO CAL-FORMULA
+           MOVE 'MULTIPLICACAO'          TO CAL-DESCRICAO
+           PERFORM 2100-WRITE-AUDIT-STEP
+               THRU 2100-WRITE-AUDIT-STEP-EXIT
+
+           COMPUTE WS-RESULT = WS-RESULT - 16
+           MOVE 'WS-RESULT = RESULT - 16' TO CAL-FORMULA
+           MOVE 'SUBTRACAO'               TO CAL-DESCRICAO
+           PERFORM 2100-WRITE-AUDIT-STEP
+               THRU 2100-WRITE-AUDIT-STEP-EXIT
+
+           COMPUTE WS-RESULT = WS-RESULT / 2
+           MOVE 'WS-RESULT = RESULT / 2' TO CAL-FORMULA
+           MOVE 'DIVISAO'                TO CAL-DESCRICAO
+           PERFORM 2100-WRITE-AUDIT-STEP
+               THRU 2100-WRITE-AUDIT-STEP-EXIT
+
+           COMPUTE WS-RESULT = WS-RESULT ** 2
+           MOVE 'WS-RESULT = RESULT ** 2' TO CAL-FORMULA
+           MOVE 'POTENCIACAO FINAL'       TO CAL-DESCRICAO
+           PERFORM 2100-WRITE-AUDIT-STEP
+               THRU 2100-WRITE-AUDIT-STEP-EXIT
+
+           DISPLAY WS-RESULT
+
+           CLOSE CALC-AUDIT-LOG-FILE
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN OUTPUT CALC-AUDIT-LOG-FILE
+           MOVE ZEROS TO WS-PASSO.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-AUDIT-STEP -- WRITE ONE STEP OF THE DERIVATION TO
+      * THE CALC-AUDIT-LOG
+      ******************************************************************
+       2100-WRITE-AUDIT-STEP.
+
+           ADD 1 TO WS-PASSO
+           MOVE WS-PASSO    TO CAL-PASSO
+           MOVE WS-RESULT   TO CAL-RESULTADO
+
+           WRITE CALC-AUDIT-LOG-RECORD.
+
+       2100-WRITE-AUDIT-STEP-EXIT.
+           EXIT.
