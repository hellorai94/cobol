@@ -1,28 +1,40 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 01-12-22
-      * Purpose: USO DO COMANDO MOVE - CURSO APRENDA COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MOVE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-DATA     PIC X(10) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            MOVE "22"            TO WS-DATA(01:02).
-            MOVE "/"             TO WS-DATA(03:01).
-            MOVE "10"            TO WS-DATA(04:02).
-            MOVE "/"             TO WS-DATA(06:01).
-            MOVE "22"            TO WS-DATA(07:02).
-
-
-            DISPLAY 'A MELHOR DATA: ' WS-DATA
-
-
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 01-12-22
+      * Purpose: USO DO COMANDO MOVE - CURSO APRENDA COBOL
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  THE HARDCODED DD/MM/YY ASSEMBLY WAS PULLED OUT
+      *               INTO THE SHARED RPTHDR REPORT-HEADER SUBPROGRAM
+      *               (SEE RPTHDR.CBL AND COPYLIB/RPTHDRLNK.CPY), SO
+      *               EVERY BATCH REPORT PRINTS THE SAME
+      *               "PROGRAM / RUN DATE / PAGE" HEADER LINE. THIS
+      *               PROGRAM IS NOW A WALK-UP DEMO OF THAT SHARED
+      *               ROUTINE.
+      * 09-08-26 MRT  RPTHDR WAS ORIGINALLY A PAIR OF COPY-INTO-
+      *               WORKING-STORAGE-AND-PROCEDURE-DIVISION COPYBOOKS;
+      *               CONVERTED TO A CALL SUBPROGRAM WITH A LINKAGE
+      *               COPYBOOK TO MATCH THE SHARING CONVENTION EVERY
+      *               OTHER CROSS-PROGRAM ROUTINE IN THE SHOP USES
+      *               (JOBLOG, CTLTOT, CHKDIGIT, SWAPFLD).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HDRDEMO.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           MOVE 'HDRDEMO'  TO RH-PROGRAM-ID
+           MOVE 1          TO RH-PAGE-NUM
+
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+
+           DISPLAY RH-HEADER-LINE
+
+           STOP RUN.
