@@ -1,23 +1,35 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO CASTRO
-      * Date: 09/11/2022
-      * Purpose:CONVERTE A TEMPERATURA DE FAHRENHEIT EM CELSIUS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-FAH       PIC 99V99 VALUE 99.50.
-       77 WS-CELSIUS   PIC 99V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           COMPUTE WS-CELSIUS ROUNDED = (WS-FAH - 32) * (5 / 9)
-
-            DISPLAY "A TEMPERATURA EM CELSIUS E " WS-CELSIUS
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO CASTRO
+      * Date: 09/11/2022
+      * Purpose:CONVERTE A TEMPERATURA DE FAHRENHEIT EM CELSIUS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  NOW A WALK-UP, SINGLE-READING CALCULATOR -- TAKES
+      *               THE FAHRENHEIT READING FROM AN ACCEPT AND ALSO
+      *               SHOWS KELVIN, INSTEAD OF CONVERTING ONE HARDCODED
+      *               FAHRENHEIT VALUE. THE FULL TEMP-LOG DAILY BATCH
+      *               REPORT LIVES IN CONVERTFAH.COB (TEMPCONV).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERCELSIUS.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       77 WS-FAH       PIC S9(03)V99 VALUE ZEROS.
+       77 WS-CELSIUS   PIC S9(03)V99 VALUE ZEROS.
+       77 WS-KELVIN    PIC S9(04)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-FAH FROM CONSOLE
+
+           COMPUTE WS-CELSIUS ROUNDED = (WS-FAH - 32) * (5 / 9)
+           COMPUTE WS-KELVIN  ROUNDED = WS-CELSIUS + 273.15
+
+           DISPLAY "A TEMPERATURA EM CELSIUS E " WS-CELSIUS
+           DISPLAY "A TEMPERATURA EM KELVIN E " WS-KELVIN
+           STOP RUN.
+       END PROGRAM CONVERCELSIUS.
