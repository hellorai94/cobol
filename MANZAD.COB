@@ -1,28 +1,327 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 30-11-22
-      * Purpose: CALCULAR A DISTANCIA PERCORRIDA E QUANTOS LITROS DE
-      *  GASOLINA FORAM USADOS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MANZAD.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-TEMPO        PIC 9V99   VALUE 1.30.
-       77 WS-VELOCIDADE   PIC 9(03)  VALUE 120.
-       77 WS-DISTANCIA    PIC 999V99 VALUE ZEROS.
-       77 WS-LITROS       PIC 99V99  VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            COMPUTE WS-DISTANCIA = WS-TEMPO * WS-VELOCIDADE
-
-            DISPLAY 'A DISTANCIA FEITA FOI DE ' WS-DISTANCIA ' KM'
-
-            COMPUTE WS-LITROS = WS-DISTANCIA / 12
-
-            DISPLAY 'FORAM UTILIZADOS ' WS-LITROS ' LITROS DE GASOLINA'
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 30-11-22
+      * Purpose: CALCULAR A DISTANCIA PERCORRIDA E QUANTOS LITROS DE
+      *  GASOLINA FORAM USADOS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A FLEET-TRIP FILE AND PRODUCES A PER-VEHICLE
+      *               DISTANCE/FUEL REPORT FOR A WHOLE DAY OF TRIPS
+      *               INSTEAD OF ONE HARDCODED TRIP.
+      * 09-08-26 MRT  FLAGS ANY VEHICLE WHOSE LITERS-PER-KM FALLS
+      *               OUTSIDE THE EXPECTED EFFICIENCY BAND ONTO AN
+      *               EXCEPTION-REPORT FOR THE SHOP FOREMAN.
+      * 09-08-26 MRT  ACCUMULATES KM PER VEHICLE ACROSS RUNS IN A
+      *               VEHICLE-MILEAGE MASTER AND RAISES A SERVICE-DUE
+      *               FLAG ONCE THE THRESHOLD IS CROSSED.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: THE SERVICE-DUE FLAG ONLY FIRED ONCE
+      *               IN A VEHICLE'S LIFETIME -- THE CROSSING TEST
+      *               NEVER RETESTED AGAINST FURTHER 10,000 KM
+      *               MULTIPLES. NOW COMPARES THE INTERVAL MULTIPLE
+      *               BEFORE AND AFTER THE TRIP (DIVIDE ... GIVING
+      *               QUOTIENT, SAME IDIOM AS GUANA21'S LEAP-YEAR
+      *               CHECK) SO THE FLAG RE-FIRES AT EVERY 10,000 KM.
+      * 09-08-26 MRT  REVIEW FIX: 3100-CHECK-EFICIENCIA STRING'D
+      *               WS-EFICIENCIA-ATUAL (WHICH HAS AN IMPLIED DECIMAL
+      *               POINT) DIRECTLY INTO EXCEPTION-REPORT-LINE,
+      *               DROPPING THE DECIMAL POINT. NOW MOVED THROUGH AN
+      *               EDITED PIC 9.9999 FIELD FIRST.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE OF
+      *               THE FLEET REPORT, LIKE EVERY OTHER BATCH REPORT
+      *               IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANZAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLEET-TRIP-FILE ASSIGN TO "FLEETTRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FT-STATUS.
+
+           SELECT FLEET-REPORT-FILE ASSIGN TO "FLEETRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FR-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "FLEETEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
+
+           SELECT VEHICLE-MILEAGE-FILE ASSIGN TO "VEHMILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VEHICLE-ID
+               FILE STATUS IS WS-VM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLEET-TRIP-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  FLEET-TRIP-RECORD.
+           05  FT-VEHICLE-ID       PIC X(05).
+           05  FT-DATE             PIC 9(08).
+           05  FT-TEMPO            PIC 9V99.
+           05  FT-VELOCIDADE       PIC 9(03).
+
+       FD  FLEET-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FLEET-REPORT-LINE       PIC X(80).
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-REPORT-LINE   PIC X(80).
+
+       FD  VEHICLE-MILEAGE-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  VEHICLE-MILEAGE-RECORD.
+           05  VM-VEHICLE-ID       PIC X(05).
+           05  VM-KM-ACUMULADO     PIC 9(07)V99.
+           05  VM-SERVICE-DUE      PIC X(01).
+               88  VM-REVISAO-PENDENTE    VALUE 'S'.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-FT-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-FR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EX-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-VM-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * SERVICE INTERVAL -- A REVISION IS DUE EVERY 10,000 KM
+      *-----------------------------------------------------------------
+       77  WS-KM-INTERVALO-REVISAO PIC 9(07)V99 VALUE 10000.00.
+       77  WS-KM-ULTIMA-REVISAO    PIC 9(07)V99 VALUE ZEROS.
+       77  WS-KM-RESTO             PIC 9(07)V99 VALUE ZEROS.
+       77  WS-REVISOES-ANTES       PIC 9(05) VALUE ZEROS.
+       77  WS-REVISOES-DEPOIS      PIC 9(05) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * EXPECTED FUEL-EFFICIENCY BAND, IN LITERS PER KM (A VEHICLE
+      * AVERAGING 1 KM PER 12 LITERS IS 0.0833 L/KM)
+      *-----------------------------------------------------------------
+       77  WS-EFICIENCIA-MIN       PIC 9V9999 VALUE 0.0700.
+       77  WS-EFICIENCIA-MAX       PIC 9V9999 VALUE 0.1000.
+       77  WS-EFICIENCIA-ATUAL     PIC 9V9999 VALUE ZEROS.
+       77  WS-EFICIENCIA-ATUAL-EDIT PIC 9.9999.
+
+       77  WS-VEHICLE-ID-ATUAL     PIC X(05) VALUE SPACES.
+       77  WS-PRIMEIRA-VEZ         PIC X(01) VALUE 'S'.
+           88  WS-PRIMEIRO-REGISTRO          VALUE 'S'.
+
+       77  WS-DISTANCIA            PIC 9(05)V99 VALUE ZEROS.
+       77  WS-LITROS               PIC 9(05)V99 VALUE ZEROS.
+       77  WS-DIST-VIAGEM          PIC 9(05)V99 VALUE ZEROS.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-VEHICLE       PIC X(05).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-DISTANCIA     PIC Z(04)9.99.
+           05  FILLER              PIC X(03) VALUE ' KM'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-LITROS        PIC Z(04)9.99.
+           05  FILLER              PIC X(01) VALUE 'L'.
+
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'MANZAD' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-TRIP
+               THRU 2000-PROCESS-TRIP-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-REPORT-VEHICLE
+               THRU 3000-REPORT-VEHICLE-EXIT
+
+           CLOSE FLEET-TRIP-FILE
+           CLOSE FLEET-REPORT-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           CLOSE VEHICLE-MILEAGE-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  FLEET-TRIP-FILE
+           OPEN OUTPUT FLEET-REPORT-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           OPEN I-O    VEHICLE-MILEAGE-FILE
+
+           IF WS-VM-STATUS = '35'
+               CLOSE VEHICLE-MILEAGE-FILE
+               OPEN OUTPUT VEHICLE-MILEAGE-FILE
+               CLOSE VEHICLE-MILEAGE-FILE
+               OPEN I-O VEHICLE-MILEAGE-FILE
+           END-IF
+
+           MOVE 'MANZAD' TO RH-PROGRAM-ID
+           MOVE 1        TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE FLEET-REPORT-LINE FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-TRIP
+               THRU 8000-READ-TRIP-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRIP -- BREAK ON VEHICLE ID
+      * (FLEET-TRIP-FILE IS EXPECTED IN VEHICLE-ID SEQUENCE)
+      ******************************************************************
+       2000-PROCESS-TRIP.
+
+           IF WS-PRIMEIRO-REGISTRO
+               MOVE FT-VEHICLE-ID TO WS-VEHICLE-ID-ATUAL
+               MOVE 'N'           TO WS-PRIMEIRA-VEZ
+           END-IF
+
+           IF FT-VEHICLE-ID NOT = WS-VEHICLE-ID-ATUAL
+               PERFORM 3000-REPORT-VEHICLE
+                   THRU 3000-REPORT-VEHICLE-EXIT
+               MOVE FT-VEHICLE-ID TO WS-VEHICLE-ID-ATUAL
+           END-IF
+
+           COMPUTE WS-DIST-VIAGEM = FT-TEMPO * FT-VELOCIDADE
+           ADD WS-DIST-VIAGEM TO WS-DISTANCIA
+
+           PERFORM 8000-READ-TRIP
+               THRU 8000-READ-TRIP-EXIT.
+
+       2000-PROCESS-TRIP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-REPORT-VEHICLE -- PRINT AND RESET ONE VEHICLE'S TOTALS
+      ******************************************************************
+       3000-REPORT-VEHICLE.
+
+           IF WS-DISTANCIA > ZEROS
+               COMPUTE WS-LITROS = WS-DISTANCIA / 12
+
+               DISPLAY 'VEICULO ' WS-VEHICLE-ID-ATUAL
+                   ' DISTANCIA ' WS-DISTANCIA ' KM'
+               DISPLAY 'VEICULO ' WS-VEHICLE-ID-ATUAL
+                   ' UTILIZOU ' WS-LITROS ' LITROS DE GASOLINA'
+
+               MOVE SPACES          TO WS-DETAIL-LINE
+               MOVE WS-VEHICLE-ID-ATUAL TO WS-DL-VEHICLE
+               MOVE WS-DISTANCIA    TO WS-DL-DISTANCIA
+               MOVE WS-LITROS       TO WS-DL-LITROS
+               WRITE FLEET-REPORT-LINE FROM WS-DETAIL-LINE
+
+               PERFORM 3100-CHECK-EFICIENCIA
+                   THRU 3100-CHECK-EFICIENCIA-EXIT
+
+               PERFORM 3200-UPDATE-MILEAGE
+                   THRU 3200-UPDATE-MILEAGE-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-DISTANCIA
+           MOVE ZEROS TO WS-LITROS.
+
+       3000-REPORT-VEHICLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-CHECK-EFICIENCIA -- FLAG VEHICLES OUTSIDE THE EXPECTED
+      * LITERS-PER-KM BAND (WORN ENGINE, FUEL THEFT, ETC)
+      ******************************************************************
+       3100-CHECK-EFICIENCIA.
+
+           COMPUTE WS-EFICIENCIA-ATUAL ROUNDED =
+               WS-LITROS / WS-DISTANCIA
+
+           IF WS-EFICIENCIA-ATUAL < WS-EFICIENCIA-MIN
+               OR WS-EFICIENCIA-ATUAL > WS-EFICIENCIA-MAX
+               MOVE SPACES TO EXCEPTION-REPORT-LINE
+               MOVE WS-EFICIENCIA-ATUAL TO WS-EFICIENCIA-ATUAL-EDIT
+               STRING 'VEICULO ' WS-VEHICLE-ID-ATUAL
+                   ' EFICIENCIA FORA DA FAIXA - '
+                   WS-EFICIENCIA-ATUAL-EDIT ' L/KM'
+                   DELIMITED BY SIZE INTO EXCEPTION-REPORT-LINE
+               WRITE EXCEPTION-REPORT-LINE
+
+               DISPLAY 'ATENCAO - ' EXCEPTION-REPORT-LINE
+           END-IF.
+
+       3100-CHECK-EFICIENCIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3200-UPDATE-MILEAGE -- ACCUMULATE KM ON THE VEHICLE-MILEAGE
+      * MASTER AND RAISE A SERVICE-DUE FLAG PAST THE 10,000 KM MARK
+      ******************************************************************
+       3200-UPDATE-MILEAGE.
+
+           MOVE WS-VEHICLE-ID-ATUAL TO VM-VEHICLE-ID
+           READ VEHICLE-MILEAGE-FILE
+               INVALID KEY
+                   MOVE ZEROS TO VM-KM-ACUMULADO
+                   MOVE 'N'   TO VM-SERVICE-DUE
+           END-READ
+
+           MOVE VM-KM-ACUMULADO TO WS-KM-ULTIMA-REVISAO
+           ADD WS-DISTANCIA TO VM-KM-ACUMULADO
+
+           DIVIDE WS-KM-ULTIMA-REVISAO BY WS-KM-INTERVALO-REVISAO
+               GIVING WS-REVISOES-ANTES REMAINDER WS-KM-RESTO
+           DIVIDE VM-KM-ACUMULADO BY WS-KM-INTERVALO-REVISAO
+               GIVING WS-REVISOES-DEPOIS REMAINDER WS-KM-RESTO
+
+           IF WS-REVISOES-DEPOIS > WS-REVISOES-ANTES
+               MOVE 'S' TO VM-SERVICE-DUE
+               DISPLAY 'REVISAO PROGRAMADA - VEICULO '
+                   WS-VEHICLE-ID-ATUAL ' ATINGIU '
+                   VM-KM-ACUMULADO ' KM ACUMULADOS'
+           END-IF
+
+           IF WS-VM-STATUS = '23' OR WS-VM-STATUS = '05'
+               WRITE VEHICLE-MILEAGE-RECORD
+           ELSE
+               REWRITE VEHICLE-MILEAGE-RECORD
+           END-IF.
+
+       3200-UPDATE-MILEAGE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-TRIP
+      ******************************************************************
+       8000-READ-TRIP.
+
+           READ FLEET-TRIP-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-TRIP-EXIT.
+           EXIT.
