@@ -1,44 +1,512 @@
-      ******************************************************************
-      * Author:RAISSA CARNEIRO
-      * Date: 09/11/2022
-      * Purpose: MOSTRAR O SALDO DE UMA PESSOA NO DIA CORRENTE
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-NOME       PIC X(06) VALUE 'HELLEN'.
-       77 WS-SALDO      PIC 9999V99 VALUE 1550.00.
-       77 WS-DIA        PIC 9(01) VALUE ZEROS.
-       77 WS-NOME-DIA   PIC X(07) VALUE SPACES.
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-
-           ACCEPT WS-DIA FROM DAY-OF-WEEK
-
-              EVALUATE WS-DIA
-                   WHEN '1'
-                     MOVE 'SEGUNDA' TO WS-NOME-DIA
-                   WHEN '2'
-                     MOVE 'TERCA'   TO WS-NOME-DIA
-                   WHEN '3'
-                     MOVE 'QUARTA'  TO WS-NOME-DIA
-                   WHEN '4'
-                     MOVE 'QUINTA'  TO WS-NOME-DIA
-                   WHEN '5'
-                     MOVE 'SEXTA'   TO WS-NOME-DIA
-                   WHEN '6'
-                     MOVE 'SABADO'  TO WS-NOME-DIA
-                   WHEN '7'
-                     MOVE 'DOMINGO' TO WS-NOME-DIA
-               END-EVALUATE
-
-
-            DISPLAY 'NO DIA ' WS-NOME-DIA WS-NOME ' TEM EM CONTA R$ '
-            WS-SALDO
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:RAISSA CARNEIRO
+      * Date: 09/11/2022
+      * Purpose: MOSTRAR O SALDO DE UMA PESSOA NO DIA CORRENTE
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS AN ACCOUNT-TRANSACTION FILE AND PRINTS A
+      *               DAILY STATEMENT WITH A RUNNING BALANCE FOR EVERY
+      *               ACCOUNT IN THE FILE INSTEAD OF ONE HARDCODED
+      *               PERSON/BALANCE.
+      * 09-08-26 MRT  ADDS TOTAL-DEBITS/TOTAL-CREDITS/NET-MOVEMENT
+      *               CONTROL TOTALS ACROSS THE WHOLE RUN SO OPERATIONS
+      *               CAN BALANCE THE DAY'S LEDGER TO THE BANK FEED.
+      * 09-08-26 MRT  WRITES A CHECKPOINT RECORD EVERY FEW ACCOUNTS SO
+      *               AN OPERATOR CAN RESTART THE BATCH FROM THE LAST
+      *               CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE FILE.
+      * 09-08-26 MRT  THE NIGHTLY RUN NOW UPSERTS EACH ACCOUNT'S BALANCE
+      *               ONTO AN INDEXED ACCOUNT-BALANCE-FILE, AND A
+      *               SECOND MODE (PARM 'CONSULTA') DOES A SINGLE
+      *               KEYED LOOKUP AGAINST THAT FILE SO A TELLER CAN
+      *               ANSWER A WALK-UP BALANCE QUESTION WITHOUT
+      *               WAITING ON THE FULL NIGHTLY STATEMENT RUN.
+      * 09-08-26 MRT  CALLS THE SHARED CTLTOT CONTROL-TOTAL REGISTER AT
+      *               FINALIZE TIME SO THE END-OF-DAY OPERATIONS
+      *               DASHBOARD PICKS UP THIS RUN'S BALANCING TOTALS.
+      * 09-08-26 MRT  ALSO CALLS THE SHARED JOBLOG RUN-CONTROL REGISTER
+      *               AROUND THE NIGHTLY STATEMENT RUN (NOT THE
+      *               CONSULTA TELLER LOOKUP) SO OPSDASH CAN MATCH THIS
+      *               RUN'S CONTROL TOTALS TO A JOB-RUN-LOG ENTRY.
+      * 09-08-26 MRT  REVIEW FIX: ON A CHECKPOINT RESTART, THE PRE-
+      *               RESTART TRANSACTIONS WERE SKIPPED BUT WS-TOTAL-
+      *               DEBITOS/WS-TOTAL-CREDITOS STARTED BACK AT ZERO, SO
+      *               THE CTLTOT SUBMISSION ONLY COVERED THE POST-
+      *               RESTART PORTION OF THE DAY. THE CHECKPOINT RECORD
+      *               NOW CARRIES THE RUNNING TOTALS AS OF THAT
+      *               CHECKPOINT, AND THE RESTART RELOADS THEM BEFORE
+      *               RESUMING SO THE FINAL CONTROL TOTALS COVER THE
+      *               WHOLE DAY AGAIN.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE OF
+      *               THE STATEMENT REPORT, LIKE EVERY OTHER BATCH
+      *               REPORT IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-TRANSACTION-FILE ASSIGN TO "ACCTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AT-STATUS.
+
+           SELECT STATEMENT-REPORT-FILE ASSIGN TO "STMTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ACCOUNT-BALANCE-FILE ASSIGN TO "ACCTBAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AB-ACCOUNT-ID
+               FILE STATUS IS WS-AB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-TRANSACTION-FILE
+           RECORD CONTAINS 17 CHARACTERS.
+       01  ACCOUNT-TRANSACTION-RECORD.
+           05  AT-ACCOUNT-ID           PIC X(06).
+           05  AT-DATA                 PIC 9(08).
+           05  AT-TIPO                 PIC X(01).
+               88  AT-DEBITO                  VALUE 'D'.
+               88  AT-CREDITO                 VALUE 'C'.
+           05  AT-VALOR                PIC 9(05)V99.
+
+       FD  STATEMENT-REPORT-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  STATEMENT-REPORT-RECORD.
+           05  SR-ACCOUNT-ID           PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SR-NOME-DIA             PIC X(07).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SR-SALDO                PIC -(06)9.99.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ACCOUNT-ID         PIC X(06).
+           05  CKPT-QTDE-PROCESSADA    PIC 9(07).
+           05  CKPT-TOTAL-DEBITOS      PIC S9(09)V99.
+           05  CKPT-TOTAL-CREDITOS     PIC S9(09)V99.
+
+       FD  ACCOUNT-BALANCE-FILE.
+       01  ACCOUNT-BALANCE-RECORD.
+           05  AB-ACCOUNT-ID           PIC X(06).
+           05  AB-SALDO                PIC S9(07)V99.
+           05  AB-ULT-DIA              PIC X(07).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-AT-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-SR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-AB-STATUS            PIC X(02) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * RUN-MODE SWITCH -- PARM 'CONSULTA' GIVES A SINGLE ON-DEMAND
+      * BALANCE LOOKUP INSTEAD OF THE FULL NIGHTLY STATEMENT RUN
+      *-----------------------------------------------------------------
+       77  WS-MODO-EXECUCAO        PIC X(08) VALUE SPACES.
+           88  WS-MODO-CONSULTA              VALUE 'CONSULTA'.
+       77  WS-CONSULTA-ID          PIC X(06) VALUE SPACES.
+
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+       77  WS-CKPT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+           88  WS-CKPT-END-OF-FILE           VALUE 'Y'.
+
+       77  WS-DIA                  PIC 9(01) VALUE ZEROS.
+       77  WS-NOME-DIA             PIC X(07) VALUE SPACES.
+
+       77  WS-CONTA-ATUAL          PIC X(06) VALUE SPACES.
+       77  WS-PRIMEIRA-VEZ         PIC X(01) VALUE 'S'.
+           88  WS-PRIMEIRO-REGISTRO          VALUE 'S'.
+       77  WS-SALDO-CONTA          PIC S9(07)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * BALANCING CONTROL TOTALS -- VERIFIED AGAINST THE BANK FEED
+      * BEFORE STATEMENTS ARE RELEASED
+      *-----------------------------------------------------------------
+       77  WS-TOTAL-DEBITOS        PIC S9(09)V99 VALUE ZEROS.
+       77  WS-TOTAL-CREDITOS       PIC S9(09)V99 VALUE ZEROS.
+       77  WS-MOVIMENTO-LIQUIDO    PIC S9(09)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * CHECKPOINT/RESTART -- THE LAST ACCOUNT ID FULLY PROCESSED IS
+      * WRITTEN EVERY WS-INTERVALO-CHECKPOINT ACCOUNTS; ON THE NEXT RUN
+      * ANY ACCOUNT AT OR BEFORE THAT ID IS SKIPPED
+      *-----------------------------------------------------------------
+       77  WS-INTERVALO-CHECKPOINT PIC 9(03) VALUE 5.
+       77  WS-QTDE-CONTAS          PIC 9(07) VALUE ZEROS.
+       77  WS-RESTART-ACCOUNT      PIC X(06) VALUE SPACES.
+       77  WS-RESTART-PENDENTE     PIC X(01) VALUE 'N'.
+           88  WS-RESTART-EM-ANDAMENTO       VALUE 'S'.
+
+       COPY CTLTOTLNK.
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           ACCEPT WS-MODO-EXECUCAO FROM COMMAND-LINE
+
+           IF WS-MODO-CONSULTA
+               PERFORM 5000-BALANCE-INQUIRY
+                   THRU 5000-BALANCE-INQUIRY-EXIT
+               STOP RUN
+           END-IF
+
+           MOVE 'GUANA03' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL WS-END-OF-FILE
+
+           IF NOT WS-PRIMEIRO-REGISTRO
+               PERFORM 2100-PRINT-STATEMENT
+                   THRU 2100-PRINT-STATEMENT-EXIT
+           END-IF
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE ACCOUNT-TRANSACTION-FILE
+           CLOSE STATEMENT-REPORT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE ACCOUNT-BALANCE-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000      TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-DIA FROM DAY-OF-WEEK
+
+           PERFORM 1100-DETERMINE-DAY-NAME
+               THRU 1100-DETERMINE-DAY-NAME-EXIT
+
+           PERFORM 1200-LOAD-CHECKPOINT
+               THRU 1200-LOAD-CHECKPOINT-EXIT
+
+           OPEN INPUT  ACCOUNT-TRANSACTION-FILE
+           OPEN OUTPUT STATEMENT-REPORT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           OPEN I-O    ACCOUNT-BALANCE-FILE
+
+           IF WS-AB-STATUS = '35'
+               CLOSE ACCOUNT-BALANCE-FILE
+               OPEN OUTPUT ACCOUNT-BALANCE-FILE
+               CLOSE ACCOUNT-BALANCE-FILE
+               OPEN I-O ACCOUNT-BALANCE-FILE
+           END-IF
+
+           MOVE 'GUANA03' TO RH-PROGRAM-ID
+           MOVE 1         TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE STATEMENT-REPORT-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-TRANSACTION
+               THRU 8000-READ-TRANSACTION-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-DETERMINE-DAY-NAME
+      ******************************************************************
+       1100-DETERMINE-DAY-NAME.
+
+           EVALUATE WS-DIA
+               WHEN '1'
+                   MOVE 'SEGUNDA' TO WS-NOME-DIA
+               WHEN '2'
+                   MOVE 'TERCA'   TO WS-NOME-DIA
+               WHEN '3'
+                   MOVE 'QUARTA'  TO WS-NOME-DIA
+               WHEN '4'
+                   MOVE 'QUINTA'  TO WS-NOME-DIA
+               WHEN '5'
+                   MOVE 'SEXTA'   TO WS-NOME-DIA
+               WHEN '6'
+                   MOVE 'SABADO'  TO WS-NOME-DIA
+               WHEN '7'
+                   MOVE 'DOMINGO' TO WS-NOME-DIA
+           END-EVALUATE.
+
+       1100-DETERMINE-DAY-NAME-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-LOAD-CHECKPOINT -- READ ANY CHECKPOINT LEFT BY A PRIOR,
+      * INTERRUPTED RUN; THE LAST RECORD IN THE FILE IS THE MOST RECENT
+      ******************************************************************
+       1200-LOAD-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-STATUS = '00'
+               PERFORM 8100-READ-CHECKPOINT
+                   THRU 8100-READ-CHECKPOINT-EXIT
+               PERFORM 2400-SCAN-CHECKPOINT
+                   THRU 2400-SCAN-CHECKPOINT-EXIT
+                   UNTIL WS-CKPT-END-OF-FILE
+
+               IF WS-RESTART-ACCOUNT NOT = SPACES
+                   MOVE 'S' TO WS-RESTART-PENDENTE
+                   DISPLAY 'RETOMANDO A PARTIR DA CONTA '
+                       WS-RESTART-ACCOUNT
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           MOVE 'N' TO WS-CKPT-EOF-SWITCH.
+
+       1200-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION -- BREAK ON ACCOUNT ID; SKIP ANY
+      * ACCOUNT ALREADY COVERED BY A PRIOR CHECKPOINT
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+
+           IF WS-PRIMEIRO-REGISTRO
+               MOVE AT-ACCOUNT-ID TO WS-CONTA-ATUAL
+               MOVE 'N'           TO WS-PRIMEIRA-VEZ
+           END-IF
+
+           IF AT-ACCOUNT-ID NOT = WS-CONTA-ATUAL
+               PERFORM 2100-PRINT-STATEMENT
+                   THRU 2100-PRINT-STATEMENT-EXIT
+               MOVE AT-ACCOUNT-ID TO WS-CONTA-ATUAL
+           END-IF
+
+           IF NOT (WS-RESTART-EM-ANDAMENTO
+                   AND AT-ACCOUNT-ID NOT > WS-RESTART-ACCOUNT)
+               IF AT-DEBITO
+                   SUBTRACT AT-VALOR FROM WS-SALDO-CONTA
+                   ADD AT-VALOR TO WS-TOTAL-DEBITOS
+               ELSE
+                   ADD AT-VALOR TO WS-SALDO-CONTA
+                   ADD AT-VALOR TO WS-TOTAL-CREDITOS
+               END-IF
+           END-IF
+
+           PERFORM 8000-READ-TRANSACTION
+               THRU 8000-READ-TRANSACTION-EXIT.
+
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-PRINT-STATEMENT -- ONE ACCOUNT'S DAILY STATEMENT; ADVANCES
+      * THE CHECKPOINT COUNTER AND WRITES A NEW CHECKPOINT AT THE
+      * CONFIGURED INTERVAL
+      ******************************************************************
+       2100-PRINT-STATEMENT.
+
+           IF WS-RESTART-EM-ANDAMENTO
+               AND WS-CONTA-ATUAL NOT > WS-RESTART-ACCOUNT
+               CONTINUE
+           ELSE
+               MOVE WS-CONTA-ATUAL TO SR-ACCOUNT-ID
+               MOVE WS-NOME-DIA    TO SR-NOME-DIA
+               MOVE WS-SALDO-CONTA TO SR-SALDO
+
+               WRITE STATEMENT-REPORT-RECORD
+
+               DISPLAY 'NO DIA ' WS-NOME-DIA ' A CONTA '
+                   WS-CONTA-ATUAL ' TEM EM CONTA R$ ' WS-SALDO-CONTA
+
+               ADD 1 TO WS-QTDE-CONTAS
+
+               IF WS-QTDE-CONTAS >= WS-INTERVALO-CHECKPOINT
+                   PERFORM 2300-WRITE-CHECKPOINT
+                       THRU 2300-WRITE-CHECKPOINT-EXIT
+               END-IF
+
+               PERFORM 2200-UPDATE-BALANCE-FILE
+                   THRU 2200-UPDATE-BALANCE-FILE-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-SALDO-CONTA.
+
+       2100-PRINT-STATEMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-UPDATE-BALANCE-FILE -- UPSERT TODAY'S BALANCE ONTO THE
+      * ACCOUNT-BALANCE-FILE SO 5000-BALANCE-INQUIRY CAN ANSWER A
+      * WALK-UP BALANCE QUESTION WITHOUT RUNNING THE FULL STATEMENT JOB
+      ******************************************************************
+       2200-UPDATE-BALANCE-FILE.
+
+           MOVE WS-CONTA-ATUAL TO AB-ACCOUNT-ID
+           READ ACCOUNT-BALANCE-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE WS-SALDO-CONTA TO AB-SALDO
+           MOVE WS-NOME-DIA    TO AB-ULT-DIA
+
+           IF WS-AB-STATUS = '23' OR WS-AB-STATUS = '05'
+               WRITE ACCOUNT-BALANCE-RECORD
+           ELSE
+               REWRITE ACCOUNT-BALANCE-RECORD
+           END-IF.
+
+       2200-UPDATE-BALANCE-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-CHECKPOINT
+      ******************************************************************
+       2300-WRITE-CHECKPOINT.
+
+           MOVE WS-CONTA-ATUAL   TO CKPT-ACCOUNT-ID
+           MOVE WS-QTDE-CONTAS   TO CKPT-QTDE-PROCESSADA
+           MOVE WS-TOTAL-DEBITOS TO CKPT-TOTAL-DEBITOS
+           MOVE WS-TOTAL-CREDITOS TO CKPT-TOTAL-CREDITOS
+
+           WRITE CHECKPOINT-RECORD
+
+           MOVE ZEROS TO WS-QTDE-CONTAS.
+
+       2300-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-SCAN-CHECKPOINT -- KEEP THE LAST CHECKPOINT RECORD SEEN,
+      * INCLUDING THE RUNNING TOTALS AS OF THAT CHECKPOINT, SO A
+      * RESTART PICKS UP BOTH THE ACCOUNT POSITION AND THE TOTALS
+      ******************************************************************
+       2400-SCAN-CHECKPOINT.
+
+           MOVE CKPT-ACCOUNT-ID     TO WS-RESTART-ACCOUNT
+           MOVE CKPT-TOTAL-DEBITOS  TO WS-TOTAL-DEBITOS
+           MOVE CKPT-TOTAL-CREDITOS TO WS-TOTAL-CREDITOS
+
+           PERFORM 8100-READ-CHECKPOINT
+               THRU 8100-READ-CHECKPOINT-EXIT.
+
+       2400-SCAN-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- PRINT THE DAY'S BALANCING CONTROL TOTALS
+      ******************************************************************
+       3000-FINALIZE.
+
+           COMPUTE WS-MOVIMENTO-LIQUIDO =
+               WS-TOTAL-CREDITOS - WS-TOTAL-DEBITOS
+
+           DISPLAY 'TOTAL DE DEBITOS: ' WS-TOTAL-DEBITOS
+           DISPLAY 'TOTAL DE CREDITOS: ' WS-TOTAL-CREDITOS
+           DISPLAY 'MOVIMENTO LIQUIDO: ' WS-MOVIMENTO-LIQUIDO
+
+           MOVE 'GUANA03'          TO CT-PROGRAM-ID
+           MOVE 'TOTAL DEBITOS'    TO CT-TOTAL-1-LABEL
+           MOVE WS-TOTAL-DEBITOS   TO CT-TOTAL-1-VALOR
+           MOVE 'TOTAL CREDITOS'   TO CT-TOTAL-2-LABEL
+           MOVE WS-TOTAL-CREDITOS  TO CT-TOTAL-2-VALOR
+           MOVE 'MOVIMENTO LIQ'    TO CT-TOTAL-3-LABEL
+           MOVE WS-MOVIMENTO-LIQUIDO TO CT-TOTAL-3-VALOR
+           CALL 'CTLTOT' USING CTLTOT-PARMS
+
+           PERFORM 3100-CLEAR-CHECKPOINT
+               THRU 3100-CLEAR-CHECKPOINT-EXIT.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-CLEAR-CHECKPOINT -- THE RUN FINISHED CLEAN, SO TRUNCATE
+      * CHECKPOINT-FILE BACK TO EMPTY; OTHERWISE THE NEXT RUN'S
+      * 1200-LOAD-CHECKPOINT WOULD FIND THIS RUN'S PERIODIC CHECKPOINTS
+      * AND WRONGLY RESTART PARTWAY THROUGH A FULL, SUCCESSFUL NIGHT
+      ******************************************************************
+       3100-CLEAR-CHECKPOINT.
+
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+       3100-CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-TRANSACTION
+      ******************************************************************
+       8000-READ-TRANSACTION.
+
+           READ ACCOUNT-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-TRANSACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8100-READ-CHECKPOINT
+      ******************************************************************
+       8100-READ-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+           END-READ.
+
+       8100-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-BALANCE-INQUIRY -- SECOND ENTRY MODE (PARM 'CONSULTA').
+      * A SINGLE KEYED LOOKUP AGAINST THE ACCOUNT-BALANCE-FILE FOR AN
+      * ON-DEMAND BALANCE INQUIRY, SEPARATE FROM THE NIGHTLY STATEMENT
+      * RUN, SO A TELLER ISN'T WAITING ON THE BATCH JOB
+      ******************************************************************
+       5000-BALANCE-INQUIRY.
+
+           OPEN INPUT ACCOUNT-BALANCE-FILE
+
+           DISPLAY 'INFORME A CONTA PARA CONSULTA DE SALDO: '
+           ACCEPT WS-CONSULTA-ID FROM CONSOLE
+
+           MOVE WS-CONSULTA-ID TO AB-ACCOUNT-ID
+
+           READ ACCOUNT-BALANCE-FILE
+               INVALID KEY
+                   DISPLAY 'CONTA ' WS-CONSULTA-ID ' NAO ENCONTRADA'
+               NOT INVALID KEY
+                   DISPLAY 'CONTA ' AB-ACCOUNT-ID ' SALDO EM '
+                       AB-ULT-DIA ' R$ ' AB-SALDO
+           END-READ
+
+           CLOSE ACCOUNT-BALANCE-FILE.
+
+       5000-BALANCE-INQUIRY-EXIT.
+           EXIT.
