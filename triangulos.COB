@@ -1,41 +1,173 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 17/11/2022
-      * Purpose: MOSTRAR SE E UM TRIANGULO E QUAL O TIPO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-A     PIC 9(02) VALUE 4.
-       77 WS-B     PIC 9(02) VALUE 4.
-       77 WS-C     PIC 9(02) VALUE 6.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           IF WS-A < WS-B + WS-C AND WS-B < WS-A + WS-C AND
-              WS-C < WS-A + WS-B
-               DISPLAY 'E UM TRIANGULO'
-                IF WS-A = WS-B OR WS-A = WS-C OR WS-B = WS-C
-                    DISPLAY 'E UM TRIANGULO ISOSCELES'
-                ELSE
-                  IF WS-A = WS-B AND WS-B = WS-C AND WS-A = WS-C
-                    DISPLAY 'E UM TRIANGULO EQUILATERO'
-                  ELSE
-                    IF WS-A IS NOT = WS-B AND WS-B IS NOT = WS-C
-                       AND WS-A IS NOT = WS-C
-                        DISPLAY 'E UM TRIANGULO ESCALENO'
-                    END-IF
-                  END-IF
-                END-IF
-           ELSE
-               DISPLAY 'NAO E UM TRIANGULO'
-           END-IF
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 17/11/2022
+      * Purpose: MOSTRAR SE E UM TRIANGULO E QUAL O TIPO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  READS A SURVEY-MEASUREMENT FILE OF MANY FIELD-
+      *               CREW TRIANGLES, CLASSIFIES EACH ONE AND PRINTS A
+      *               TALLY OF EACH TYPE PLUS INVALID/IMPOSSIBLE
+      *               TRIANGLES INSTEAD OF CLASSIFYING ONE HARDCODED
+      *               SET OF SIDES.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIANGULOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SURVEY-MEASUREMENT-FILE ASSIGN TO "SURVMEAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SURVEY-MEASUREMENT-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  SURVEY-MEASUREMENT-RECORD.
+           05  SM-MEDICAO-ID           PIC X(06).
+           05  SM-LADO-A               PIC 9(03).
+           05  SM-LADO-B               PIC 9(03).
+           05  SM-LADO-C               PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-SM-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       77  WS-TIPO-TRIANGULO       PIC X(12) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * TALLY TOTALS -- ONE COUNTER PER CLASSIFICATION
+      *-----------------------------------------------------------------
+       77  WS-QTDE-EQUILATERO      PIC 9(05) VALUE ZEROS.
+       77  WS-QTDE-ISOSCELES       PIC 9(05) VALUE ZEROS.
+       77  WS-QTDE-ESCALENO        PIC 9(05) VALUE ZEROS.
+       77  WS-QTDE-INVALIDO        PIC 9(05) VALUE ZEROS.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'TRIANGULO' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-MEASUREMENT
+               THRU 2000-PROCESS-MEASUREMENT-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE SURVEY-MEASUREMENT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT SURVEY-MEASUREMENT-FILE
+
+           PERFORM 8000-READ-MEASUREMENT
+               THRU 8000-READ-MEASUREMENT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-MEASUREMENT
+      ******************************************************************
+       2000-PROCESS-MEASUREMENT.
+
+           PERFORM 2100-CLASSIFY-TRIANGLE
+               THRU 2100-CLASSIFY-TRIANGLE-EXIT
+
+           DISPLAY 'MEDICAO ' SM-MEDICAO-ID ' - ' WS-TIPO-TRIANGULO
+
+           PERFORM 8000-READ-MEASUREMENT
+               THRU 8000-READ-MEASUREMENT-EXIT.
+
+       2000-PROCESS-MEASUREMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-CLASSIFY-TRIANGLE -- VALID TRIANGLES ARE CHECKED FOR
+      * EQUILATERAL FIRST, THEN ISOCELES, THEN SCALENE, SO A TRIANGLE
+      * WITH ALL THREE SIDES EQUAL TALLIES AS EQUILATERAL RATHER THAN
+      * BEING CAUGHT BY THE LOOSER ISOCELES TEST
+      ******************************************************************
+       2100-CLASSIFY-TRIANGLE.
+
+           IF SM-LADO-A < SM-LADO-B + SM-LADO-C
+               AND SM-LADO-B < SM-LADO-A + SM-LADO-C
+               AND SM-LADO-C < SM-LADO-A + SM-LADO-B
+
+               IF SM-LADO-A = SM-LADO-B AND SM-LADO-B = SM-LADO-C
+                   MOVE 'EQUILATERO' TO WS-TIPO-TRIANGULO
+                   ADD 1 TO WS-QTDE-EQUILATERO
+               ELSE
+                   IF SM-LADO-A = SM-LADO-B
+                       OR SM-LADO-A = SM-LADO-C
+                       OR SM-LADO-B = SM-LADO-C
+                       MOVE 'ISOSCELES' TO WS-TIPO-TRIANGULO
+                       ADD 1 TO WS-QTDE-ISOSCELES
+                   ELSE
+                       MOVE 'ESCALENO' TO WS-TIPO-TRIANGULO
+                       ADD 1 TO WS-QTDE-ESCALENO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'INVALIDO' TO WS-TIPO-TRIANGULO
+               ADD 1 TO WS-QTDE-INVALIDO
+           END-IF.
+
+       2100-CLASSIFY-TRIANGLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- PRINT THE QUALITY-CONTROL TALLY
+      ******************************************************************
+       3000-FINALIZE.
+
+           DISPLAY 'TOTAL EQUILATEROS: ' WS-QTDE-EQUILATERO
+           DISPLAY 'TOTAL ISOSCELES: '   WS-QTDE-ISOSCELES
+           DISPLAY 'TOTAL ESCALENOS: '   WS-QTDE-ESCALENO
+           DISPLAY 'TOTAL INVALIDOS (NAO FORMAM TRIANGULO): '
+               WS-QTDE-INVALIDO.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-MEASUREMENT
+      ******************************************************************
+       8000-READ-MEASUREMENT.
+
+           READ SURVEY-MEASUREMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-MEASUREMENT-EXIT.
+           EXIT.
