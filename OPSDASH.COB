@@ -0,0 +1,316 @@
+      ******************************************************************
+      * Author: M. TAVARES
+      * Date: 09-08-26
+      * Purpose: SHIFT-END OPERATIONS DASHBOARD -- READS THE SHARED
+      * JOB-RUN-LOG-FILE (JOBLOG.CBL) AND CONTROL-TOTAL-FILE (CTLTOT.CBL)
+      * AND PRINTS ONE CONSOLIDATED OPS-SUMMARY LINE PER BATCH JOB, SO
+      * THE SHIFT SUPERVISOR CAN SEE AT A GLANCE WHETHER EVERY JOB RAN
+      * CLEAN TONIGHT AND WHAT ITS CONTROL TOTALS WERE, INSTEAD OF
+      * OPENING EACH JOB'S INDIVIDUAL REPORT ONE AT A TIME.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  ORIGINAL VERSION.
+      * 09-08-26 MRT  ADDED OS-TOTAL-3-LABEL/VALOR -- CTF-TOTAL-3 WAS
+      *               BEING READ FROM CONTROL-TOTAL-FILE BUT NEVER
+      *               CARRIED THROUGH TO THE SUMMARY LINE OR DISPLAY.
+      * 09-08-26 MRT  REVIEW FIX: THREE PROBLEMS. (1) WS-JOB-STATUS-
+      *               TABLE (OCCURS 50) HAD NO BOUNDS CHECK ON LOAD --
+      *               SINCE JOBLOG.CBL OPENS JOB-RUN-LOG-FILE EXTEND
+      *               AND THE FILE NEVER TRUNCATES, THIS OVERFLOWED
+      *               AFTER A COUPLE NIGHTS OF BATCH. (2) BOTH THE RUN
+      *               LOG AND CONTROL-TOTAL-FILE WERE READ FROM THE
+      *               BEGINNING OF TIME WITH NO DATE FILTER, SO EVERY
+      *               HISTORICAL RUN OF EVERY JOB SHOWED UP, NOT JUST
+      *               TONIGHT'S. (3) A PROGRAM THAT RAN MORE THAN ONCE
+      *               IN ITS HISTORY HAD ITS *EARLIEST* RETURN CODE
+      *               REPORTED BY THE SEARCH, NOT ITS MOST RECENT. NOW
+      *               ACCEPTS TODAY'S DATE, SKIPS ANY RUN-LOG/CONTROL-
+      *               TOTAL RECORD NOT DATED TODAY, AND FOLDS REPEAT
+      *               RUN-LOG ENTRIES FOR THE SAME PROGRAM INTO A
+      *               SINGLE TABLE SLOT (LATEST RETURN CODE WINS) SO
+      *               THE TABLE ONLY EVER HOLDS TODAY'S DISTINCT JOBS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPSDASH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "JOBRNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JL-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CT-STATUS.
+
+           SELECT OPS-SUMMARY-FILE ASSIGN TO "OPSSUMRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-RUN-LOG-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  JOB-RUN-LOG-RECORD.
+           05  JR-PROGRAM-ID           PIC X(08).
+           05  FILLER                  PIC X(02).
+           05  JR-INICIO-DATA          PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  JR-INICIO-HORA          PIC 9(08).
+           05  FILLER                  PIC X(02).
+           05  JR-FIM-DATA             PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  JR-FIM-HORA             PIC 9(08).
+           05  FILLER                  PIC X(02).
+           05  JR-RETURN-CODE          PIC 9(04).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 107 CHARACTERS.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTF-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(02).
+           05  CTF-DATA                PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  CTF-HORA                PIC 9(08).
+           05  FILLER                  PIC X(02).
+           05  CTF-TOTAL-1-LABEL       PIC X(15).
+           05  CTF-TOTAL-1-VALOR       PIC S9(09)V99.
+           05  CTF-TOTAL-2-LABEL       PIC X(15).
+           05  CTF-TOTAL-2-VALOR       PIC S9(09)V99.
+           05  CTF-TOTAL-3-LABEL       PIC X(15).
+           05  CTF-TOTAL-3-VALOR       PIC S9(09)V99.
+
+       FD  OPS-SUMMARY-FILE
+           RECORD CONTAINS 126 CHARACTERS.
+       01  OPS-SUMMARY-LINE.
+           05  OS-PROGRAM-ID           PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  OS-STATUS               PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  OS-TOTAL-1-LABEL        PIC X(15).
+           05  OS-TOTAL-1-VALOR        PIC -(8)9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  OS-TOTAL-2-LABEL        PIC X(15).
+           05  OS-TOTAL-2-VALOR        PIC -(8)9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  OS-TOTAL-3-LABEL        PIC X(15).
+           05  OS-TOTAL-3-VALOR        PIC -(8)9.99.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-JL-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CT-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-OS-STATUS            PIC X(02) VALUE SPACES.
+
+       77  WS-JL-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  WS-JL-END-OF-FILE             VALUE 'Y'.
+       77  WS-CT-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  WS-CT-END-OF-FILE             VALUE 'Y'.
+
+       77  WS-DATA-HOJE            PIC 9(08) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * JOB-STATUS TABLE -- ONE ENTRY PER JOB-RUN-LOG RECORD, LOADED
+      * ONCE AT START AND SEARCHED BY PROGRAM ID WHILE ROLLING UP THE
+      * CONTROL TOTALS, SO THE RUN-LOG IS READ ONCE PER RUN INSTEAD OF
+      * ONCE PER CONTROL-TOTAL RECORD
+      *-----------------------------------------------------------------
+       01  WS-JOB-STATUS-TABLE.
+           05  WS-JOB-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-JOB-IDX.
+               10  WS-JOB-PROGRAM-ID   PIC X(08).
+               10  WS-JOB-RETURN-CODE  PIC 9(04).
+       77  WS-JOB-COUNT            PIC 9(03) VALUE ZEROS.
+       77  WS-JOB-ACHOU            PIC X(01) VALUE 'N'.
+           88  WS-JOB-ENCONTROU               VALUE 'S'.
+       77  WS-SEARCH-PROGRAM-ID    PIC X(08) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-CONTROL-TOTAL
+               THRU 2000-PROCESS-CONTROL-TOTAL-EXIT
+               UNTIL WS-CT-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE OPS-SUMMARY-FILE
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE -- LOAD THE JOB-STATUS TABLE FROM THE RUN LOG,
+      * THEN OPEN THE CONTROL-TOTAL AND SUMMARY FILES
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           OPEN INPUT JOB-RUN-LOG-FILE
+
+           IF WS-JL-STATUS = '00'
+               PERFORM 8000-READ-JOB-RUN-LOG
+                   THRU 8000-READ-JOB-RUN-LOG-EXIT
+               PERFORM 1100-LOAD-JOB-STATUS
+                   THRU 1100-LOAD-JOB-STATUS-EXIT
+                   UNTIL WS-JL-END-OF-FILE
+               CLOSE JOB-RUN-LOG-FILE
+           END-IF
+
+           OPEN INPUT  CONTROL-TOTAL-FILE
+           OPEN OUTPUT OPS-SUMMARY-FILE
+
+           PERFORM 8100-READ-CONTROL-TOTAL
+               THRU 8100-READ-CONTROL-TOTAL-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LOAD-JOB-STATUS -- FOLD ONE RUN-LOG RECORD FOR TODAY INTO
+      * THE TABLE, KEEPING THE MOST RECENT RUN PER PROGRAM ID (THE LOG
+      * NEVER TRUNCATES, SO A PROGRAM CAN APPEAR MANY TIMES OVER ITS
+      * HISTORY AND MORE THAN ONCE TONIGHT IF IT WAS RERUN), BOUNDED TO
+      * THE TABLE'S OCCURS 50 LIMIT
+      ******************************************************************
+       1100-LOAD-JOB-STATUS.
+
+           IF JR-INICIO-DATA = WS-DATA-HOJE
+               MOVE JR-PROGRAM-ID TO WS-SEARCH-PROGRAM-ID
+               PERFORM 2100-FIND-JOB-STATUS
+                   THRU 2100-FIND-JOB-STATUS-EXIT
+
+               IF WS-JOB-ENCONTROU
+                   MOVE JR-RETURN-CODE TO WS-JOB-RETURN-CODE(WS-JOB-IDX)
+               ELSE
+                   IF WS-JOB-COUNT < 50
+                       ADD 1 TO WS-JOB-COUNT
+                       SET WS-JOB-IDX TO WS-JOB-COUNT
+                       MOVE JR-PROGRAM-ID
+                           TO WS-JOB-PROGRAM-ID(WS-JOB-IDX)
+                       MOVE JR-RETURN-CODE
+                           TO WS-JOB-RETURN-CODE(WS-JOB-IDX)
+                   ELSE
+                       DISPLAY 'TABELA DE STATUS CHEIA -- JOB '
+                           JR-PROGRAM-ID ' IGNORADO'
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 8000-READ-JOB-RUN-LOG
+               THRU 8000-READ-JOB-RUN-LOG-EXIT.
+
+       1100-LOAD-JOB-STATUS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CONTROL-TOTAL -- FOR TODAY'S CONTROL-TOTAL RECORDS
+      * ONLY, LOOK UP THIS JOB'S RUN STATUS AND WRITE ONE CONSOLIDATED
+      * SUMMARY LINE
+      ******************************************************************
+       2000-PROCESS-CONTROL-TOTAL.
+
+           IF CTF-DATA = WS-DATA-HOJE
+               MOVE SPACES TO OPS-SUMMARY-LINE
+               MOVE CTF-PROGRAM-ID      TO OS-PROGRAM-ID
+               MOVE CTF-TOTAL-1-LABEL   TO OS-TOTAL-1-LABEL
+               MOVE CTF-TOTAL-1-VALOR   TO OS-TOTAL-1-VALOR
+               MOVE CTF-TOTAL-2-LABEL   TO OS-TOTAL-2-LABEL
+               MOVE CTF-TOTAL-2-VALOR   TO OS-TOTAL-2-VALOR
+               MOVE CTF-TOTAL-3-LABEL   TO OS-TOTAL-3-LABEL
+               MOVE CTF-TOTAL-3-VALOR   TO OS-TOTAL-3-VALOR
+
+               MOVE CTF-PROGRAM-ID TO WS-SEARCH-PROGRAM-ID
+               PERFORM 2100-FIND-JOB-STATUS
+                   THRU 2100-FIND-JOB-STATUS-EXIT
+
+               IF WS-JOB-ENCONTROU
+                   IF WS-JOB-RETURN-CODE(WS-JOB-IDX) = ZEROS
+                       MOVE 'OK'              TO OS-STATUS
+                   ELSE
+                       MOVE 'RETCODE NOT ZERO' TO OS-STATUS
+                   END-IF
+               ELSE
+                   MOVE 'NO JOBLOG ENTRY' TO OS-STATUS
+               END-IF
+
+               WRITE OPS-SUMMARY-LINE
+
+               DISPLAY OS-PROGRAM-ID ' ' OS-STATUS ' '
+                   OS-TOTAL-1-LABEL ' ' OS-TOTAL-1-VALOR ' '
+                   OS-TOTAL-2-LABEL ' ' OS-TOTAL-2-VALOR ' '
+                   OS-TOTAL-3-LABEL ' ' OS-TOTAL-3-VALOR
+           END-IF
+
+           PERFORM 8100-READ-CONTROL-TOTAL
+               THRU 8100-READ-CONTROL-TOTAL-EXIT.
+
+       2000-PROCESS-CONTROL-TOTAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-FIND-JOB-STATUS -- LINEAR SEARCH OF THE JOB-STATUS TABLE
+      * FOR WS-SEARCH-PROGRAM-ID (SET BY THE CALLER -- USED BOTH WHEN
+      * FOLDING THE RUN LOG INTO THE TABLE AND WHEN LOOKING UP A
+      * CONTROL-TOTAL RECORD'S PROGRAM)
+      ******************************************************************
+       2100-FIND-JOB-STATUS.
+
+           MOVE 'N' TO WS-JOB-ACHOU
+           SET WS-JOB-IDX TO 1
+
+           SEARCH WS-JOB-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-JOB-PROGRAM-ID(WS-JOB-IDX) = WS-SEARCH-PROGRAM-ID
+                   MOVE 'S' TO WS-JOB-ACHOU
+           END-SEARCH.
+
+       2100-FIND-JOB-STATUS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE
+      ******************************************************************
+       3000-FINALIZE.
+
+           DISPLAY 'FIM DO PAINEL DE OPERACOES'.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-JOB-RUN-LOG
+      ******************************************************************
+       8000-READ-JOB-RUN-LOG.
+
+           READ JOB-RUN-LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-JL-EOF-SWITCH
+           END-READ.
+
+       8000-READ-JOB-RUN-LOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8100-READ-CONTROL-TOTAL
+      ******************************************************************
+       8100-READ-CONTROL-TOTAL.
+
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-CT-EOF-SWITCH
+           END-READ.
+
+       8100-READ-CONTROL-TOTAL-EXIT.
+           EXIT.
