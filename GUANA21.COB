@@ -1,28 +1,323 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 28/11/22
-      * Purpose: VER SE O ANO E BISSEXTO OU NAO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GUANA20.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-ANO       PIC 9(04) VALUE 1980.
-       77 WS-DIVISAO   PIC 9(02) VALUE ZEROS.
-       77 WS-RESTO     PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DIVIDE WS-ANO BY 4 GIVING WS-DIVISAO REMAINDER WS-RESTO
-
-           IF WS-RESTO = ZEROS
-              DISPLAY 'O ANO E BISSEXTO'
-           ELSE
-               DISPLAY 'NAO E ANO BISSEXTO'
-           END-IF
-
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 28/11/22
+      * Purpose: VER SE O ANO E BISSEXTO OU NAO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  EXTENDED INTO A FISCAL-CALENDAR GENERATOR: BUILDS
+      *               A FULL YEAR'S CALENDAR FILE (EVERY DATE, DAY OF
+      *               WEEK, LEAP-DAY FLAG AND BUSINESS-DAY FLAG ONCE
+      *               HOLIDAYS ARE LOADED FROM A HOLIDAY TABLE) INSTEAD
+      *               OF TESTING ONE HARDCODED YEAR FOR LEAP-YEAR-NESS,
+      *               SO THE LEDGER/PAYROLL/BILLING BATCH JOBS CAN ALL
+      *               LOOK UP BUSINESS DAYS FROM ONE SHARED FILE. ALSO
+      *               CORRECTED THE LEAP-YEAR TEST TO THE FULL GREGORIAN
+      *               RULE (CENTURY YEARS ARE LEAP ONLY WHEN DIVISIBLE
+      *               BY 400) -- THE ORIGINAL DIVIDE-BY-4-ONLY CHECK
+      *               WOULD HAVE MISCLASSIFIED YEARS LIKE 1900 AND 2100.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: WS-HOLIDAY-DATA GREW WITHOUT BOUND --
+      *               A HOLIDAY FILE OVER 100 ENTRIES WOULD SUBSCRIPT
+      *               PAST THE OCDS LIMIT. NOW CHECKS WS-QTDE-FERIADOS
+      *               < 100 BEFORE APPENDING AND LOGS ANY HOLIDAY THAT
+      *               CAN'T BE LOADED ONCE THE TABLE IS FULL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FISCALCAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO "HOLIDAY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOL-STATUS.
+
+           SELECT CALENDAR-FILE ASSIGN TO "CALENDAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE
+           RECORD CONTAINS 08 CHARACTERS.
+       01  HOLIDAY-RECORD.
+           05  HOL-DATA                PIC 9(08).
+
+       FD  CALENDAR-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CALENDAR-RECORD.
+           05  CAL-DATA                PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CAL-DIA-SEMANA          PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CAL-BISSEXTO            PIC X(01).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CAL-DIA-UTIL            PIC X(01).
+           05  FILLER                  PIC X(11) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-HOL-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-CAL-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-HOL-EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88  WS-HOL-END-OF-FILE            VALUE 'Y'.
+
+       77  WS-ANO                  PIC 9(04) VALUE ZEROS.
+       77  WS-DIVISAO              PIC 9(04) VALUE ZEROS.
+       77  WS-RESTO                PIC 9(04) VALUE ZEROS.
+       77  WS-BISSEXTO-SWITCH      PIC X(01) VALUE 'N'.
+           88  WS-ANO-BISSEXTO                VALUE 'S'.
+
+       77  WS-DATA-ATUAL           PIC 9(08) VALUE ZEROS.
+       77  WS-DATA-FIM             PIC 9(08) VALUE ZEROS.
+       77  WS-INTEIRO-DATA         PIC S9(07) VALUE ZEROS.
+       77  WS-INTEIRO-FIM          PIC S9(07) VALUE ZEROS.
+
+       77  WS-DATA-HOJE            PIC 9(08) VALUE ZEROS.
+       77  WS-INTEIRO-HOJE         PIC S9(07) VALUE ZEROS.
+       77  WS-DIA-SEMANA-HOJE      PIC 9(01) VALUE ZEROS.
+       77  WS-DIFF-DIAS            PIC S9(07) VALUE ZEROS.
+       77  WS-DIFF-AJUSTADA        PIC S9(07) VALUE ZEROS.
+       77  WS-DIA-SEMANA-NUM       PIC 9(01) VALUE ZEROS.
+       77  WS-DIA-SEMANA-NOME      PIC X(09) VALUE SPACES.
+       77  WS-TEMP-SEMANA          PIC S9(07) VALUE ZEROS.
+       77  WS-DIVISAO2             PIC S9(07) VALUE ZEROS.
+       77  WS-RESTO2               PIC S9(07) VALUE ZEROS.
+
+       77  WS-FIM-DE-SEMANA-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-FIM-DE-SEMANA               VALUE 'S'.
+       77  WS-FERIADO-SWITCH       PIC X(01) VALUE 'N'.
+           88  WS-E-FERIADO                   VALUE 'S'.
+
+      *-----------------------------------------------------------------
+      * HOLIDAY-TABLE -- LOADED FROM THE HOLIDAY-FILE AT STARTUP
+      *-----------------------------------------------------------------
+       77  WS-QTDE-FERIADOS        PIC 9(03) VALUE ZEROS.
+       01  WS-HOLIDAY-TABLE.
+           05  WS-HOLIDAY-DATA OCCURS 1 TO 100 TIMES
+                               DEPENDING ON WS-QTDE-FERIADOS
+                               INDEXED BY WS-HOL-IDX
+                               PIC 9(08).
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'FISCALCAL' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-GENERATE-DAY
+               THRU 2000-GENERATE-DAY-EXIT
+               UNTIL WS-DATA-ATUAL > WS-DATA-FIM
+
+           CLOSE CALENDAR-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           DISPLAY 'INFORME O ANO FISCAL: '
+           ACCEPT WS-ANO FROM CONSOLE
+
+           PERFORM 1100-CHECK-LEAP-YEAR
+               THRU 1100-CHECK-LEAP-YEAR-EXIT
+
+           PERFORM 1200-LOAD-HOLIDAYS
+               THRU 1200-LOAD-HOLIDAYS-EXIT
+
+           OPEN OUTPUT CALENDAR-FILE
+
+           COMPUTE WS-DATA-ATUAL = (WS-ANO * 10000) + 0101
+           COMPUTE WS-DATA-FIM   = (WS-ANO * 10000) + 1231
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           ACCEPT WS-DIA-SEMANA-HOJE FROM DAY-OF-WEEK
+           COMPUTE WS-INTEIRO-HOJE =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE).
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-CHECK-LEAP-YEAR -- FULL GREGORIAN RULE
+      ******************************************************************
+       1100-CHECK-LEAP-YEAR.
+
+           MOVE 'N' TO WS-BISSEXTO-SWITCH
+
+           DIVIDE WS-ANO BY 4 GIVING WS-DIVISAO REMAINDER WS-RESTO
+           IF WS-RESTO = ZEROS
+               MOVE 'S' TO WS-BISSEXTO-SWITCH
+               DIVIDE WS-ANO BY 100 GIVING WS-DIVISAO REMAINDER WS-RESTO
+               IF WS-RESTO = ZEROS
+                   MOVE 'N' TO WS-BISSEXTO-SWITCH
+                   DIVIDE WS-ANO BY 400 GIVING WS-DIVISAO
+                       REMAINDER WS-RESTO
+                   IF WS-RESTO = ZEROS
+                       MOVE 'S' TO WS-BISSEXTO-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
+       1100-CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-LOAD-HOLIDAYS -- READ-TO-EOF INTO THE HOLIDAY TABLE
+      ******************************************************************
+       1200-LOAD-HOLIDAYS.
+
+           OPEN INPUT HOLIDAY-FILE
+
+           PERFORM 1210-READ-HOLIDAY
+               THRU 1210-READ-HOLIDAY-EXIT
+
+           PERFORM UNTIL WS-HOL-END-OF-FILE
+               IF WS-QTDE-FERIADOS < 100
+                   ADD 1 TO WS-QTDE-FERIADOS
+                   MOVE HOL-DATA TO WS-HOLIDAY-DATA(WS-QTDE-FERIADOS)
+               ELSE
+                   DISPLAY 'TABELA DE FERIADOS CHEIA -- FERIADO '
+                       HOL-DATA ' IGNORADO'
+               END-IF
+               PERFORM 1210-READ-HOLIDAY
+                   THRU 1210-READ-HOLIDAY-EXIT
+           END-PERFORM
+
+           CLOSE HOLIDAY-FILE.
+
+       1200-LOAD-HOLIDAYS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1210-READ-HOLIDAY
+      ******************************************************************
+       1210-READ-HOLIDAY.
+
+           READ HOLIDAY-FILE
+               AT END
+                   MOVE 'Y' TO WS-HOL-EOF-SWITCH
+           END-READ.
+
+       1210-READ-HOLIDAY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-GENERATE-DAY -- ONE CALENDAR RECORD PER DAY OF THE YEAR
+      ******************************************************************
+       2000-GENERATE-DAY.
+
+           PERFORM 2100-DETERMINE-DAY-OF-WEEK
+               THRU 2100-DETERMINE-DAY-OF-WEEK-EXIT
+
+           PERFORM 2200-CHECK-WEEKEND
+               THRU 2200-CHECK-WEEKEND-EXIT
+
+           PERFORM 2300-CHECK-HOLIDAY
+               THRU 2300-CHECK-HOLIDAY-EXIT
+
+           MOVE WS-DATA-ATUAL      TO CAL-DATA
+           MOVE WS-DIA-SEMANA-NOME TO CAL-DIA-SEMANA
+           MOVE WS-BISSEXTO-SWITCH TO CAL-BISSEXTO
+
+           IF WS-FIM-DE-SEMANA OR WS-E-FERIADO
+               MOVE 'N' TO CAL-DIA-UTIL
+           ELSE
+               MOVE 'S' TO CAL-DIA-UTIL
+           END-IF
+
+           WRITE CALENDAR-RECORD
+
+           COMPUTE WS-INTEIRO-DATA =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL) + 1
+           COMPUTE WS-DATA-ATUAL =
+               FUNCTION DATE-OF-INTEGER(WS-INTEIRO-DATA).
+
+       2000-GENERATE-DAY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-DETERMINE-DAY-OF-WEEK -- OFFSET FROM TODAY'S KNOWN
+      * DAY-OF-WEEK BY THE NUMBER OF DAYS BETWEEN THE TWO DATES
+      ******************************************************************
+       2100-DETERMINE-DAY-OF-WEEK.
+
+           COMPUTE WS-INTEIRO-DATA =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL)
+           COMPUTE WS-DIFF-DIAS = WS-INTEIRO-DATA - WS-INTEIRO-HOJE
+
+           DIVIDE WS-DIFF-DIAS BY 7 GIVING WS-DIVISAO
+               REMAINDER WS-DIFF-AJUSTADA
+
+           COMPUTE WS-TEMP-SEMANA =
+               WS-DIA-SEMANA-HOJE - 1 + WS-DIFF-AJUSTADA + 7
+           DIVIDE WS-TEMP-SEMANA BY 7 GIVING WS-DIVISAO2
+               REMAINDER WS-RESTO2
+           COMPUTE WS-DIA-SEMANA-NUM = WS-RESTO2 + 1
+
+           EVALUATE WS-DIA-SEMANA-NUM
+               WHEN 1 MOVE 'SEGUNDA'  TO WS-DIA-SEMANA-NOME
+               WHEN 2 MOVE 'TERCA'    TO WS-DIA-SEMANA-NOME
+               WHEN 3 MOVE 'QUARTA'   TO WS-DIA-SEMANA-NOME
+               WHEN 4 MOVE 'QUINTA'   TO WS-DIA-SEMANA-NOME
+               WHEN 5 MOVE 'SEXTA'    TO WS-DIA-SEMANA-NOME
+               WHEN 6 MOVE 'SABADO'   TO WS-DIA-SEMANA-NOME
+               WHEN 7 MOVE 'DOMINGO'  TO WS-DIA-SEMANA-NOME
+           END-EVALUATE.
+
+       2100-DETERMINE-DAY-OF-WEEK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-CHECK-WEEKEND
+      ******************************************************************
+       2200-CHECK-WEEKEND.
+
+           IF WS-DIA-SEMANA-NUM = 6 OR WS-DIA-SEMANA-NUM = 7
+               MOVE 'S' TO WS-FIM-DE-SEMANA-SWITCH
+           ELSE
+               MOVE 'N' TO WS-FIM-DE-SEMANA-SWITCH
+           END-IF.
+
+       2200-CHECK-WEEKEND-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-CHECK-HOLIDAY -- LINEAR SEARCH OF THE PRELOADED TABLE
+      ******************************************************************
+       2300-CHECK-HOLIDAY.
+
+           MOVE 'N' TO WS-FERIADO-SWITCH
+
+           IF WS-QTDE-FERIADOS > ZEROS
+               SET WS-HOL-IDX TO 1
+               SEARCH WS-HOLIDAY-DATA
+                   AT END
+                       CONTINUE
+                   WHEN WS-HOLIDAY-DATA(WS-HOL-IDX) = WS-DATA-ATUAL
+                       MOVE 'S' TO WS-FERIADO-SWITCH
+               END-SEARCH
+           END-IF.
+
+       2300-CHECK-HOLIDAY-EXIT.
+           EXIT.
