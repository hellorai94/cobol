@@ -1,28 +1,166 @@
-      ******************************************************************
-      * Author: RAISSA
-      * Date: 28/11/22
-      * Purpose: VER SE O ALUNO FOI APROVADO OU NAO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GUANA19.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-NOTA-UM      PIC 9(02) VALUE 8.
-       77 WS-NOTA-DOIS    PIC 9(02) VALUE 9.
-       77 WS-MEDIA        PIC 9V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            COMPUTE WS-MEDIA = (WS-NOTA-UM + WS-NOTA-DOIS)/2
-            DISPLAY 'A MEDIA E ' WS-MEDIA
-
-            IF WS-MEDIA > 7
-                DISPLAY 'APROVADO'
-            ELSE
-                DISPLAY 'REPROVADO'
-            END-IF
-            STOP RUN.
+      ******************************************************************
+      * Author: RAISSA
+      * Date: 28/11/22
+      * Purpose: VER SE O ALUNO FOI APROVADO OU NAO
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  LOOKS UP ONE STUDENT BY ID IN THE STUDENT-MASTER
+      *               FILE (SHARED STUDREC COPYBOOK -- SAME LAYOUT THE
+      *               GRADEBK CLASS REPORT CARD RUN USES) AND PRINTS
+      *               THAT STUDENT'S APROVADO/REPROVADO LINE INSTEAD OF
+      *               HARDCODING TWO GRADES.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUANA19.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+           COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-SM-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+       77  WS-ACHOU-ALUNO          PIC X(01) VALUE 'N'.
+           88  WS-ALUNO-ENCONTRADO           VALUE 'S'.
+
+       77  WS-ID-PROCURADO         PIC X(06) VALUE SPACES.
+       77  WS-SOMA                 PIC 9(03)V99 VALUE ZEROS.
+       77  WS-MEDIA                PIC 9(02)V99 VALUE ZEROS.
+
+       COPY JOBLGLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'GUANA19' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-FIND-STUDENT
+               THRU 2000-FIND-STUDENT-EXIT
+               UNTIL WS-END-OF-FILE
+                   OR WS-ALUNO-ENCONTRADO
+
+           PERFORM 3000-REPORT-RESULT
+               THRU 3000-REPORT-RESULT-EXIT
+
+           CLOSE STUDENT-MASTER-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-ID-PROCURADO FROM CONSOLE
+
+           OPEN INPUT STUDENT-MASTER-FILE
+
+           PERFORM 8000-READ-STUDENT
+               THRU 8000-READ-STUDENT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-FIND-STUDENT -- SEQUENTIAL SEARCH FOR THE REQUESTED ID
+      ******************************************************************
+       2000-FIND-STUDENT.
+
+           IF STU-ID = WS-ID-PROCURADO
+               MOVE 'S' TO WS-ACHOU-ALUNO
+               PERFORM 2100-COMPUTE-MEDIA
+                   THRU 2100-COMPUTE-MEDIA-EXIT
+           ELSE
+               PERFORM 8000-READ-STUDENT
+                   THRU 8000-READ-STUDENT-EXIT
+           END-IF.
+
+       2000-FIND-STUDENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-COMPUTE-MEDIA -- SAME PER-SUBJECT AVERAGE LOGIC AS GRADEBK
+      ******************************************************************
+       2100-COMPUTE-MEDIA.
+
+           MOVE ZEROS TO WS-SOMA
+
+           PERFORM 2110-ADD-SUBJECT-GRADE
+               THRU 2110-ADD-SUBJECT-GRADE-EXIT
+               VARYING STU-IDX FROM 1 BY 1
+               UNTIL STU-IDX > 4
+
+           COMPUTE WS-MEDIA ROUNDED = WS-SOMA / 4.
+
+       2100-COMPUTE-MEDIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-ADD-SUBJECT-GRADE
+      ******************************************************************
+       2110-ADD-SUBJECT-GRADE.
+
+           ADD STU-NOTA (STU-IDX) TO WS-SOMA.
+
+       2110-ADD-SUBJECT-GRADE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-REPORT-RESULT
+      ******************************************************************
+       3000-REPORT-RESULT.
+
+           IF WS-ALUNO-ENCONTRADO
+               DISPLAY 'A MEDIA E ' WS-MEDIA
+               IF WS-MEDIA > 7
+                   DISPLAY 'APROVADO'
+               ELSE
+                   DISPLAY 'REPROVADO'
+               END-IF
+           ELSE
+               DISPLAY 'ALUNO ' WS-ID-PROCURADO ' NAO ENCONTRADO'
+           END-IF.
+
+       3000-REPORT-RESULT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-STUDENT
+      ******************************************************************
+       8000-READ-STUDENT.
+
+           READ STUDENT-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-STUDENT-EXIT.
+           EXIT.
