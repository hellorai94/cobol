@@ -1,42 +1,216 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO
-      * Date: 02-12-22
-      * Purpose: SABER COM QUANTO MESES AS ALTURAS IR?O SER IGUAIS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-JOAO      PIC 9(04) VALUE 130.
-       77 WS-ZECA      PIC 9(04) VALUE 80.
-       77 WS-JOAO-AL   PIC 9V99 VALUE ZEROS.
-       77 WS-ZECA-AL   PIC 9V99 VALUE ZEROS.
-       77 WS-MESES     PIC 9(02) VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            PERFORM UNTIL WS-JOAO EQUAL WS-ZECA
-
-              ADD 1 TO WS-JOAO
-              ADD 2 TO WS-ZECA
-
-            END-PERFORM
-
-            COMPUTE WS-MESES = WS-JOAO - 130
-
-            COMPUTE WS-JOAO-AL = WS-JOAO / 100
-            COMPUTE WS-ZECA-AL = WS-ZECA / 100
-
-
-            DISPLAY 'SERAO NECESSARIOS ' WS-MESES ' MESES PARA QUE ZECA'
-            ' TENHA O MESMO TAMANHO QUE JOAO'
-            DISPLAY 'A ALTURA DE JOAO E ' WS-JOAO-AL
-            DISPLAY 'A ALTURA DE ZECA E ' WS-ZECA-AL
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO
+      * Date: 02-12-22
+      * Purpose: SABER COM QUANTO MESES AS ALTURAS IRAO SER IGUAIS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  REUSED THE CONVERGING-SERIES LOOP FOR REAL
+      *               PLANNING: READS A PROJECTION-PARM RECORD (TWO
+      *               TREND LINES WITH THEIR OWN STARTING VALUE AND
+      *               PER-PERIOD RATE), PRINTS THE PERIOD-BY-PERIOD
+      *               TABLE AND THE CROSSOVER POINT, INSTEAD OF
+      *               CONVERGING TWO HARDCODED STARTING HEIGHTS.
+      *               RATES CAN NOW BE NEGATIVE (ATTRITION, STOCK
+      *               DEPLETION), SO THE ORIGINAL INLINE PERFORM UNTIL
+      *               EQUAL LOOP WAS REPLACED WITH A BOUNDED, PARAGRAPH-
+      *               DRIVEN LOOP THAT ALSO CATCHES THE TWO LINES
+      *               CROSSING BETWEEN PERIODS, NOT JUST LANDING EXACTLY
+      *               ON THE SAME VALUE.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: THE PARM RECORD READ HAD NO AT END
+      *               CLAUSE, UNLIKE EVERY OTHER READ IN THE SHOP -- AN
+      *               EMPTY PROJPARM FILE WOULD LEAVE THE PROJECTION
+      *               FIELDS UNINITIALIZED INSTEAD OF STOPPING CLEANLY.
+      *               NOW CHECKS FOR THE MISSING PARM RECORD AND STOPS
+      *               WITH A MESSAGE.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE OF
+      *               THE PROJECTION REPORT, LIKE EVERY OTHER BATCH
+      *               REPORT IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJTOOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROJECTION-PARM-FILE ASSIGN TO "PROJPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PP-STATUS.
+
+           SELECT PROJECTION-REPORT-FILE ASSIGN TO "PROJRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROJECTION-PARM-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  PROJECTION-PARM-RECORD.
+           05  PP-SERIE-A-INICIAL      PIC 9(07)V99.
+           05  PP-SERIE-A-TAXA         PIC S9(05)V99.
+           05  PP-SERIE-B-INICIAL      PIC 9(07)V99.
+           05  PP-SERIE-B-TAXA         PIC S9(05)V99.
+           05  PP-MAX-PERIODOS         PIC 9(03).
+
+       FD  PROJECTION-REPORT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  PROJECTION-REPORT-RECORD.
+           05  PR-PERIODO              PIC Z(02)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-SERIE-A              PIC -(07)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-SERIE-B              PIC -(07)9.99.
+           05  FILLER                  PIC X(14) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-PP-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-PR-STATUS            PIC X(02) VALUE SPACES.
+
+       77  WS-SERIE-A              PIC S9(07)V99 VALUE ZEROS.
+       77  WS-SERIE-B              PIC S9(07)V99 VALUE ZEROS.
+       77  WS-DIFERENCA            PIC S9(07)V99 VALUE ZEROS.
+       77  WS-DIFERENCA-ANTERIOR   PIC S9(07)V99 VALUE ZEROS.
+       77  WS-PERIODO              PIC 9(03) VALUE ZEROS.
+       77  WS-PERIODO-CRUZAMENTO   PIC 9(03) VALUE ZEROS.
+
+       77  WS-CRUZAMENTO-SWITCH    PIC X(01) VALUE 'N'.
+           88  WS-HOUVE-CRUZAMENTO           VALUE 'S'.
+
+       77  WS-PP-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  WS-PP-END-OF-FILE             VALUE 'Y'.
+
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'PROJTOOL' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROJECT-PERIOD
+               THRU 2000-PROJECT-PERIOD-EXIT
+               VARYING WS-PERIODO FROM 1 BY 1
+               UNTIL WS-HOUVE-CRUZAMENTO
+                  OR WS-PERIODO > PP-MAX-PERIODOS
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE PROJECTION-PARM-FILE
+           CLOSE PROJECTION-REPORT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  PROJECTION-PARM-FILE
+           OPEN OUTPUT PROJECTION-REPORT-FILE
+
+           MOVE 'PROJTOOL' TO RH-PROGRAM-ID
+           MOVE 1          TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE PROJECTION-REPORT-RECORD FROM RH-HEADER-LINE
+
+           READ PROJECTION-PARM-FILE
+               AT END
+                   MOVE 'Y' TO WS-PP-EOF-SWITCH
+           END-READ
+
+           IF WS-PP-END-OF-FILE
+               DISPLAY 'ARQUIVO PROJPARM VAZIO -- NADA A PROJETAR'
+               MOVE ZEROS TO PP-MAX-PERIODOS
+           ELSE
+               MOVE PP-SERIE-A-INICIAL TO WS-SERIE-A
+               MOVE PP-SERIE-B-INICIAL TO WS-SERIE-B
+               COMPUTE WS-DIFERENCA-ANTERIOR = WS-SERIE-A - WS-SERIE-B
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROJECT-PERIOD -- ADVANCE BOTH TREND LINES ONE PERIOD AND
+      * CHECK FOR A CROSSOVER
+      ******************************************************************
+       2000-PROJECT-PERIOD.
+
+           ADD PP-SERIE-A-TAXA TO WS-SERIE-A
+           ADD PP-SERIE-B-TAXA TO WS-SERIE-B
+
+           COMPUTE WS-DIFERENCA = WS-SERIE-A - WS-SERIE-B
+
+           PERFORM 2100-WRITE-PERIOD-LINE
+               THRU 2100-WRITE-PERIOD-LINE-EXIT
+
+           IF WS-DIFERENCA = ZEROS
+               OR (WS-DIFERENCA-ANTERIOR > ZEROS AND
+                   WS-DIFERENCA < ZEROS)
+               OR (WS-DIFERENCA-ANTERIOR < ZEROS AND
+                   WS-DIFERENCA > ZEROS)
+               MOVE 'S' TO WS-CRUZAMENTO-SWITCH
+               MOVE WS-PERIODO TO WS-PERIODO-CRUZAMENTO
+           END-IF
+
+           MOVE WS-DIFERENCA TO WS-DIFERENCA-ANTERIOR.
+
+       2000-PROJECT-PERIOD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-PERIOD-LINE
+      ******************************************************************
+       2100-WRITE-PERIOD-LINE.
+
+           MOVE WS-PERIODO TO PR-PERIODO
+           MOVE WS-SERIE-A TO PR-SERIE-A
+           MOVE WS-SERIE-B TO PR-SERIE-B
+
+           WRITE PROJECTION-REPORT-RECORD
+
+           DISPLAY 'PERIODO ' WS-PERIODO ' - A: ' WS-SERIE-A
+               ' - B: ' WS-SERIE-B.
+
+       2100-WRITE-PERIOD-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- REPORT THE CROSSOVER POINT, IF ANY
+      ******************************************************************
+       3000-FINALIZE.
+
+           IF WS-PP-END-OF-FILE
+               CONTINUE
+           ELSE
+               IF WS-HOUVE-CRUZAMENTO
+                   DISPLAY 'CRUZAMENTO NO PERIODO '
+                       WS-PERIODO-CRUZAMENTO
+               ELSE
+                   DISPLAY 'NENHUM CRUZAMENTO DENTRO DE '
+                       PP-MAX-PERIODOS ' PERIODOS'
+               END-IF
+           END-IF.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
