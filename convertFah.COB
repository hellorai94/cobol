@@ -1,21 +1,241 @@
-      ******************************************************************
-      * Author: RAISSA CARNEIRO CASTRO
-      * Date:09/11/2022
-      * Purpose: CONVERTE TEMPERATURA - CELSIUS EM FAHRENHEIT
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-CELSIUS   PIC 99V9 VALUE 37.5.
-       77 WS-FAH       PIC 999V9 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           COMPUTE WS-FAH = ((9 * WS-CELSIUS) + 160) / 5
-           DISPLAY 'A TEMPERATURA EM FAHRENHEIT E ' WS-FAH
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RAISSA CARNEIRO CASTRO
+      * Date:09/11/2022
+      * Purpose: CONVERTE TEMPERATURA - CELSIUS EM FAHRENHEIT
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History
+      * 09-08-26 MRT  NOW A COMBINED UNIT-CONVERSION UTILITY THAT ALSO
+      *               SUPPORTS KELVIN, READS A TEMP-LOG FILE OF DAILY
+      *               READINGS AND PRINTS THE DAY'S MINIMUM, MAXIMUM
+      *               AND AVERAGE IN ALL THREE UNITS, INSTEAD OF
+      *               CONVERTING ONE HARDCODED CELSIUS READING.
+      * 09-08-26 MRT  WIRED INTO THE SHARED JOBLOG RUN-CONTROL
+      *               REGISTER (SEE JOBLOG.CBL) -- CALLS JOBLOG AT JOB
+      *               START AND AT JOB END SO THIS RUN SHOWS UP IN THE
+      *               JOB-RUN-LOG LIKE EVERY OTHER BATCH JOB IN THE
+      *               SHOP.
+      * 09-08-26 MRT  REVIEW FIX: PRINTS THE SHARED RPTHDR "PROGRAM /
+      *               RUN DATE / PAGE" HEADER LINE AS THE FIRST LINE OF
+      *               THE TEMP REPORT, LIKE EVERY OTHER BATCH REPORT
+      *               IN THE SHOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEMPCONV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-LOG-FILE ASSIGN TO "TEMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TL-STATUS.
+
+           SELECT TEMP-REPORT-FILE ASSIGN TO "TEMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEMP-LOG-FILE
+           RECORD CONTAINS 08 CHARACTERS.
+       01  TEMP-LOG-RECORD.
+           05  TL-HORARIO              PIC 9(04).
+           05  TL-CELSIUS              PIC S9(03)V9.
+
+       FD  TEMP-REPORT-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+       01  TEMP-REPORT-RECORD.
+           05  TR-ROTULO               PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TR-CELSIUS              PIC -(04)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TR-FAHRENHEIT           PIC -(04)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TR-KELVIN               PIC -(04)9.99.
+           05  FILLER                  PIC X(37) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-TL-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-TR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+       77  WS-PRIMEIRA-LEITURA     PIC X(01) VALUE 'S'.
+           88  WS-PRIMEIRA-VEZ               VALUE 'S'.
+
+       77  WS-FAHRENHEIT           PIC S9(04)V99 VALUE ZEROS.
+       77  WS-KELVIN               PIC S9(04)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * DAILY MIN/MAX/AVERAGE (KEPT IN CELSIUS, CONVERTED AT THE END)
+      *-----------------------------------------------------------------
+       77  WS-MIN-CELSIUS          PIC S9(03)V9 VALUE ZEROS.
+       77  WS-MAX-CELSIUS          PIC S9(03)V9 VALUE ZEROS.
+       77  WS-SOMA-CELSIUS         PIC S9(07)V9 VALUE ZEROS.
+       77  WS-MEDIA-CELSIUS        PIC S9(03)V99 VALUE ZEROS.
+       77  WS-QTDE-LEITURAS        PIC 9(05) VALUE ZEROS.
+
+       COPY JOBLGLNK.
+       COPY RPTHDRLNK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+
+           MOVE 'TEMPCONV' TO JL-PROGRAM-ID
+           MOVE 'S'       TO JL-ACAO
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-READING
+               THRU 2000-PROCESS-READING-EXIT
+               UNTIL WS-END-OF-FILE
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT
+
+           CLOSE TEMP-LOG-FILE
+           CLOSE TEMP-REPORT-FILE
+
+           MOVE 'E'       TO JL-ACAO
+           MOVE 0000 TO JL-RETURN-CODE
+           CALL 'JOBLOG' USING JOBLOG-PARMS
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  TEMP-LOG-FILE
+           OPEN OUTPUT TEMP-REPORT-FILE
+
+           MOVE 'TEMPCONV' TO RH-PROGRAM-ID
+           MOVE 1          TO RH-PAGE-NUM
+           CALL 'RPTHDR' USING RPTHDR-PARMS
+           WRITE TEMP-REPORT-RECORD FROM RH-HEADER-LINE
+
+           PERFORM 8000-READ-READING
+               THRU 8000-READ-READING-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-READING
+      ******************************************************************
+       2000-PROCESS-READING.
+
+           PERFORM 2100-CONVERT-READING
+               THRU 2100-CONVERT-READING-EXIT
+
+           DISPLAY 'LEITURA ' TL-HORARIO ' - ' TL-CELSIUS 'C / '
+               WS-FAHRENHEIT 'F / ' WS-KELVIN 'K'
+
+           IF WS-PRIMEIRA-VEZ
+               MOVE TL-CELSIUS TO WS-MIN-CELSIUS
+               MOVE TL-CELSIUS TO WS-MAX-CELSIUS
+               MOVE 'N' TO WS-PRIMEIRA-LEITURA
+           ELSE
+               IF TL-CELSIUS < WS-MIN-CELSIUS
+                   MOVE TL-CELSIUS TO WS-MIN-CELSIUS
+               END-IF
+               IF TL-CELSIUS > WS-MAX-CELSIUS
+                   MOVE TL-CELSIUS TO WS-MAX-CELSIUS
+               END-IF
+           END-IF
+
+           ADD TL-CELSIUS TO WS-SOMA-CELSIUS
+           ADD 1 TO WS-QTDE-LEITURAS
+
+           PERFORM 8000-READ-READING
+               THRU 8000-READ-READING-EXIT.
+
+       2000-PROCESS-READING-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-CONVERT-READING -- CELSIUS TO FAHRENHEIT AND KELVIN
+      ******************************************************************
+       2100-CONVERT-READING.
+
+           COMPUTE WS-FAHRENHEIT ROUNDED =
+               ((9 * TL-CELSIUS) / 5) + 32
+           COMPUTE WS-KELVIN ROUNDED = TL-CELSIUS + 273.15.
+
+       2100-CONVERT-READING-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE -- DAILY MIN/MAX/AVERAGE IN ALL THREE UNITS
+      ******************************************************************
+       3000-FINALIZE.
+
+           IF WS-QTDE-LEITURAS > ZEROS
+               COMPUTE WS-MEDIA-CELSIUS ROUNDED =
+                   WS-SOMA-CELSIUS / WS-QTDE-LEITURAS
+           END-IF
+
+           MOVE WS-MIN-CELSIUS TO TL-CELSIUS
+           PERFORM 2100-CONVERT-READING
+               THRU 2100-CONVERT-READING-EXIT
+           PERFORM 3100-WRITE-SUMMARY-LINE
+               THRU 3100-WRITE-SUMMARY-LINE-EXIT
+
+           MOVE WS-MAX-CELSIUS TO TL-CELSIUS
+           PERFORM 2100-CONVERT-READING
+               THRU 2100-CONVERT-READING-EXIT
+           MOVE 'MAXIMA' TO TR-ROTULO
+           PERFORM 3100-WRITE-SUMMARY-LINE
+               THRU 3100-WRITE-SUMMARY-LINE-EXIT
+
+           MOVE WS-MEDIA-CELSIUS TO TL-CELSIUS
+           PERFORM 2100-CONVERT-READING
+               THRU 2100-CONVERT-READING-EXIT
+           MOVE 'MEDIA' TO TR-ROTULO
+           PERFORM 3100-WRITE-SUMMARY-LINE
+               THRU 3100-WRITE-SUMMARY-LINE-EXIT.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-WRITE-SUMMARY-LINE -- ONE LINE OF THE MIN/MAX/AVG REPORT
+      ******************************************************************
+       3100-WRITE-SUMMARY-LINE.
+
+           IF TR-ROTULO = SPACES
+               MOVE 'MINIMA' TO TR-ROTULO
+           END-IF
+
+           MOVE TL-CELSIUS   TO TR-CELSIUS
+           MOVE WS-FAHRENHEIT TO TR-FAHRENHEIT
+           MOVE WS-KELVIN    TO TR-KELVIN
+
+           WRITE TEMP-REPORT-RECORD
+
+           DISPLAY TR-ROTULO ': ' TL-CELSIUS 'C / ' WS-FAHRENHEIT
+               'F / ' WS-KELVIN 'K'
+
+           MOVE SPACES TO TR-ROTULO.
+
+       3100-WRITE-SUMMARY-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-READ-READING
+      ******************************************************************
+       8000-READ-READING.
+
+           READ TEMP-LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-READ-READING-EXIT.
+           EXIT.
